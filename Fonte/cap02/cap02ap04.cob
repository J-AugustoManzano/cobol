@@ -0,0 +1,136 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CAP02AP04.
+      *
+      * Ate aqui cada job em lote do pacote - atualizacao do fatorial
+      * (CAP05AP04), da tabela de Fibonacci (CAP05AP06) e os relatorios
+      * de auditoria de digito verificador e de data (CAP06AP03 e
+      * CAP06AP05) - so podia ser disparado um de cada vez, a mao, na
+      * ordem certa. Este e o driver do lote noturno: executa os
+      * quatro em sequencia e ao final chama CAP02AP03 para exibir a
+      * folha de conferencia consolidada a partir de CTLTOTAIS.DAT
+      * (que cada job ja alimenta via STATSLOG), alem de gravar um
+      * unico log de execucao do lote (LOTENOT.LOG, um arquivo novo a
+      * cada chamada, e nao uma trilha historica como JOBLOG.DAT).
+      *
+      * CAP05AP06 e CAP06AP03 normalmente perguntam ao operador (o
+      * termo N da tabela de Fibonacci e o formato do relatorio de
+      * digito verificador); para rodar sem interacao, sao chamados
+      * aqui com LK-N-MAX/LK-FORMATO informados, que os dois programas
+      * aceitam como parametro OPCIONAL para pular o ACCEPT.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOTENOT-LOG-FILE ASSIGN TO "LOTENOT.LOG"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-LOG-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOTENOT-LOG-FILE.
+       01  LL-LINHA            PIC X(70).
+       WORKING-STORAGE SECTION.
+       77  WS-LOG-STATUS       PIC XX.
+       01  WS-DATA-HORA-SISTEMA.
+           05  WS-DH-ANO       PIC 9(4).
+           05  WS-DH-MES       PIC 9(2).
+           05  WS-DH-DIA       PIC 9(2).
+           05  WS-DH-HRA       PIC 9(2).
+           05  WS-DH-MIN       PIC 9(2).
+           05  WS-DH-SEG       PIC 9(2).
+       77  WS-MSG-LOG          PIC X(45).
+       77  WS-FIB-N-PADRAO     PIC 9(3) VALUE 30.
+       77  WS-DIG-FORMATO-PADRAO PIC 9 VALUE 1.
+       01  WS-DATA-INICIO      PIC X(20).
+       01  WS-DATA-FIM         PIC X(20).
+       77  WS-DUR-HRA          PIC 9(4).
+       77  WS-DUR-MIN          PIC 9(2).
+       77  WS-DUR-SEG          PIC 9(2).
+       77  WS-DUR-CEN          PIC 9(2).
+       PROCEDURE DIVISION.
+       PROG-PRINCIPAL-PARA.
+           DISPLAY "=========================================".
+           DISPLAY "Lote Noturno - Execucao Consolidada".
+           DISPLAY "=========================================".
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-INICIO.
+           OPEN OUTPUT LOTENOT-LOG-FILE.
+           MOVE "Lote noturno iniciado." TO WS-MSG-LOG.
+           PERFORM 900-GRAVA-LOG.
+           PERFORM 210-EXECUTA-FATORIAL.
+           PERFORM 220-EXECUTA-FIBONACCI.
+           PERFORM 230-EXECUTA-DIGITO.
+           PERFORM 240-EXECUTA-DATA.
+           MOVE "Lote noturno encerrado." TO WS-MSG-LOG.
+           PERFORM 900-GRAVA-LOG.
+           CLOSE LOTENOT-LOG-FILE.
+           DISPLAY "Log consolidado do lote gravado em LOTENOT.LOG.".
+           PERFORM 250-EXIBE-CONSOLIDACAO.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-FIM.
+           CALL "DURACALC" USING WS-DATA-INICIO, WS-DATA-FIM,
+              WS-DUR-HRA, WS-DUR-MIN, WS-DUR-SEG, WS-DUR-CEN.
+           DISPLAY "Duracao total do lote .: " WS-DUR-HRA "h "
+              WS-DUR-MIN "m " WS-DUR-SEG "," WS-DUR-CEN "s".
+           STOP RUN.
+      ******************************************************************
+      * ATUALIZACAO DO CACHE DE FATORIAIS (0-30), VIA CAP05AP04        *
+      ******************************************************************
+       210-EXECUTA-FATORIAL             SECTION.
+           DISPLAY " ".
+           DISPLAY "Executando atualizacao do fatorial (CAP05AP04)...".
+           CALL "CAP05AP04".
+           MOVE "Fatorial (CAP05AP04) executado." TO WS-MSG-LOG.
+           PERFORM 900-GRAVA-LOG.
+           EXIT.
+      ******************************************************************
+      * ATUALIZACAO DA TABELA DE FIBONACCI (0-N), VIA CAP05AP06        *
+      ******************************************************************
+       220-EXECUTA-FIBONACCI            SECTION.
+           DISPLAY " ".
+           DISPLAY "Executando atualizacao do Fibonacci (CAP05AP06)...".
+           CALL "CAP05AP06" USING BY CONTENT WS-FIB-N-PADRAO.
+           MOVE "Fibonacci (CAP05AP06) executado." TO WS-MSG-LOG.
+           PERFORM 900-GRAVA-LOG.
+           EXIT.
+      ******************************************************************
+      * AUDITORIA EM LOTE DE DIGITO VERIFICADOR, VIA CAP06AP03         *
+      ******************************************************************
+       230-EXECUTA-DIGITO                SECTION.
+           DISPLAY " ".
+           DISPLAY "Executando auditoria de digito (CAP06AP03)...".
+           CALL "CAP06AP03" USING BY CONTENT WS-DIG-FORMATO-PADRAO.
+           MOVE "Digito verificador (CAP06AP03) executado." TO
+              WS-MSG-LOG.
+           PERFORM 900-GRAVA-LOG.
+           EXIT.
+      ******************************************************************
+      * RELATORIO EM LOTE DE VALIDACAO DE DATA, VIA CAP06AP05          *
+      ******************************************************************
+       240-EXECUTA-DATA                  SECTION.
+           DISPLAY " ".
+           DISPLAY "Executando auditoria de data (CAP06AP05)...".
+           CALL "CAP06AP05".
+           MOVE "Validacao de data (CAP06AP05) executado." TO
+              WS-MSG-LOG.
+           PERFORM 900-GRAVA-LOG.
+           EXIT.
+      ******************************************************************
+      * FOLHA DE CONFERENCIA CONSOLIDADA DO FECHAMENTO, VIA CAP02AP03  *
+      ******************************************************************
+       250-EXIBE-CONSOLIDACAO            SECTION.
+           DISPLAY " ".
+           CALL "CAP02AP03".
+           EXIT.
+      ******************************************************************
+      * GRAVACAO DE UMA LINHA NO LOG CONSOLIDADO DO LOTE NOTURNO       *
+      ******************************************************************
+       900-GRAVA-LOG                     SECTION.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-SISTEMA.
+           MOVE SPACES TO LL-LINHA.
+           STRING WS-DH-DIA "/" WS-DH-MES "/" WS-DH-ANO " "
+                  WS-DH-HRA ":" WS-DH-MIN ":" WS-DH-SEG " - "
+                  FUNCTION TRIM(WS-MSG-LOG)
+              DELIMITED BY SIZE INTO LL-LINHA.
+           WRITE LL-LINHA.
+           EXIT.
