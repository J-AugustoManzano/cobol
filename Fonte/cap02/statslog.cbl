@@ -0,0 +1,68 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STATSLOG.
+      *
+      * Trilha de totais de controle comum aos jobs em lote do pacote
+      * (relatorio de fatoriais, relatorio de Fibonacci, auditoria de
+      * digito verificador, validacao de data), no mesmo espirito do
+      * AUDITLOG para ocorrencias individuais: cada job grava aqui seus
+      * proprios numeros de fechamento - registros lidos, registros
+      * rejeitados e duracao - em um unico arquivo com layout comum,
+      * para que CAP02AP03 monte a folha de conferencia do dia sem
+      * precisar interpretar o DISPLAY de saida de cada job.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STATS-LOG-FILE ASSIGN TO "CTLTOTAIS.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS LS-LOG-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STATS-LOG-FILE.
+       01  SL-REGISTRO.
+           05  SL-DATA         PIC 9(8).
+           05  SL-HORA         PIC 9(6).
+           05  SL-PROGRAMA     PIC X(8).
+           05  SL-LIDOS        PIC 9(6).
+           05  SL-REJEITADOS   PIC 9(6).
+           05  SL-DUR-HRA      PIC 9(4).
+           05  SL-DUR-MIN      PIC 9(2).
+           05  SL-DUR-SEG      PIC 9(2).
+           05  SL-DUR-CEN      PIC 9(2).
+       LOCAL-STORAGE SECTION.
+       77  LS-DATA-HORA-SISTEMA PIC X(20).
+       77  LS-LOG-STATUS       PIC XX.
+       LINKAGE SECTION.
+       77  LK-PROGRAMA         PIC X(8).
+       77  LK-LIDOS            PIC 9(6).
+       77  LK-REJEITADOS       PIC 9(6).
+       77  LK-DUR-HRA          PIC 9(4).
+       77  LK-DUR-MIN          PIC 9(2).
+       77  LK-DUR-SEG          PIC 9(2).
+       77  LK-DUR-CEN          PIC 9(2).
+       PROCEDURE DIVISION USING LK-PROGRAMA, LK-LIDOS, LK-REJEITADOS,
+               LK-DUR-HRA, LK-DUR-MIN, LK-DUR-SEG, LK-DUR-CEN.
+       PROG-PRINCIPAL-PARA.
+           PERFORM 200-GRAVA-LOG.
+           EXIT PROGRAM.
+      ******************************************************************
+      * GRAVACAO DOS TOTAIS DE CONTROLE DO JOB NA TRILHA COMUM          *
+      ******************************************************************
+       200-GRAVA-LOG                   SECTION.
+           MOVE FUNCTION CURRENT-DATE TO LS-DATA-HORA-SISTEMA.
+           MOVE LS-DATA-HORA-SISTEMA(1:8) TO SL-DATA.
+           MOVE LS-DATA-HORA-SISTEMA(9:6) TO SL-HORA.
+           MOVE LK-PROGRAMA                TO SL-PROGRAMA.
+           MOVE LK-LIDOS                   TO SL-LIDOS.
+           MOVE LK-REJEITADOS              TO SL-REJEITADOS.
+           MOVE LK-DUR-HRA                 TO SL-DUR-HRA.
+           MOVE LK-DUR-MIN                 TO SL-DUR-MIN.
+           MOVE LK-DUR-SEG                 TO SL-DUR-SEG.
+           MOVE LK-DUR-CEN                 TO SL-DUR-CEN.
+           OPEN EXTEND STATS-LOG-FILE.
+           IF LS-LOG-STATUS = "35"
+              OPEN OUTPUT STATS-LOG-FILE
+           END-IF
+           WRITE SL-REGISTRO.
+           CLOSE STATS-LOG-FILE.
+           EXIT.
