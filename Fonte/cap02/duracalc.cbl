@@ -0,0 +1,65 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DURACALC.
+      *
+      * Ponto de entrada unico para o calculo de duracao decorrida
+      * entre duas fotografias de FUNCTION CURRENT-DATE, extraido de
+      * CAP02AP02 para que qualquer job em lote possa medir seu proprio
+      * tempo de execucao sem duplicar a conta de INTEGER-OF-DATE mais
+      * a diferenca em centesimos de segundo.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       DATA DIVISION.
+       LOCAL-STORAGE SECTION.
+       01  LS-DATA-INICIO.
+           05  LS-INI-DATA PIC 9(8).
+           05  LS-INI-HRA  PIC 9(2).
+           05  LS-INI-MIN  PIC 9(2).
+           05  LS-INI-SEG  PIC 9(2).
+           05  LS-INI-CEN  PIC 9(2).
+       01  LS-DATA-FIM.
+           05  LS-FIM-DATA PIC 9(8).
+           05  LS-FIM-HRA  PIC 9(2).
+           05  LS-FIM-MIN  PIC 9(2).
+           05  LS-FIM-SEG  PIC 9(2).
+           05  LS-FIM-CEN  PIC 9(2).
+       77  LS-DIAS-INI    PIC 9(8).
+       77  LS-DIAS-FIM    PIC 9(8).
+       77  LS-DIAS-DIF    PIC 9(5).
+       77  LS-CEN-INI     PIC 9(9).
+       77  LS-CEN-FIM     PIC 9(9).
+       77  LS-CEN-DIF     PIC 9(9).
+       77  LS-SEG-TOTAL   PIC 9(7).
+       77  LS-MIN-TOTAL   PIC 9(5).
+       LINKAGE SECTION.
+       77  LK-INICIO      PIC 9(20).
+       77  LK-FIM         PIC 9(20).
+       77  LK-DUR-HRA     PIC 9(4).
+       77  LK-DUR-MIN     PIC 9(2).
+       77  LK-DUR-SEG     PIC 9(2).
+       77  LK-DUR-CEN     PIC 9(2).
+       PROCEDURE DIVISION USING LK-INICIO, LK-FIM, LK-DUR-HRA,
+               LK-DUR-MIN, LK-DUR-SEG, LK-DUR-CEN.
+       PROG-PRINCIPAL-PARA.
+           MOVE LK-INICIO TO LS-DATA-INICIO.
+           MOVE LK-FIM    TO LS-DATA-FIM.
+           COMPUTE LS-DIAS-INI = INTEGER-OF-DATE(LS-INI-DATA).
+           COMPUTE LS-DIAS-FIM = INTEGER-OF-DATE(LS-FIM-DATA).
+           COMPUTE LS-DIAS-DIF = LS-DIAS-FIM - LS-DIAS-INI.
+           COMPUTE LS-CEN-INI =
+              ((LS-INI-HRA * 60 + LS-INI-MIN) * 60 + LS-INI-SEG) * 100
+              + LS-INI-CEN.
+           COMPUTE LS-CEN-FIM =
+              ((LS-FIM-HRA * 60 + LS-FIM-MIN) * 60 + LS-FIM-SEG) * 100
+              + LS-FIM-CEN.
+           COMPUTE LS-CEN-DIF = LS-DIAS-DIF * 8640000
+              + LS-CEN-FIM - LS-CEN-INI.
+           COMPUTE LK-DUR-CEN = FUNCTION REM(LS-CEN-DIF, 100).
+           COMPUTE LS-SEG-TOTAL = LS-CEN-DIF / 100.
+           COMPUTE LK-DUR-SEG = FUNCTION REM(LS-SEG-TOTAL, 60).
+           COMPUTE LS-MIN-TOTAL = LS-SEG-TOTAL / 60.
+           COMPUTE LK-DUR-MIN = FUNCTION REM(LS-MIN-TOTAL, 60).
+           COMPUTE LK-DUR-HRA = LS-MIN-TOTAL / 60.
+           EXIT PROGRAM.
