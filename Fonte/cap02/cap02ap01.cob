@@ -0,0 +1,55 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CAP02AP01.
+      *
+      * C02EX04 le FUNCTION CURRENT-DATE e so mostra a data/hora na
+      * tela, perdendo a informacao assim que o console rola. Aqui a
+      * mesma leitura tambem e gravada em JOBLOG.DAT, criando um
+      * historico de quando cada execucao do job realmente comecou.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOBLOG-FILE ASSIGN TO "JOBLOG.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-LOG-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  JOBLOG-FILE.
+       01  JL-LINHA    PIC X(40).
+       WORKING-STORAGE SECTION.
+       77  WS-LOG-STATUS PIC XX.
+       01  WS-DATA-CORRENTE-SISTEMA.
+           05  WS-DATA-CORRENTE.
+               10  WS-DATA-CORRENTE-ANO PIC 9(04).
+               10  WS-DATA-CORRENTE-MES PIC 9(02).
+               10  WS-DATA-CORRENTE-DIA PIC 9(02).
+           05  WS-HORA-CORRENTE.
+               10  WS-HORA-CORRENTE-HRA PIC 9(02).
+               10  WS-HORA-CORRENTE-MIN PIC 9(02).
+               10  WS-HORA-CORRENTE-SEG PIC 9(02).
+               10  WS-HORA-CORRENTE-CEN PIC 9(02).
+       PROCEDURE DIVISION.
+       PROG-PRINCIPAL-PARA.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-CORRENTE-SISTEMA.
+           DISPLAY "Data e hora total .....: " WS-DATA-CORRENTE-SISTEMA.
+           DISPLAY "Somente a data ........: " WS-DATA-CORRENTE.
+           DISPLAY "Somente a hora ........: " WS-HORA-CORRENTE.
+           PERFORM 200-GRAVA-LOG.
+           DISPLAY "Execucao registrada em JOBLOG.DAT.".
+           STOP RUN.
+      ******************************************************************
+      * GRAVACAO DA DATA/HORA DE INICIO DO JOB NO HISTORICO DIARIO     *
+      ******************************************************************
+       200-GRAVA-LOG                   SECTION.
+           STRING WS-DATA-CORRENTE-DIA "/" WS-DATA-CORRENTE-MES "/"
+                  WS-DATA-CORRENTE-ANO " " WS-HORA-CORRENTE-HRA ":"
+                  WS-HORA-CORRENTE-MIN ":" WS-HORA-CORRENTE-SEG
+                  " - Job executado."
+              DELIMITED BY SIZE INTO JL-LINHA.
+           OPEN EXTEND JOBLOG-FILE.
+           IF WS-LOG-STATUS = "35"
+              OPEN OUTPUT JOBLOG-FILE
+           END-IF
+           WRITE JL-LINHA.
+           CLOSE JOBLOG-FILE.
+           EXIT.
