@@ -0,0 +1,46 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CAP02AP02.
+      *
+      * C02EX04 so tira uma fotografia pontual do relogio via FUNCTION
+      * CURRENT-DATE. Aqui capturamos um par inicio/fim em torno de um
+      * job de lote e calculamos a duracao decorrida, para a operacao
+      * saber quanto tempo a execucao realmente levou.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-DATA-INICIO.
+           05  WS-INI-DATA PIC 9(8).
+           05  WS-INI-HRA  PIC 9(2).
+           05  WS-INI-MIN  PIC 9(2).
+           05  WS-INI-SEG  PIC 9(2).
+           05  WS-INI-CEN  PIC 9(2).
+           05  FILLER      PIC X(4).
+       01  WS-DATA-FIM.
+           05  WS-FIM-DATA PIC 9(8).
+           05  WS-FIM-HRA  PIC 9(2).
+           05  WS-FIM-MIN  PIC 9(2).
+           05  WS-FIM-SEG  PIC 9(2).
+           05  WS-FIM-CEN  PIC 9(2).
+           05  FILLER      PIC X(4).
+       77  WS-DUR-HRA     PIC 9(4).
+       77  WS-DUR-MIN     PIC 9(2).
+       77  WS-DUR-SEG     PIC 9(2).
+       77  WS-DUR-CEN     PIC 9(2).
+       PROCEDURE DIVISION.
+       PROG-PRINCIPAL-PARA.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-INICIO.
+           DISPLAY "Job iniciado em .......: " WS-INI-DATA " "
+              WS-INI-HRA ":" WS-INI-MIN ":" WS-INI-SEG.
+           CALL "C0502BAT".
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-FIM.
+           DISPLAY "Job encerrado em ......: " WS-FIM-DATA " "
+              WS-FIM-HRA ":" WS-FIM-MIN ":" WS-FIM-SEG.
+           CALL "DURACALC" USING WS-DATA-INICIO, WS-DATA-FIM,
+              WS-DUR-HRA, WS-DUR-MIN, WS-DUR-SEG, WS-DUR-CEN.
+           DISPLAY "Duracao do job ........: " WS-DUR-HRA "h "
+              WS-DUR-MIN "m " WS-DUR-SEG "," WS-DUR-CEN "s".
+           STOP RUN.
