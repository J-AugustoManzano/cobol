@@ -0,0 +1,220 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CAP02AP03.
+      *
+      * Folha de conferencia do fechamento do dia: le CTLTOTAIS.DAT (os
+      * totais de controle que CAP05AP04, CAP05AP06, CAP06AP03 e
+      * CAP06AP05 gravam via STATSLOG a cada execucao) e consolida, por
+      * job, quantas execucoes houve hoje, quantos registros cada uma
+      * leu e rejeitou e a duracao da ultima execucao - para a operacao
+      * assinar o fechamento olhando uma unica tela em vez de garimpar
+      * o console de cada job em separado.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTLTOTAIS-FILE ASSIGN TO "CTLTOTAIS.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-CTL-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CTLTOTAIS-FILE.
+       01  CT-REGISTRO.
+           05  CT-DATA         PIC 9(8).
+           05  CT-HORA         PIC 9(6).
+           05  CT-PROGRAMA     PIC X(8).
+           05  CT-LIDOS        PIC 9(6).
+           05  CT-REJEITADOS   PIC 9(6).
+           05  CT-DUR-HRA      PIC 9(4).
+           05  CT-DUR-MIN      PIC 9(2).
+           05  CT-DUR-SEG      PIC 9(2).
+           05  CT-DUR-CEN      PIC 9(2).
+       WORKING-STORAGE SECTION.
+       77  WS-CTL-STATUS       PIC XX.
+       77  WS-FIM-ARQUIVO      PIC X VALUE "N".
+           88 WS-FIM-OK        VALUE "S".
+       77  WS-HOJE             PIC 9(8).
+       01  WS-DATA-HORA-SISTEMA PIC X(20).
+      *    Relatorio em lote de fatoriais (0-30), via CAP05AP04
+       77  WS-FAT-EXEC         PIC 9(4) VALUE ZERO.
+       77  WS-FAT-LIDOS        PIC 9(8) VALUE ZERO.
+       77  WS-FAT-REJEITADOS   PIC 9(8) VALUE ZERO.
+       77  WS-FAT-DUR-HRA      PIC 9(4) VALUE ZERO.
+       77  WS-FAT-DUR-MIN      PIC 9(2) VALUE ZERO.
+       77  WS-FAT-DUR-SEG      PIC 9(2) VALUE ZERO.
+       77  WS-FAT-DUR-CEN      PIC 9(2) VALUE ZERO.
+      *    Relatorio em lote de Fibonacci (0-N), via CAP05AP06
+       77  WS-FIB-EXEC         PIC 9(4) VALUE ZERO.
+       77  WS-FIB-LIDOS        PIC 9(8) VALUE ZERO.
+       77  WS-FIB-REJEITADOS   PIC 9(8) VALUE ZERO.
+       77  WS-FIB-DUR-HRA      PIC 9(4) VALUE ZERO.
+       77  WS-FIB-DUR-MIN      PIC 9(2) VALUE ZERO.
+       77  WS-FIB-DUR-SEG      PIC 9(2) VALUE ZERO.
+       77  WS-FIB-DUR-CEN      PIC 9(2) VALUE ZERO.
+      *    Auditoria em lote de digito verificador, via CAP06AP03
+       77  WS-DIG-EXEC         PIC 9(4) VALUE ZERO.
+       77  WS-DIG-LIDOS        PIC 9(8) VALUE ZERO.
+       77  WS-DIG-REJEITADOS   PIC 9(8) VALUE ZERO.
+       77  WS-DIG-DUR-HRA      PIC 9(4) VALUE ZERO.
+       77  WS-DIG-DUR-MIN      PIC 9(2) VALUE ZERO.
+       77  WS-DIG-DUR-SEG      PIC 9(2) VALUE ZERO.
+       77  WS-DIG-DUR-CEN      PIC 9(2) VALUE ZERO.
+      *    Relatorio em lote de validacao de data, via CAP06AP05
+       77  WS-DAT-EXEC         PIC 9(4) VALUE ZERO.
+       77  WS-DAT-LIDOS        PIC 9(8) VALUE ZERO.
+       77  WS-DAT-REJEITADOS   PIC 9(8) VALUE ZERO.
+       77  WS-DAT-DUR-HRA      PIC 9(4) VALUE ZERO.
+       77  WS-DAT-DUR-MIN      PIC 9(2) VALUE ZERO.
+       77  WS-DAT-DUR-SEG      PIC 9(2) VALUE ZERO.
+       77  WS-DAT-DUR-CEN      PIC 9(2) VALUE ZERO.
+       PROCEDURE DIVISION.
+       PROG-PRINCIPAL-PARA.
+           MOVE "N" TO WS-FIM-ARQUIVO.
+           MOVE ZERO TO WS-FAT-EXEC WS-FAT-LIDOS WS-FAT-REJEITADOS
+              WS-FAT-DUR-HRA WS-FAT-DUR-MIN WS-FAT-DUR-SEG
+              WS-FAT-DUR-CEN.
+           MOVE ZERO TO WS-FIB-EXEC WS-FIB-LIDOS WS-FIB-REJEITADOS
+              WS-FIB-DUR-HRA WS-FIB-DUR-MIN WS-FIB-DUR-SEG
+              WS-FIB-DUR-CEN.
+           MOVE ZERO TO WS-DIG-EXEC WS-DIG-LIDOS WS-DIG-REJEITADOS
+              WS-DIG-DUR-HRA WS-DIG-DUR-MIN WS-DIG-DUR-SEG
+              WS-DIG-DUR-CEN.
+           MOVE ZERO TO WS-DAT-EXEC WS-DAT-LIDOS WS-DAT-REJEITADOS
+              WS-DAT-DUR-HRA WS-DAT-DUR-MIN WS-DAT-DUR-SEG
+              WS-DAT-DUR-CEN.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-SISTEMA.
+           MOVE WS-DATA-HORA-SISTEMA(1:8) TO WS-HOJE.
+           DISPLAY "-------------------------------------------".
+           DISPLAY "Folha de Conferencia de Fechamento do Dia".
+           DISPLAY "-------------------------------------------".
+           OPEN INPUT CTLTOTAIS-FILE.
+           IF WS-CTL-STATUS NOT = "00"
+              DISPLAY "Nenhum job em lote registrou totais ainda."
+              EXIT PROGRAM
+           END-IF
+           PERFORM UNTIL WS-FIM-OK
+              READ CTLTOTAIS-FILE
+                 AT END
+                    MOVE "S" TO WS-FIM-ARQUIVO
+                 NOT AT END
+                    IF CT-DATA = WS-HOJE
+                       PERFORM 200-ACUMULA-TOTAIS
+                    END-IF
+              END-READ
+           END-PERFORM.
+           CLOSE CTLTOTAIS-FILE.
+           PERFORM 300-EXIBE-FATORIAL.
+           PERFORM 400-EXIBE-FIBONACCI.
+           PERFORM 500-EXIBE-DIGITO.
+           PERFORM 600-EXIBE-DATA.
+           EXIT PROGRAM.
+      ******************************************************************
+      * ACUMULA OS TOTAIS DE UM REGISTRO NO JOB A QUE ELE PERTENCE,     *
+      * GUARDANDO A DURACAO DA EXECUCAO MAIS RECENTE DE CADA JOB        *
+      ******************************************************************
+       200-ACUMULA-TOTAIS               SECTION.
+           EVALUATE CT-PROGRAMA
+              WHEN "CAP05AP4"
+                 ADD 1            TO WS-FAT-EXEC
+                 ADD CT-LIDOS     TO WS-FAT-LIDOS
+                 ADD CT-REJEITADOS TO WS-FAT-REJEITADOS
+                 MOVE CT-DUR-HRA  TO WS-FAT-DUR-HRA
+                 MOVE CT-DUR-MIN  TO WS-FAT-DUR-MIN
+                 MOVE CT-DUR-SEG  TO WS-FAT-DUR-SEG
+                 MOVE CT-DUR-CEN  TO WS-FAT-DUR-CEN
+              WHEN "CAP05AP6"
+                 ADD 1            TO WS-FIB-EXEC
+                 ADD CT-LIDOS     TO WS-FIB-LIDOS
+                 ADD CT-REJEITADOS TO WS-FIB-REJEITADOS
+                 MOVE CT-DUR-HRA  TO WS-FIB-DUR-HRA
+                 MOVE CT-DUR-MIN  TO WS-FIB-DUR-MIN
+                 MOVE CT-DUR-SEG  TO WS-FIB-DUR-SEG
+                 MOVE CT-DUR-CEN  TO WS-FIB-DUR-CEN
+              WHEN "CAP06AP3"
+                 ADD 1            TO WS-DIG-EXEC
+                 ADD CT-LIDOS     TO WS-DIG-LIDOS
+                 ADD CT-REJEITADOS TO WS-DIG-REJEITADOS
+                 MOVE CT-DUR-HRA  TO WS-DIG-DUR-HRA
+                 MOVE CT-DUR-MIN  TO WS-DIG-DUR-MIN
+                 MOVE CT-DUR-SEG  TO WS-DIG-DUR-SEG
+                 MOVE CT-DUR-CEN  TO WS-DIG-DUR-CEN
+              WHEN "CAP06AP5"
+                 ADD 1            TO WS-DAT-EXEC
+                 ADD CT-LIDOS     TO WS-DAT-LIDOS
+                 ADD CT-REJEITADOS TO WS-DAT-REJEITADOS
+                 MOVE CT-DUR-HRA  TO WS-DAT-DUR-HRA
+                 MOVE CT-DUR-MIN  TO WS-DAT-DUR-MIN
+                 MOVE CT-DUR-SEG  TO WS-DAT-DUR-SEG
+                 MOVE CT-DUR-CEN  TO WS-DAT-DUR-CEN
+           END-EVALUATE.
+           EXIT.
+      ******************************************************************
+      * EXIBICAO DO RELATORIO EM LOTE DE FATORIAIS                     *
+      ******************************************************************
+       300-EXIBE-FATORIAL               SECTION.
+           DISPLAY " ".
+           DISPLAY "Fatorial (0-30) ........: CAP05AP04".
+           IF WS-FAT-EXEC = ZERO
+              DISPLAY "   Nenhuma execucao registrada hoje."
+           ELSE
+              DISPLAY "   Execucoes ...........: " WS-FAT-EXEC
+              DISPLAY "   Registros lidos ......: " WS-FAT-LIDOS
+              DISPLAY "   Registros rejeitados .: " WS-FAT-REJEITADOS
+              DISPLAY "   Duracao (ultima exec.): " WS-FAT-DUR-HRA
+                 "h " WS-FAT-DUR-MIN "m " WS-FAT-DUR-SEG ","
+                 WS-FAT-DUR-CEN "s"
+           END-IF.
+           EXIT.
+      ******************************************************************
+      * EXIBICAO DO RELATORIO EM LOTE DE FIBONACCI                     *
+      ******************************************************************
+       400-EXIBE-FIBONACCI              SECTION.
+           DISPLAY " ".
+           DISPLAY "Fibonacci (0-N) ........: CAP05AP06".
+           IF WS-FIB-EXEC = ZERO
+              DISPLAY "   Nenhuma execucao registrada hoje."
+           ELSE
+              DISPLAY "   Execucoes ...........: " WS-FIB-EXEC
+              DISPLAY "   Registros lidos ......: " WS-FIB-LIDOS
+              DISPLAY "   Registros rejeitados .: " WS-FIB-REJEITADOS
+              DISPLAY "   Duracao (ultima exec.): " WS-FIB-DUR-HRA
+                 "h " WS-FIB-DUR-MIN "m " WS-FIB-DUR-SEG ","
+                 WS-FIB-DUR-CEN "s"
+           END-IF.
+           EXIT.
+      ******************************************************************
+      * EXIBICAO DA AUDITORIA EM LOTE DE DIGITO VERIFICADOR             *
+      ******************************************************************
+       500-EXIBE-DIGITO                 SECTION.
+           DISPLAY " ".
+           DISPLAY "Digito verificador .....: CAP06AP03".
+           IF WS-DIG-EXEC = ZERO
+              DISPLAY "   Nenhuma execucao registrada hoje."
+           ELSE
+              DISPLAY "   Execucoes ...........: " WS-DIG-EXEC
+              DISPLAY "   Registros lidos ......: " WS-DIG-LIDOS
+              DISPLAY "   Registros rejeitados .: " WS-DIG-REJEITADOS
+              DISPLAY "   Duracao (ultima exec.): " WS-DIG-DUR-HRA
+                 "h " WS-DIG-DUR-MIN "m " WS-DIG-DUR-SEG ","
+                 WS-DIG-DUR-CEN "s"
+           END-IF.
+           EXIT.
+      ******************************************************************
+      * EXIBICAO DO RELATORIO EM LOTE DE VALIDACAO DE DATA              *
+      ******************************************************************
+       600-EXIBE-DATA                   SECTION.
+           DISPLAY " ".
+           DISPLAY "Validacao de data ......: CAP06AP05".
+           IF WS-DAT-EXEC = ZERO
+              DISPLAY "   Nenhuma execucao registrada hoje."
+           ELSE
+              DISPLAY "   Execucoes ...........: " WS-DAT-EXEC
+              DISPLAY "   Registros lidos ......: " WS-DAT-LIDOS
+              DISPLAY "   Registros rejeitados .: " WS-DAT-REJEITADOS
+              DISPLAY "   Duracao (ultima exec.): " WS-DAT-DUR-HRA
+                 "h " WS-DAT-DUR-MIN "m " WS-DAT-DUR-SEG ","
+                 WS-DAT-DUR-CEN "s"
+           END-IF.
+           EXIT.
