@@ -21,13 +21,16 @@
        77  WS-SOMA       PIC 99 VALUE ZERO.
        77  WS-DESLOC     PIC 99.
        77  AC-CI         PIC 9.
+       77  WS-OPERADOR   PIC X(12).
       *
        PROCEDURE DIVISION.
        PROG-PRINCIPAL-PARA.
+           CALL "OPERADOR" USING BY CONTENT "I",
+              BY REFERENCE WS-OPERADOR.
            PERFORM 100-ENTRADA       THRU 100-ENTRADA-FIM.
            PERFORM 200-PROCESSAMENTO THRU 200-PROCESSAMENTO-FIM.
            PERFORM 300-SAIDA         THRU 300-SAIDA-FIM.
-           STOP RUN.
+           EXIT PROGRAM.
       * Entrada de dado (data formato DD/MM/AAAA)
        100-ENTRADA                    SECTION.
            DISPLAY "Entre data DD/MM/AAAA: " WITH NO ADVANCING.
