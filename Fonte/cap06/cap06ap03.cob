@@ -0,0 +1,237 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CAP06AP03.
+      *
+      * Varredura em lote dos codigos 999.999-9 de um cadastro inteiro,
+      * reaproveitando a mesma checagem de digito verificador que
+      * CAP06AP02 faz um codigo por vez, para uma conferencia periodica
+      * de qualidade de dados em vez de validar codigo a codigo.
+      *
+      * Grava um checkpoint a cada WS-CHECKPOINT-INTERVALO registros
+      * processados (CAP06AP3.CKP, so o numero do ultimo registro
+      * concluido) para que uma queda de energia ou erro do operador
+      * no meio do lote nao obrigue a reprocessar o arquivo inteiro: a
+      * proxima execucao le o checkpoint, pula os registros ja feitos
+      * e continua o relatorio de onde parou em vez de do zero.
+      *
+      * LK-FORMATO (OPTIONAL) permite que um driver em lote, como
+      * CAP02AP04, informe o formato diretamente e pule o ACCEPT -
+      * quando rodado standalone a partir do menu, continua
+      * perguntando como sempre.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION RMVCHAR
+           FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CODIGO-ENTRADA-FILE ASSIGN TO "CODIGOIN.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-ENTRADA-STATUS.
+           SELECT CODIGO-REL-FILE ASSIGN TO "CODIGVAL.LST"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-REL-STATUS.
+           SELECT CODIGO-CSV-FILE ASSIGN TO "CODIGVAL.CSV"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-CSV-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CAP06AP3.CKP"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-CKP-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CODIGO-ENTRADA-FILE.
+       01  CI-REGISTRO         PIC X(9).
+       FD  CODIGO-REL-FILE.
+       01  CO-REGISTRO.
+           05  CO-CODIGO       PIC X(9).
+           05  FILLER          PIC X(3)  VALUE SPACES.
+           05  CO-STATUS       PIC X(9).
+       FD  CODIGO-CSV-FILE.
+       01  CV-LINHA            PIC X(30).
+       FD  CHECKPOINT-FILE.
+       01  CK-REGISTRO.
+           05  CK-CONTADOR     PIC 9(6).
+           05  CK-FORMATO      PIC 9.
+       WORKING-STORAGE SECTION.
+       77  WS-ENTRADA-STATUS   PIC XX.
+       77  WS-REL-STATUS       PIC XX.
+       77  WS-CSV-STATUS       PIC XX.
+       77  WS-CKP-STATUS       PIC XX.
+       77  WS-FIM-ARQUIVO      PIC X VALUE "N".
+           88 WS-FIM-OK        VALUE "S".
+       77  WS-FORMATO          PIC 9 VALUE 1.
+           88 WS-FORMATO-TEXTO VALUE 1.
+           88 WS-FORMATO-CSV   VALUE 2.
+       77  WS-TOTAL-LIDOS      PIC 9(6) VALUE ZERO.
+       77  WS-TOTAL-INVALIDOS  PIC 9(6) VALUE ZERO.
+       77  WS-TAM              PIC 9(3).
+       77  WS-DVC              PIC 9.
+       77  WS-DVE              PIC 9.
+       77  WS-COD-SPTO         PIC X(8).
+       77  WS-COD-STRC         PIC X(7).
+       77  WS-COD-PDV          PIC X(20) VALUE SPACES.
+       77  WS-PROGRAMA         PIC X(8) VALUE "CAP06AP3".
+       77  WS-RESULTADO        PIC X(20).
+       77  WS-ULTIMO-CKP       PIC 9(6) VALUE ZERO.
+       77  WS-ULTIMO-FORMATO   PIC 9 VALUE ZERO.
+       78  WS-CHECKPOINT-INTERVALO VALUE 50.
+       01  WS-DATA-INICIO      PIC X(20).
+       01  WS-DATA-FIM         PIC X(20).
+       77  WS-DUR-HRA          PIC 9(4).
+       77  WS-DUR-MIN          PIC 9(2).
+       77  WS-DUR-SEG          PIC 9(2).
+       77  WS-DUR-CEN          PIC 9(2).
+       LINKAGE SECTION.
+       77  LK-FORMATO          PIC 9.
+       PROCEDURE DIVISION USING OPTIONAL LK-FORMATO.
+       PROG-PRINCIPAL-PARA.
+           MOVE "N" TO WS-FIM-ARQUIVO.
+           MOVE ZERO TO WS-TOTAL-LIDOS.
+           MOVE ZERO TO WS-TOTAL-INVALIDOS.
+           DISPLAY "-------------------------------------------".
+           DISPLAY "Relatorio em Lote de Conferencia de Digitos".
+           DISPLAY "-------------------------------------------".
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-INICIO.
+           OPEN INPUT CODIGO-ENTRADA-FILE.
+           IF WS-ENTRADA-STATUS NOT = "00"
+              DISPLAY "Arquivo CODIGOIN.DAT nao encontrado."
+              EXIT PROGRAM
+           END-IF
+           PERFORM 100-LE-CHECKPOINT.
+           IF WS-ULTIMO-CKP > ZERO
+              MOVE WS-ULTIMO-FORMATO TO WS-FORMATO
+              DISPLAY "Retomando apos o registro " WS-ULTIMO-CKP
+                 " do checkpoint anterior, no mesmo formato de saida "
+                 "daquela execucao."
+              IF WS-FORMATO-CSV
+                 OPEN EXTEND CODIGO-CSV-FILE
+                 IF WS-CSV-STATUS = "35"
+                    OPEN OUTPUT CODIGO-CSV-FILE
+                    MOVE "CODIGO;STATUS" TO CV-LINHA
+                    WRITE CV-LINHA
+                 END-IF
+              ELSE
+                 OPEN EXTEND CODIGO-REL-FILE
+                 IF WS-REL-STATUS = "35"
+                    OPEN OUTPUT CODIGO-REL-FILE
+                 END-IF
+              END-IF
+           ELSE
+              IF ADDRESS OF LK-FORMATO = NULL
+                 DISPLAY "[1] - Texto formatado (CODIGVAL.LST)"
+                 DISPLAY "[2] - CSV delimitado por ; (CODIGVAL.CSV)"
+                 DISPLAY "Escolha uma opcao: " WITH NO ADVANCING
+                 ACCEPT WS-FORMATO
+              ELSE
+                 MOVE LK-FORMATO TO WS-FORMATO
+              END-IF
+              IF WS-FORMATO-CSV
+                 OPEN OUTPUT CODIGO-CSV-FILE
+                 MOVE "CODIGO;STATUS" TO CV-LINHA
+                 WRITE CV-LINHA
+              ELSE
+                 OPEN OUTPUT CODIGO-REL-FILE
+              END-IF
+           END-IF.
+           PERFORM UNTIL WS-FIM-OK
+              READ CODIGO-ENTRADA-FILE
+                 AT END
+                    MOVE "S" TO WS-FIM-ARQUIVO
+                 NOT AT END
+                    ADD 1 TO WS-TOTAL-LIDOS
+                    IF WS-TOTAL-LIDOS > WS-ULTIMO-CKP
+                       PERFORM 200-VALIDA-REGISTRO
+                       PERFORM 250-ESCREVE-REGISTRO
+                       IF FUNCTION MOD(WS-TOTAL-LIDOS,
+                          WS-CHECKPOINT-INTERVALO) = ZERO
+                          PERFORM 300-GRAVA-CHECKPOINT
+                       END-IF
+                    END-IF
+              END-READ
+           END-PERFORM.
+           CLOSE CODIGO-ENTRADA-FILE.
+           IF WS-FORMATO-CSV
+              CLOSE CODIGO-CSV-FILE
+           ELSE
+              CLOSE CODIGO-REL-FILE
+           END-IF.
+           MOVE WS-TOTAL-LIDOS TO WS-ULTIMO-CKP.
+           MOVE ZERO TO WS-TOTAL-LIDOS.
+           PERFORM 300-GRAVA-CHECKPOINT.
+           DISPLAY "Registros lidos ....: " WS-ULTIMO-CKP.
+           DISPLAY "Codigos invalidos ...: " WS-TOTAL-INVALIDOS.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-FIM.
+           CALL "DURACALC" USING WS-DATA-INICIO, WS-DATA-FIM,
+              WS-DUR-HRA, WS-DUR-MIN, WS-DUR-SEG, WS-DUR-CEN.
+           CALL "STATSLOG" USING BY REFERENCE WS-PROGRAMA,
+              BY REFERENCE WS-ULTIMO-CKP,
+              BY REFERENCE WS-TOTAL-INVALIDOS,
+              BY REFERENCE WS-DUR-HRA, BY REFERENCE WS-DUR-MIN,
+              BY REFERENCE WS-DUR-SEG, BY REFERENCE WS-DUR-CEN.
+           EXIT PROGRAM.
+      ******************************************************************
+      * LEITURA DO CHECKPOINT DA EXECUCAO ANTERIOR, SE HOUVER           *
+      ******************************************************************
+       100-LE-CHECKPOINT                SECTION.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKP-STATUS = "00"
+              READ CHECKPOINT-FILE
+                 AT END
+                    MOVE ZERO TO WS-ULTIMO-CKP
+                 NOT AT END
+                    MOVE CK-CONTADOR TO WS-ULTIMO-CKP
+                    MOVE CK-FORMATO  TO WS-ULTIMO-FORMATO
+              END-READ
+              CLOSE CHECKPOINT-FILE
+           ELSE
+              MOVE ZERO TO WS-ULTIMO-CKP
+           END-IF.
+           EXIT.
+      ******************************************************************
+      * GRAVACAO DO CHECKPOINT COM O ULTIMO REGISTRO JA CONCLUIDO       *
+      * (WS-TOTAL-LIDOS = ZERO grava um checkpoint zerado, usado ao    *
+      * final do lote para indicar que nao ha mais nada a retomar)      *
+      ******************************************************************
+       300-GRAVA-CHECKPOINT             SECTION.
+           MOVE WS-TOTAL-LIDOS TO CK-CONTADOR.
+           MOVE WS-FORMATO     TO CK-FORMATO.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CK-REGISTRO.
+           CLOSE CHECKPOINT-FILE.
+           EXIT.
+      ******************************************************************
+      * CONFERE O DIGITO VERIFICADOR DE UM CODIGO DO LOTE               *
+      ******************************************************************
+       200-VALIDA-REGISTRO              SECTION.
+           COMPUTE WS-TAM = LENGTH(CI-REGISTRO). *> EXTRAI O PONTO
+           MOVE RMVCHAR(CI-REGISTRO, WS-TAM, ".") TO WS-COD-SPTO.
+           COMPUTE WS-TAM = LENGTH(WS-COD-SPTO). *> EXTRAI O TRACO
+           MOVE RMVCHAR(WS-COD-SPTO, WS-TAM, "-") TO WS-COD-STRC.
+           MOVE WS-COD-STRC(1:6) TO WS-COD-PDV.
+           CALL "DVCALC" USING BY CONTENT WS-COD-PDV,
+               BY CONTENT 6, BY REFERENCE WS-DVC.
+           MOVE WS-COD-STRC(7:1) TO WS-DVE.
+           MOVE SPACES TO CO-REGISTRO.
+           MOVE CI-REGISTRO TO CO-CODIGO.
+           IF WS-DVC = WS-DVE
+              MOVE "VALIDO"   TO CO-STATUS
+           ELSE
+              MOVE "INVALIDO" TO CO-STATUS
+              ADD 1 TO WS-TOTAL-INVALIDOS
+           END-IF.
+           MOVE CO-STATUS TO WS-RESULTADO.
+           CALL "AUDITLOG" USING WS-PROGRAMA, WS-RESULTADO.
+           EXIT.
+      ******************************************************************
+      * GRAVA O REGISTRO JA CONFERIDO NO FORMATO DE SAIDA ESCOLHIDO     *
+      ******************************************************************
+       250-ESCREVE-REGISTRO             SECTION.
+           IF WS-FORMATO-CSV
+              STRING FUNCTION TRIM(CO-CODIGO) ";"
+                     FUNCTION TRIM(CO-STATUS)
+                 DELIMITED BY SIZE INTO CV-LINHA
+              WRITE CV-LINHA
+           ELSE
+              WRITE CO-REGISTRO
+           END-IF.
+           EXIT.
