@@ -8,42 +8,37 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        77  WS-TAM      PIC 9(3).
-       77  AC-CI       PIC 9(3).
-       77  WS-SOMA     PIC 9(4) VALUE ZERO.
        77  WS-DVC      PIC 9.
        77  WS-DVE      PIC 9.
-       77  WS-POS      PIC 9.
        77  WS-COD-CPTO PIC X(9).
        77  WS-COD-SPTO PIC X(8).
        77  WS-COD-STRC PIC X(7).
+       77  WS-COD-PDV  PIC X(20) VALUE SPACES.
+       77  WS-PROGRAMA PIC X(8) VALUE "CAP06AP2".
+       77  WS-RESULTADO PIC X(20).
+       77  WS-OPERADOR  PIC X(12).
        PROCEDURE DIVISION.
        PROG-PRINCIPAL-PARA.
+           CALL "OPERADOR" USING BY CONTENT "I",
+               BY REFERENCE WS-OPERADOR.
            DISPLAY "Entre codigo (999.999-9): " WITH NO ADVANCING.
            ACCEPT WS-COD-CPTO.
-      *    >>> VALIDACAO DE DV
+      *    >>> VALIDACAO DE DV, via sub-rotina reutilizavel DVCALC ******
            COMPUTE WS-TAM = LENGTH(WS-COD-CPTO). *> EXTRAI O PONTO
            MOVE RMVCHAR(WS-COD-CPTO, WS-TAM, ".") TO WS-COD-SPTO.
            COMPUTE WS-TAM = LENGTH(WS-COD-SPTO). *> EXTRAI O TRACO
            MOVE RMVCHAR(WS-COD-SPTO, WS-TAM, "-") TO WS-COD-STRC.
-           PERFORM VARYING AC-CI FROM 1 BY 1 UNTIL AC-CI > WS-TAM - 2
-              MOVE WS-COD-STRC(AC-CI:1) TO WS-POS
-              IF REM(AC-CI, 2) = 0 AND WS-POS * 2 > 9
-                 COMPUTE WS-SOMA = WS-SOMA + WS-POS * 2 - 9
-              ELSE
-                 IF REM(AC-CI, 2) = 0 AND WS-POS * 2 <= 9
-                    COMPUTE WS-SOMA = WS-SOMA + WS-POS * 2
-                 END-IF
-              END-IF
-              IF REM(AC-CI, 2) NOT = 0
-                 COMPUTE WS-SOMA = WS-SOMA + WS-POS
-              END-IF
-           END-PERFORM.
-           COMPUTE WS-DVC = INTEGER(WS-SOMA / 10 + 1) * 10 - WS-SOMA.
+           MOVE WS-COD-STRC(1:6) TO WS-COD-PDV.
+           CALL "DVCALC" USING BY CONTENT WS-COD-PDV,
+               BY CONTENT 6, BY REFERENCE WS-DVC.
            MOVE WS-COD-STRC(7:1) TO WS-DVE.
            IF WS-DVC = WS-DVE
               DISPLAY "Numero de codigo valido."
+              MOVE "VALIDO" TO WS-RESULTADO
            ELSE
               DISPLAY "Numero de codigo invalido."
+              MOVE "INVALIDO" TO WS-RESULTADO
            END-IF.
-           STOP RUN.
+           CALL "AUDITLOG" USING WS-PROGRAMA, WS-RESULTADO.
+           EXIT PROGRAM.
        END PROGRAM CAP06AP02.
