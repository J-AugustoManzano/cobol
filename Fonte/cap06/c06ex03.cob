@@ -16,8 +16,12 @@
            05 FILLER     PIC X VALUE "/".
            05 ANO        PIC X(4).
        66  LS-SAIDA-DATA RENAMES DIA THRU ANO.
+       77  LS-MOTIVO     PIC X(40).
+       77  LS-OPERADOR   PIC X(12).
        PROCEDURE DIVISION.
        PROG-PRINCIPAL-PARA.
+           CALL "OPERADOR" USING BY CONTENT "I",
+              BY REFERENCE LS-OPERADOR.
            PERFORM UNTIL EXIT
               DISPLAY "Entre data DD/MM/AAAA: " WITH NO ADVANCING
               ACCEPT LS-ENTRA-DATA
@@ -31,7 +35,9 @@
               END-IF
            END-PERFORM.
            CALL "C0602DAT"
-           USING BY CONTENT LS-ENTRA-DATA, BY REFERENCE LS-SAIDA-DATA.
+           USING BY CONTENT LS-ENTRA-DATA, BY REFERENCE LS-SAIDA-DATA,
+                 BY REFERENCE LS-MOTIVO, BY CONTENT "B".
            DISPLAY "Data informada: " LS-SAIDA-DATA.
-           STOP RUN.
+           DISPLAY "Motivo ........: " TRIM(LS-MOTIVO).
+           EXIT PROGRAM.
        END PROGRAM C06EX03.
