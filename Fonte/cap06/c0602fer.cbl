@@ -0,0 +1,84 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. C0602FER.
+      *
+      * Consulta o calendario de feriados/fins-de-semana da empresa a
+      * partir de uma data ja validada por C0602DAT. LK-ENTRA-DATA
+      * continua no formato DD/MM/AAAA usado pelo C06EX0N; o dia da
+      * semana e calculado do mesmo jeito que C06EX01 ja faz com
+      * INTEGER-OF-DATE, e os feriados vem de FERIADOS.DAT (uma data
+      * DD/MM/AAAA e uma descricao por linha).
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FERIADOS-FILE ASSIGN TO "FERIADOS.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS LS-FER-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FERIADOS-FILE.
+       01  FE-REGISTRO.
+           05  FE-DATA         PIC X(10).
+           05  FE-DESCRICAO    PIC X(30).
+       LOCAL-STORAGE SECTION.
+       77  LS-FER-STATUS     PIC XX.
+       77  LS-FIM-ARQUIVO    PIC X VALUE "N".
+           88 LS-FIM-OK      VALUE "S".
+       77  LS-DATA-ANSI      PIC X(8).
+       77  LS-DT-ANSI-N      PIC 9(8).
+       77  LS-DIA-NUMERO     PIC 9(1).
+       LINKAGE SECTION.
+       01  LK-ENTRA-DATA.
+           05  LK-DIA        PIC XX.
+           05  FILLER        PIC X.
+           05  LK-MES        PIC XX.
+           05  FILLER        PIC X.
+           05  LK-ANO        PIC X(4).
+       77  LK-FERIADO        PIC X.
+           88 LK-E-FERIADO   VALUE "S".
+       77  LK-FIM-SEMANA     PIC X.
+           88 LK-E-FDS       VALUE "S".
+       77  LK-DIA-UTIL       PIC X.
+           88 LK-E-DIA-UTIL  VALUE "S".
+       PROCEDURE DIVISION USING LK-ENTRA-DATA, LK-FERIADO,
+               LK-FIM-SEMANA, LK-DIA-UTIL.
+       PROG-PRINCIPAL-PARA.
+      *    Dia da semana (0 = domingo ... 6 = sabado), mesmo calculo
+      *    de C06EX01
+           STRING LK-ANO DELIMITED BY SIZE LK-MES DELIMITED BY SIZE
+                  LK-DIA DELIMITED BY SIZE INTO LS-DATA-ANSI.
+           MOVE LS-DATA-ANSI TO LS-DT-ANSI-N.
+           COMPUTE
+              LS-DIA-NUMERO = MOD(INTEGER-OF-DATE(LS-DT-ANSI-N), 7).
+           IF LS-DIA-NUMERO = 0 OR LS-DIA-NUMERO = 6
+              MOVE "S" TO LK-FIM-SEMANA
+           ELSE
+              MOVE "N" TO LK-FIM-SEMANA
+           END-IF.
+      *    Pesquisa na tabela de feriados
+           MOVE "N" TO LK-FERIADO.
+           MOVE "N" TO LS-FIM-ARQUIVO.
+           OPEN INPUT FERIADOS-FILE.
+           IF LS-FER-STATUS = "00"
+              PERFORM UNTIL LS-FIM-OK
+                 READ FERIADOS-FILE
+                    AT END
+                       MOVE "S" TO LS-FIM-ARQUIVO
+                    NOT AT END
+                       IF FE-DATA = LK-ENTRA-DATA
+                          MOVE "S" TO LK-FERIADO
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE FERIADOS-FILE
+           END-IF.
+      *    Dia util = nao e fim de semana e nao e feriado
+           IF LK-E-FDS OR LK-E-FERIADO
+              MOVE "N" TO LK-DIA-UTIL
+           ELSE
+              MOVE "S" TO LK-DIA-UTIL
+           END-IF.
+           EXIT PROGRAM.
