@@ -9,12 +9,19 @@
            05 FILLER     PIC X VALUE "/".
            05 ANO        PIC X(4).
        66  WS-SAIDA-DATA RENAMES DIA THRU ANO.
+       77  WS-MOTIVO     PIC X(40).
+       77  WS-OPERADOR   PIC X(12).
        PROCEDURE DIVISION.
        PROG-PRINCIPAL-PARA.
+           CALL "OPERADOR" USING BY CONTENT "I",
+              BY REFERENCE WS-OPERADOR.
            DISPLAY "Entre data DD/MM/AAAA: " WITH NO ADVANCING.
            ACCEPT WS-ENTRA-DATA.
            CALL "C0602DAT" USING BY CONTENT   WS-ENTRA-DATA,
-                                 BY REFERENCE WS-SAIDA-DATA.
+                                 BY REFERENCE WS-SAIDA-DATA,
+                                 BY REFERENCE WS-MOTIVO,
+                                 BY CONTENT   "B".
            DISPLAY "Data informada: " WS-SAIDA-DATA.
-           STOP RUN.
+           DISPLAY "Motivo ........: " FUNCTION TRIM(WS-MOTIVO).
+           EXIT PROGRAM.
        END PROGRAM C06EX02.
