@@ -0,0 +1,44 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DVCALC.
+      *
+      * Calculo do digito verificador modulo 10 extraido de CAP06AP01
+      * para uma sub-rotina reutilizavel, de modo que outros programas
+      * de manutencao (como um futuro cadastro de alunos/funcionarios)
+      * possam validar um codigo assim que ele e digitado, em vez de
+      * precisar rodar CAP06AP01 a parte e comparar visualmente.
+      * O corpo do codigo (ja sem pontuacao) e seu tamanho chegam
+      * separados em LK-CODIGO/LK-TAMANHO para que o mesmo calculo
+      * sirva a registros de tamanhos diferentes, em vez de ficar preso
+      * ao corpo de 6 digitos de "999.999".
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       DATA DIVISION.
+       LOCAL-STORAGE SECTION.
+       77  AC-CI       PIC 9(3).
+       77  LS-SOMA     PIC 9(4) VALUE ZERO.
+       77  LS-POS      PIC 9.
+       LINKAGE SECTION.
+       77  LK-CODIGO   PIC X(20).
+       77  LK-TAMANHO  PIC 9(3).
+       77  LK-DV       PIC 9.
+       PROCEDURE DIVISION USING LK-CODIGO, LK-TAMANHO, LK-DV.
+       PROG-PRINCIPAL-PARA.
+           MOVE ZERO TO LS-SOMA.
+           PERFORM VARYING AC-CI FROM 1 BY 1 UNTIL AC-CI > LK-TAMANHO
+              MOVE LK-CODIGO(AC-CI:1) TO LS-POS
+              IF REM(AC-CI, 2) = 0 AND LS-POS * 2 > 9
+                 COMPUTE LS-SOMA = LS-SOMA + LS-POS * 2 - 9
+              ELSE
+                 IF REM(AC-CI, 2) = 0 AND LS-POS * 2 <= 9
+                    COMPUTE LS-SOMA = LS-SOMA + LS-POS * 2
+                 END-IF
+              END-IF
+              IF REM(AC-CI, 2) NOT = 0
+                 COMPUTE LS-SOMA = LS-SOMA + LS-POS
+              END-IF
+           END-PERFORM.
+           COMPUTE LK-DV = INTEGER(LS-SOMA / 10 + 1) * 10 - LS-SOMA.
+           EXIT PROGRAM.
