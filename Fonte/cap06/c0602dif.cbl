@@ -0,0 +1,72 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. C0602DIF.
+      *
+      * Numero de dias corridos entre duas datas DD/MM/AAAA, cada uma
+      * validada primeiro por C0602DAT (mesma regra de calendario
+      * usada em todo o capitulo 6). O resultado e LK-DATA-2 menos
+      * LK-DATA-1, podendo ser negativo se a segunda data for anterior
+      * a primeira.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       DATA DIVISION.
+       LOCAL-STORAGE SECTION.
+       01  LS-SAIDA-DATA-1   PIC X(10).
+       01  LS-SAIDA-DATA-2   PIC X(10).
+       77  LS-MOTIVO         PIC X(40).
+       01  LS-DATA-ANSI-1.
+           05  LS-ANO-1      PIC X(4).
+           05  LS-MES-1      PIC X(2).
+           05  LS-DIA-1      PIC X(2).
+       01  LS-DATA-ANSI-2.
+           05  LS-ANO-2      PIC X(4).
+           05  LS-MES-2      PIC X(2).
+           05  LS-DIA-2      PIC X(2).
+       77  LS-INT-DATA-1     PIC 9(8).
+       77  LS-INT-DATA-2     PIC 9(8).
+       LINKAGE SECTION.
+       01  LK-DATA-1.
+           05  LK-DIA-1      PIC XX.
+           05  FILLER        PIC X.
+           05  LK-MES-1      PIC XX.
+           05  FILLER        PIC X.
+           05  LK-ANO-1      PIC X(4).
+       01  LK-DATA-2.
+           05  LK-DIA-2      PIC XX.
+           05  FILLER        PIC X.
+           05  LK-MES-2      PIC XX.
+           05  FILLER        PIC X.
+           05  LK-ANO-2      PIC X(4).
+       77  LK-DIAS           PIC S9(8).
+       77  LK-STATUS         PIC X.
+           88  LK-STATUS-OK    VALUE "S".
+           88  LK-STATUS-ERRO  VALUE "E".
+       PROCEDURE DIVISION USING LK-DATA-1, LK-DATA-2, LK-DIAS,
+               LK-STATUS.
+       PROG-PRINCIPAL-PARA.
+           MOVE ZERO TO LK-DIAS.
+           CALL "C0602DAT" USING BY CONTENT LK-DATA-1,
+               BY REFERENCE LS-SAIDA-DATA-1, BY REFERENCE LS-MOTIVO,
+               BY CONTENT "B".
+           CALL "C0602DAT" USING BY CONTENT LK-DATA-2,
+               BY REFERENCE LS-SAIDA-DATA-2, BY REFERENCE LS-MOTIVO,
+               BY CONTENT "B".
+           IF LS-SAIDA-DATA-1 = "**/**/****" OR
+              LS-SAIDA-DATA-2 = "**/**/****"
+              MOVE "E" TO LK-STATUS
+           ELSE
+              MOVE LK-ANO-1 TO LS-ANO-1
+              MOVE LK-MES-1 TO LS-MES-1
+              MOVE LK-DIA-1 TO LS-DIA-1
+              MOVE LK-ANO-2 TO LS-ANO-2
+              MOVE LK-MES-2 TO LS-MES-2
+              MOVE LK-DIA-2 TO LS-DIA-2
+              MOVE LS-DATA-ANSI-1 TO LS-INT-DATA-1
+              MOVE LS-DATA-ANSI-2 TO LS-INT-DATA-2
+              COMPUTE LK-DIAS = INTEGER-OF-DATE(LS-INT-DATA-2) -
+                                INTEGER-OF-DATE(LS-INT-DATA-1)
+              MOVE "S" TO LK-STATUS
+           END-IF.
+           EXIT PROGRAM.
