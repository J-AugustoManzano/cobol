@@ -10,6 +10,9 @@
            05  TB-DATA-DIA   PIC 99.
            05  TB-DATA-MES   PIC 99.
            05  TB-DATA-ANO   PIC 9(5).
+           05  TB-ANO-BRUTO  PIC X(4).
+           05  TB-ANO-2DIG   PIC 99.
+           05  TB-SECULO-CRT PIC 99.
            05  TB-ULTIMO-DIA PIC 99.
            05  TB-DATA-BISXT PIC 9.
                88 TB-DT-BISX VALUE 0 1. *> 0 = Falso | 1 = Verda-deiro
@@ -20,14 +23,69 @@
        77  LS-DATA-ANSI      PIC X(8).
        77  LS-RESTO          PIC 9(4).
        77  LS-QUOCT          PIC 9(4).
+       77  LS-PROGRAMA       PIC X(8) VALUE "C0602DAT".
+       77  LS-RESULTADO      PIC X(20).
+       01  LS-SAIDA-MONTAGEM.
+           05  LS-S-DIA      PIC 99.
+           05  FILLER        PIC X VALUE "/".
+           05  LS-S-MES      PIC 99.
+           05  FILLER        PIC X VALUE "/".
+           05  LS-S-ANO      PIC 9(4).
        LINKAGE SECTION.
        77  LK-ENTRA-DATA     PIC X(10).
        77  LK-SAIDA-DATA     PIC X(10).
-       PROCEDURE DIVISION USING LK-ENTRA-DATA, LK-SAIDA-DATA.
+       77  LK-MOTIVO         PIC X(40).
+       77  LK-FORMATO        PIC X.
+           88  LK-FMT-BR     VALUE "B".
+           88  LK-FMT-US     VALUE "U".
+           88  LK-FMT-ISO    VALUE "I".
+       77  LK-SECULO-CORTE   PIC 99.
+       PROCEDURE DIVISION USING LK-ENTRA-DATA, LK-SAIDA-DATA,
+               LK-MOTIVO, LK-FORMATO, OPTIONAL LK-SECULO-CORTE.
        PROG-PRINCIPAL-PARA.
-           MOVE LK-ENTRA-DATA(1:2) TO TB-DATA-DIA.
-           MOVE LK-ENTRA-DATA(4:2) TO TB-DATA-MES.
-           MOVE LK-ENTRA-DATA(7:4) TO TB-DATA-ANO.
+      *    Extrai dia/mes/ano de acordo com o formato informado:
+      *    B = DD/MM/AAAA (Brasil, default), U = MM/DD/AAAA (EUA),
+      *    I = AAAA-MM-DD (ISO 8601). O ano e extraido para um campo
+      *    alfanumerico (TB-ANO-BRUTO) em vez de direto para um campo
+      *    numerico, para poder reconhecer um ano informado com so 2
+      *    digitos antes de expandi-lo para 4 digitos abaixo.
+           EVALUATE TRUE
+              WHEN LK-FMT-ISO
+                 MOVE LK-ENTRA-DATA(9:2) TO TB-DATA-DIA
+                 MOVE LK-ENTRA-DATA(6:2) TO TB-DATA-MES
+                 MOVE LK-ENTRA-DATA(1:4) TO TB-ANO-BRUTO
+              WHEN LK-FMT-US
+                 MOVE LK-ENTRA-DATA(4:2) TO TB-DATA-DIA
+                 MOVE LK-ENTRA-DATA(1:2) TO TB-DATA-MES
+                 MOVE LK-ENTRA-DATA(7:4) TO TB-ANO-BRUTO
+              WHEN OTHER
+                 MOVE LK-ENTRA-DATA(1:2) TO TB-DATA-DIA
+                 MOVE LK-ENTRA-DATA(4:2) TO TB-DATA-MES
+                 MOVE LK-ENTRA-DATA(7:4) TO TB-ANO-BRUTO
+           END-EVALUATE.
+      *    Janela de seculo para ano informado com 2 digitos (as duas
+      *    ultimas posicoes do campo vem em branco): de 00 ate o corte
+      *    menos 1 cai no seculo atual (20xx); do corte ate 99 cai no
+      *    seculo anterior (19xx). Corte e configuravel via
+      *    LK-SECULO-CORTE; se omisso, usa 30 (00-29 = 20xx, 30-99 =
+      *    19xx). Ano ja informado com 4 digitos segue inalterado. Nao
+      *    se aplica ao formato ISO, que pelo padrao ISO 8601 sempre
+      *    usa ano com 4 digitos.
+           IF TB-ANO-BRUTO(3:2) = SPACES
+              MOVE TB-ANO-BRUTO(1:2) TO TB-ANO-2DIG
+              IF ADDRESS OF LK-SECULO-CORTE = NULL
+                 MOVE 30 TO TB-SECULO-CRT
+              ELSE
+                 MOVE LK-SECULO-CORTE TO TB-SECULO-CRT
+              END-IF
+              IF TB-ANO-2DIG < TB-SECULO-CRT
+                 COMPUTE TB-DATA-ANO = 2000 + TB-ANO-2DIG
+              ELSE
+                 COMPUTE TB-DATA-ANO = 1900 + TB-ANO-2DIG
+              END-IF
+           ELSE
+              MOVE TB-ANO-BRUTO TO TB-DATA-ANO
+           END-IF.
       *    Checa ano bissexto
            MOVE 0 TO TB-DATA-BISXT.
            COMPUTE LS-RESTO = REM(TB-DATA-ANO, 400).
@@ -66,21 +124,41 @@
                  END-IF
               END-IF
            END-IF.
-      *    Validacao da DATA
+      *    Validacao da DATA, campo a campo, para poder informar qual
+      *    checagem especifica reprovou a data de entrada
            MOVE 0 TO TB-DATA-OK.
-           IF TB-DATA-ANO >= 1601 AND
-              TB-DATA-ANO <= 9999 AND
-              TB-DATA-MES >=    1 AND
-              TB-DATA-MES <=   12 AND
-              TB-DATA-DIA >=    1 AND
-              TB-DATA-DIA <= TB-ULTIMO-DIA
-              MOVE 1 TO TB-DATA-OK
-           END-IF.
-      *    Validacao do retorno para apresentacao de data
+           EVALUATE TRUE
+              WHEN TB-DATA-ANO < 1601 OR TB-DATA-ANO > 9999
+                 MOVE "ANO FORA DO INTERVALO PERMITIDO" TO LK-MOTIVO
+              WHEN TB-DATA-MES < 1 OR TB-DATA-MES > 12
+                 MOVE "MES INVALIDO"                    TO LK-MOTIVO
+              WHEN TB-DATA-DIA < 1 OR TB-DATA-DIA > TB-ULTIMO-DIA
+                 IF TB-DATA-MES = FEVEREIRO AND TB-DATA-DIA = 29
+                    MOVE "29/02 EM ANO NAO BISSEXTO"     TO LK-MOTIVO
+                 ELSE
+                    MOVE "DIA INVALIDO PARA O MES INFORMADO"
+                       TO LK-MOTIVO
+                 END-IF
+              WHEN OTHER
+                 MOVE 1 TO TB-DATA-OK
+                 MOVE "DATA VALIDA"                      TO LK-MOTIVO
+           END-EVALUATE.
+      *    Validacao do retorno para apresentacao de data, sempre
+      *    normalizada para DD/MM/AAAA independente do formato de
+      *    entrada
            IF TB-DATA-OK = 1
-              MOVE LK-ENTRA-DATA TO LK-SAIDA-DATA
+              MOVE TB-DATA-DIA TO LS-S-DIA
+              MOVE TB-DATA-MES TO LS-S-MES
+              MOVE TB-DATA-ANO TO LS-S-ANO
+              MOVE LS-SAIDA-MONTAGEM TO LK-SAIDA-DATA
            ELSE
               MOVE "**/**/****"  TO LK-SAIDA-DATA
            END-IF.
+           IF TB-DATA-OK = 1
+              MOVE "VALIDA" TO LS-RESULTADO
+           ELSE
+              MOVE "INVALIDA" TO LS-RESULTADO
+           END-IF.
+           CALL "AUDITLOG" USING LS-PROGRAMA, LS-RESULTADO.
            EXIT PROGRAM.
        END PROGRAM C0602DAT.
