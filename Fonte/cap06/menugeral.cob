@@ -0,0 +1,256 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENUGERAL.
+      *
+      * Ponto unico de entrada para todo o conjunto de utilitarios do
+      * pacote - calculadora (C0502MEN), fatorial, fibonacci,
+      * validador de data, digito verificador e tabuada - que ate
+      * aqui so podiam ser usados compilando e rodando cada programa
+      * individualmente. Segue o mesmo estilo de menu de C0502MEN,
+      * apenas um nivel acima dele.
+      *
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY "msgcat.cpy".
+       77  WS-OPCAO      PIC 99.
+       77  WS-SUBOPCAO   PIC 99.
+       77  WS-DUMMY-OPCAO PIC 99 VALUE ZERO.
+       77  WS-PROGRAMA   PIC X(8) VALUE "MENUGER".
+       77  WS-OPERADOR   PIC X(12).
+       78  CR            VALUE X"0D".
+       PROCEDURE DIVISION.
+       PROG-PRINCIPAL-PARA.
+           CALL "OPERADOR" USING BY CONTENT "I",
+              BY REFERENCE WS-OPERADOR.
+           PERFORM FOREVER
+              CALL "SYSTEM" USING "cls"
+              DISPLAY "================================="
+              DISPLAY "|   MENU GERAL DE UTILITARIOS   |"
+              DISPLAY "================================="
+              DISPLAY CR
+              DISPLAY "[1] - Calculadora"
+              DISPLAY "[2] - Fatorial"
+              DISPLAY "[3] - Fibonacci"
+              DISPLAY "[4] - Validador de data"
+              DISPLAY "[5] - Digito verificador"
+              DISPLAY "[6] - Tabuada"
+              DISPLAY "[7] - Fim de programa"
+              DISPLAY CR
+              DISPLAY "Escolha uma opcao: " WITH NO ADVANCING
+              ACCEPT WS-OPCAO
+              EVALUATE WS-OPCAO
+                 WHEN 1
+                    CALL "C0502MEN" USING WS-DUMMY-OPCAO
+                 WHEN 2
+                    PERFORM 210-MENU-FATORIAL
+                 WHEN 3
+                    PERFORM 220-MENU-FIBONACCI
+                 WHEN 4
+                    PERFORM 230-MENU-DATA
+                 WHEN 5
+                    PERFORM 240-MENU-DIGITO
+                 WHEN 6
+                    PERFORM 250-MENU-TABUADA
+                 WHEN 7
+                    EXIT PERFORM
+                 WHEN OTHER
+                    DISPLAY "Opcao invalida."
+                    CALL "CONFIRMA" USING WS-PROGRAMA, MSG-ENTER-VOLTAR
+              END-EVALUATE
+           END-PERFORM.
+           EXIT PROGRAM.
+      ******************************************************************
+      * SUBMENU DOS UTILITARIOS DE FATORIAL                            *
+      ******************************************************************
+       210-MENU-FATORIAL                SECTION.
+           PERFORM FOREVER
+              CALL "SYSTEM" USING "cls"
+              DISPLAY "----------------------"
+              DISPLAY "Utilitarios de Fatorial"
+              DISPLAY "----------------------"
+              DISPLAY CR
+              DISPLAY "[1] - Calcular fatorial (versao 1)"
+              DISPLAY "[2] - Calcular fatorial (versao 2)"
+              DISPLAY "[3] - Calcular fatorial (versao 3)"
+              DISPLAY "[4] - Relatorio de fatoriais (0 a 30)"
+              DISPLAY "[5] - Voltar ao menu geral"
+              DISPLAY CR
+              DISPLAY "Escolha uma opcao: " WITH NO ADVANCING
+              ACCEPT WS-SUBOPCAO
+              EVALUATE WS-SUBOPCAO
+                 WHEN 1
+                    CALL "CAP05AP01"
+                 WHEN 2
+                    CALL "CAP05AP02"
+                 WHEN 3
+                    CALL "CAP05AP03"
+                 WHEN 4
+                    CALL "CAP05AP04"
+                    CALL "CONFIRMA" USING WS-PROGRAMA, MSG-ENTER-VOLTAR
+                 WHEN 5
+                    EXIT PERFORM
+                 WHEN OTHER
+                    DISPLAY "Opcao invalida."
+                    CALL "CONFIRMA" USING WS-PROGRAMA, MSG-ENTER-VOLTAR
+              END-EVALUATE
+           END-PERFORM.
+           EXIT.
+      ******************************************************************
+      * SUBMENU DAS FUNCOES DE FIBONACCI                               *
+      ******************************************************************
+       220-MENU-FIBONACCI               SECTION.
+           PERFORM FOREVER
+              CALL "SYSTEM" USING "cls"
+              DISPLAY "------------------------"
+              DISPLAY "Funcoes de Fibonacci"
+              DISPLAY "------------------------"
+              DISPLAY CR
+              DISPLAY "[1] - Calcular termo da sequencia"
+              DISPLAY "[2] - Relatorio da sequencia (0 a N)"
+              DISPLAY "[3] - Voltar ao menu geral"
+              DISPLAY CR
+              DISPLAY "Escolha uma opcao: " WITH NO ADVANCING
+              ACCEPT WS-SUBOPCAO
+              EVALUATE WS-SUBOPCAO
+                 WHEN 1
+                    CALL "CAP05AP05"
+                 WHEN 2
+                    CALL "CAP05AP06"
+                    CALL "CONFIRMA" USING WS-PROGRAMA, MSG-ENTER-VOLTAR
+                 WHEN 3
+                    EXIT PERFORM
+                 WHEN OTHER
+                    DISPLAY "Opcao invalida."
+                    CALL "CONFIRMA" USING WS-PROGRAMA, MSG-ENTER-VOLTAR
+              END-EVALUATE
+           END-PERFORM.
+           EXIT.
+      ******************************************************************
+      * SUBMENU DO VALIDADOR DE DATA                                   *
+      ******************************************************************
+       230-MENU-DATA                    SECTION.
+           PERFORM FOREVER
+              CALL "SYSTEM" USING "cls"
+              DISPLAY "------------------------"
+              DISPLAY "Validador de Data"
+              DISPLAY "------------------------"
+              DISPLAY CR
+              DISPLAY "[1] - Dia da semana de uma data"
+              DISPLAY "[2] - Validar data (motivo simples)"
+              DISPLAY "[3] - Validar data (motivo detalhado)"
+              DISPLAY "[4] - Feriado / dia util"
+              DISPLAY "[5] - Diferenca e soma de datas"
+              DISPLAY "[6] - Calendario do mes"
+              DISPLAY "[7] - Relatorio em lote (DATAIN.DAT)"
+              DISPLAY "[8] - Proximo dia util"
+              DISPLAY "[9] - Voltar ao menu geral"
+              DISPLAY CR
+              DISPLAY "Escolha uma opcao: " WITH NO ADVANCING
+              ACCEPT WS-SUBOPCAO
+              EVALUATE WS-SUBOPCAO
+                 WHEN 1
+                    CALL "C06EX01"
+                 WHEN 2
+                    CALL "C06EX02"
+                 WHEN 3
+                    CALL "C06EX03"
+                 WHEN 4
+                    CALL "C06EX04"
+                 WHEN 5
+                    CALL "C06EX05"
+                 WHEN 6
+                    CALL "C06EX06"
+                 WHEN 7
+                    CALL "CAP06AP05"
+                    CALL "CONFIRMA" USING WS-PROGRAMA, MSG-ENTER-VOLTAR
+                 WHEN 8
+                    CALL "C06EX07"
+                 WHEN 9
+                    EXIT PERFORM
+                 WHEN OTHER
+                    DISPLAY "Opcao invalida."
+              END-EVALUATE
+              IF WS-SUBOPCAO NOT = 7 AND WS-SUBOPCAO NOT = 9
+                 CALL "CONFIRMA" USING WS-PROGRAMA, MSG-ENTER-VOLTAR
+              END-IF
+           END-PERFORM.
+           EXIT.
+      ******************************************************************
+      * SUBMENU DAS FERRAMENTAS DE DIGITO VERIFICADOR                  *
+      ******************************************************************
+       240-MENU-DIGITO                  SECTION.
+           PERFORM FOREVER
+              CALL "SYSTEM" USING "cls"
+              DISPLAY "------------------------"
+              DISPLAY "Digito Verificador"
+              DISPLAY "------------------------"
+              DISPLAY CR
+              DISPLAY "[1] - Calcular digito de um codigo 999.999"
+              DISPLAY "[2] - Validar codigo 999.999-9"
+              DISPLAY "[3] - Auditoria em lote (CODIGOIN.DAT)"
+              DISPLAY "[4] - Reparar digito de um codigo"
+              DISPLAY "[5] - Voltar ao menu geral"
+              DISPLAY CR
+              DISPLAY "Escolha uma opcao: " WITH NO ADVANCING
+              ACCEPT WS-SUBOPCAO
+              EVALUATE WS-SUBOPCAO
+                 WHEN 1
+                    CALL "CAP06AP01"
+                 WHEN 2
+                    CALL "CAP06AP02"
+                 WHEN 3
+                    CALL "CAP06AP03"
+                 WHEN 4
+                    CALL "CAP06AP04"
+                 WHEN 5
+                    EXIT PERFORM
+                 WHEN OTHER
+                    DISPLAY "Opcao invalida."
+              END-EVALUATE
+              IF WS-SUBOPCAO NOT = 5
+                 CALL "CONFIRMA" USING WS-PROGRAMA, MSG-ENTER-VOLTAR
+              END-IF
+           END-PERFORM.
+           EXIT.
+      ******************************************************************
+      * SUBMENU DO GERADOR DE TABUADA                                  *
+      ******************************************************************
+       250-MENU-TABUADA                 SECTION.
+           PERFORM FOREVER
+              CALL "SYSTEM" USING "cls"
+              DISPLAY "------------------------"
+              DISPLAY "Gerador de Tabuada"
+              DISPLAY "------------------------"
+              DISPLAY CR
+              DISPLAY "[1] - Multiplicacao (interativa)"
+              DISPLAY "[2] - Multiplicacao (grava em arquivo)"
+              DISPLAY "[3] - Multiplicacao, lote 1 a 10"
+              DISPLAY "[4] - Soma"
+              DISPLAY "[5] - Subtracao"
+              DISPLAY "[6] - Divisao"
+              DISPLAY "[7] - Voltar ao menu geral"
+              DISPLAY CR
+              DISPLAY "Escolha uma opcao: " WITH NO ADVANCING
+              ACCEPT WS-SUBOPCAO
+              EVALUATE WS-SUBOPCAO
+                 WHEN 1
+                    CALL "C03EX11"
+                 WHEN 2
+                    CALL "CAP03AP01"
+                 WHEN 3
+                    CALL "CAP03AP02"
+                    CALL "CONFIRMA" USING WS-PROGRAMA, MSG-ENTER-VOLTAR
+                 WHEN 4
+                    CALL "CAP03AP03"
+                 WHEN 5
+                    CALL "CAP03AP04"
+                 WHEN 6
+                    CALL "CAP03AP05"
+                 WHEN 7
+                    EXIT PERFORM
+                 WHEN OTHER
+                    DISPLAY "Opcao invalida."
+                    CALL "CONFIRMA" USING WS-PROGRAMA, MSG-ENTER-VOLTAR
+              END-EVALUATE
+           END-PERFORM.
+           EXIT.
