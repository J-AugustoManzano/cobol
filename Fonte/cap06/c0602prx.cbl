@@ -0,0 +1,74 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. C0602PRX.
+      *
+      * Proximo dia util a partir de uma data DD/MM/AAAA: soma um dia
+      * de cada vez (C0602SOM) e consulta o calendario de feriados/
+      * fins-de-semana (C0602FER) ate achar um dia util, para calcular
+      * a proxima data de execucao de um lote noturno sem olhar o
+      * calendario na mao. Mesma convencao de LK-STATUS (S/E) de
+      * C0602SOM.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       DATA DIVISION.
+       LOCAL-STORAGE SECTION.
+       77  LS-SAIDA-DATA-VLD PIC X(10).
+       77  LS-MOTIVO         PIC X(40).
+       01  LS-DATA-ATUAL.
+           05  LS-DIA        PIC XX.
+           05  FILLER        PIC X VALUE "/".
+           05  LS-MES        PIC XX.
+           05  FILLER        PIC X VALUE "/".
+           05  LS-ANO        PIC X(4).
+       77  LS-DIAS-SOMAR     PIC S9(8) VALUE 1.
+       77  LS-STATUS-SOM     PIC X.
+       77  LS-FERIADO        PIC X.
+       77  LS-FIM-SEMANA     PIC X.
+       77  LS-DIA-UTIL       PIC X.
+       77  LS-TENTATIVAS     PIC 9(3) VALUE ZERO.
+       LINKAGE SECTION.
+       01  LK-DATA-ENTRADA.
+           05  LK-DIA        PIC XX.
+           05  FILLER        PIC X.
+           05  LK-MES        PIC XX.
+           05  FILLER        PIC X.
+           05  LK-ANO        PIC X(4).
+       01  LK-DATA-SAIDA.
+           05  LK-S-DIA      PIC XX.
+           05  FILLER        PIC X VALUE "/".
+           05  LK-S-MES      PIC XX.
+           05  FILLER        PIC X VALUE "/".
+           05  LK-S-ANO      PIC X(4).
+       77  LK-STATUS         PIC X.
+           88  LK-STATUS-OK    VALUE "S".
+           88  LK-STATUS-ERRO  VALUE "E".
+       PROCEDURE DIVISION USING LK-DATA-ENTRADA, LK-DATA-SAIDA,
+               LK-STATUS.
+       PROG-PRINCIPAL-PARA.
+           MOVE SPACES TO LK-DATA-SAIDA.
+           CALL "C0602DAT" USING BY CONTENT LK-DATA-ENTRADA,
+               BY REFERENCE LS-SAIDA-DATA-VLD, BY REFERENCE LS-MOTIVO,
+               BY CONTENT "B".
+           IF LS-SAIDA-DATA-VLD = "**/**/****"
+              MOVE "E" TO LK-STATUS
+           ELSE
+              MOVE LK-DATA-ENTRADA TO LS-DATA-ATUAL
+              MOVE "N" TO LS-DIA-UTIL
+              PERFORM UNTIL LS-DIA-UTIL = "S" OR LS-TENTATIVAS > 366
+                 ADD 1 TO LS-TENTATIVAS
+                 CALL "C0602SOM" USING LS-DATA-ATUAL, LS-DIAS-SOMAR,
+                     LK-DATA-SAIDA, LS-STATUS-SOM
+                 MOVE LK-DATA-SAIDA TO LS-DATA-ATUAL
+                 CALL "C0602FER" USING LS-DATA-ATUAL, LS-FERIADO,
+                     LS-FIM-SEMANA, LS-DIA-UTIL
+              END-PERFORM
+              IF LS-TENTATIVAS > 366
+                 MOVE SPACES TO LK-DATA-SAIDA
+                 MOVE "E" TO LK-STATUS
+              ELSE
+                 MOVE "S" TO LK-STATUS
+              END-IF
+           END-IF.
+           EXIT PROGRAM.
