@@ -0,0 +1,28 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. C06EX07 AS "Capitulo 6 – Exemplo 7".
+      *
+      * Demonstra C0602PRX: a partir de uma data informada, mostra a
+      * proxima data que e dia util (nao cai num fim de semana nem
+      * num feriado cadastrado em FERIADOS.DAT), util para calcular a
+      * proxima execucao de um lote noturno.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-DATA-ENTRADA PIC X(10).
+       01  WS-DATA-SAIDA   PIC X(10).
+       77  WS-STATUS       PIC X.
+       77  WS-OPERADOR     PIC X(12).
+       PROCEDURE DIVISION.
+       PROG-PRINCIPAL-PARA.
+           CALL "OPERADOR" USING BY CONTENT "I",
+              BY REFERENCE WS-OPERADOR.
+           DISPLAY "Entre a data (DD/MM/AAAA): " WITH NO ADVANCING.
+           ACCEPT WS-DATA-ENTRADA.
+           CALL "C0602PRX" USING WS-DATA-ENTRADA, WS-DATA-SAIDA,
+               WS-STATUS.
+           IF WS-STATUS = "E"
+              DISPLAY "A data informada e invalida."
+           ELSE
+              DISPLAY "Proximo dia util ..: " WS-DATA-SAIDA
+           END-IF.
+           EXIT PROGRAM.
