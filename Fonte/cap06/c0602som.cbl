@@ -0,0 +1,66 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. C0602SOM.
+      *
+      * Soma (ou subtrai, se LK-DIAS for negativo) um numero de dias
+      * corridos a uma data DD/MM/AAAA ja validada por C0602DAT,
+      * devolvendo a nova data no mesmo formato. Usado para calcular
+      * vencimentos de contrato e aging de SLA a partir de uma data
+      * base.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       DATA DIVISION.
+       LOCAL-STORAGE SECTION.
+       77  LS-SAIDA-DATA-VLD PIC X(10).
+       77  LS-MOTIVO         PIC X(40).
+       01  LS-DATA-ANSI.
+           05  LS-ANO        PIC X(4).
+           05  LS-MES        PIC X(2).
+           05  LS-DIA        PIC X(2).
+       77  LS-INT-DATA       PIC 9(8).
+       77  LS-INT-NOVA       PIC 9(8).
+       01  LS-NOVA-ANSI      PIC 9(8).
+       LINKAGE SECTION.
+       01  LK-DATA-ENTRADA.
+           05  LK-DIA        PIC XX.
+           05  FILLER        PIC X.
+           05  LK-MES        PIC XX.
+           05  FILLER        PIC X.
+           05  LK-ANO        PIC X(4).
+       77  LK-DIAS           PIC S9(8).
+       01  LK-DATA-SAIDA.
+           05  LK-S-DIA      PIC XX.
+           05  FILLER        PIC X VALUE "/".
+           05  LK-S-MES      PIC XX.
+           05  FILLER        PIC X VALUE "/".
+           05  LK-S-ANO      PIC X(4).
+       77  LK-STATUS         PIC X.
+           88  LK-STATUS-OK    VALUE "S".
+           88  LK-STATUS-ERRO  VALUE "E".
+       PROCEDURE DIVISION USING LK-DATA-ENTRADA, LK-DIAS,
+               LK-DATA-SAIDA, LK-STATUS.
+       PROG-PRINCIPAL-PARA.
+           MOVE SPACES TO LK-DATA-SAIDA.
+           CALL "C0602DAT" USING BY CONTENT LK-DATA-ENTRADA,
+               BY REFERENCE LS-SAIDA-DATA-VLD, BY REFERENCE LS-MOTIVO,
+               BY CONTENT "B".
+           IF LS-SAIDA-DATA-VLD = "**/**/****"
+              MOVE "E" TO LK-STATUS
+           ELSE
+              MOVE LK-ANO TO LS-ANO
+              MOVE LK-MES TO LS-MES
+              MOVE LK-DIA TO LS-DIA
+              MOVE LS-DATA-ANSI TO LS-INT-DATA
+              COMPUTE LS-INT-NOVA = INTEGER-OF-DATE(LS-INT-DATA)
+                                    + LK-DIAS
+              MOVE DATE-OF-INTEGER(LS-INT-NOVA) TO LS-NOVA-ANSI
+              MOVE LS-NOVA-ANSI(7:2) TO LK-S-DIA
+              MOVE "/" TO LK-DATA-SAIDA(3:1)
+              MOVE LS-NOVA-ANSI(5:2) TO LK-S-MES
+              MOVE "/" TO LK-DATA-SAIDA(6:1)
+              MOVE LS-NOVA-ANSI(1:4) TO LK-S-ANO
+              MOVE "S" TO LK-STATUS
+           END-IF.
+           EXIT PROGRAM.
