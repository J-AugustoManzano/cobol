@@ -0,0 +1,53 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CAP06AP04.
+      *
+      * Modo "conserto" de digito verificador: recebe um codigo
+      * 999.999-9 cujo digito pode estar errado e devolve o codigo
+      * corrigido, usando a mesma sub-rotina DVCALC que CAP06AP02 usa
+      * so para apontar "invalido", sem dizer qual seria o certo.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION RMVCHAR
+           FUNCTION ALL INTRINSIC.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WS-TAM      PIC 9(3).
+       77  WS-DVC      PIC 9.
+       77  WS-DVE      PIC 9.
+       77  WS-COD-CPTO PIC X(9).
+       77  WS-COD-SPTO PIC X(8).
+       77  WS-COD-STRC PIC X(7).
+       77  WS-COD-PDV  PIC X(20) VALUE SPACES.
+       77  WS-PROGRAMA PIC X(8) VALUE "CAP06AP4".
+       77  WS-RESULTADO PIC X(20).
+       77  WS-OPERADOR  PIC X(12).
+       PROCEDURE DIVISION.
+       PROG-PRINCIPAL-PARA.
+           CALL "OPERADOR" USING BY CONTENT "I",
+               BY REFERENCE WS-OPERADOR.
+           DISPLAY "Entre codigo (999.999-9): " WITH NO ADVANCING.
+           ACCEPT WS-COD-CPTO.
+      *    >>> CALCULO DO DV CORRETO, via sub-rotina reutilizavel DVCALC
+           COMPUTE WS-TAM = LENGTH(WS-COD-CPTO). *> EXTRAI O PONTO
+           MOVE RMVCHAR(WS-COD-CPTO, WS-TAM, ".") TO WS-COD-SPTO.
+           COMPUTE WS-TAM = LENGTH(WS-COD-SPTO). *> EXTRAI O TRACO
+           MOVE RMVCHAR(WS-COD-SPTO, WS-TAM, "-") TO WS-COD-STRC.
+           MOVE WS-COD-STRC(1:6) TO WS-COD-PDV.
+           CALL "DVCALC" USING BY CONTENT WS-COD-PDV,
+               BY CONTENT 6, BY REFERENCE WS-DVC.
+           MOVE WS-COD-STRC(7:1) TO WS-DVE.
+           IF WS-DVC = WS-DVE
+              DISPLAY "Numero de codigo ja estava correto."
+              MOVE "JA CORRETO" TO WS-RESULTADO
+           ELSE
+              MOVE WS-DVC TO WS-COD-CPTO(9:1)
+              DISPLAY "Digito informado .: " WS-DVE
+              DISPLAY "Digito correto ...: " WS-DVC
+              DISPLAY "Codigo corrigido .: " WS-COD-CPTO
+              MOVE "CORRIGIDO" TO WS-RESULTADO
+           END-IF.
+           CALL "AUDITLOG" USING WS-PROGRAMA, WS-RESULTADO.
+           EXIT PROGRAM.
+       END PROGRAM CAP06AP04.
