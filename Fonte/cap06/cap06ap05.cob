@@ -0,0 +1,176 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CAP06AP05.
+      *
+      * Varredura em lote de um arquivo de datas DD/MM/AAAA,
+      * reaproveitando a mesma validacao que C06EX02/03 fazem uma data
+      * por vez via C0602DAT, para uma conferencia periodica de
+      * qualidade de dados em vez de validar data a data - no mesmo
+      * estilo de relatorio em lote que CAP06AP03 ja faz para digito
+      * verificador.
+      *
+      * Grava um checkpoint a cada WS-CHECKPOINT-INTERVALO registros
+      * processados (CAP06AP5.CKP, so o numero do ultimo registro
+      * concluido) para que uma queda de energia ou erro do operador
+      * no meio do lote nao obrigue a reprocessar o arquivo inteiro.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DATA-ENTRADA-FILE ASSIGN TO "DATAIN.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-ENTRADA-STATUS.
+           SELECT DATA-REL-FILE ASSIGN TO "DATAVAL.LST"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-REL-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CAP06AP5.CKP"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-CKP-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DATA-ENTRADA-FILE.
+       01  DI-REGISTRO.
+           05  DI-FORMATO      PIC X.
+           05  DI-DATA         PIC X(10).
+       FD  DATA-REL-FILE.
+       01  DO-REGISTRO.
+           05  DO-FORMATO      PIC X.
+           05  FILLER          PIC X(2)  VALUE SPACES.
+           05  DO-DATA         PIC X(10).
+           05  FILLER          PIC X(3)  VALUE SPACES.
+           05  DO-STATUS       PIC X(8).
+           05  FILLER          PIC X(3)  VALUE SPACES.
+           05  DO-MOTIVO       PIC X(40).
+       FD  CHECKPOINT-FILE.
+       01  CK-REGISTRO         PIC 9(6).
+       WORKING-STORAGE SECTION.
+       77  WS-ENTRADA-STATUS   PIC XX.
+       77  WS-REL-STATUS       PIC XX.
+       77  WS-CKP-STATUS       PIC XX.
+       77  WS-FIM-ARQUIVO      PIC X VALUE "N".
+           88 WS-FIM-OK        VALUE "S".
+       77  WS-TOTAL-LIDOS      PIC 9(6) VALUE ZERO.
+       77  WS-TOTAL-INVALIDOS  PIC 9(6) VALUE ZERO.
+       77  WS-SAIDA-DATA       PIC X(10).
+       77  WS-MOTIVO           PIC X(40).
+       77  WS-FORMATO          PIC X.
+       77  WS-PROGRAMA         PIC X(8) VALUE "CAP06AP5".
+       77  WS-RESULTADO        PIC X(20).
+       77  WS-ULTIMO-CKP       PIC 9(6) VALUE ZERO.
+       78  WS-CHECKPOINT-INTERVALO VALUE 50.
+       01  WS-DATA-INICIO      PIC X(20).
+       01  WS-DATA-FIM         PIC X(20).
+       77  WS-DUR-HRA          PIC 9(4).
+       77  WS-DUR-MIN          PIC 9(2).
+       77  WS-DUR-SEG          PIC 9(2).
+       77  WS-DUR-CEN          PIC 9(2).
+       PROCEDURE DIVISION.
+       PROG-PRINCIPAL-PARA.
+           MOVE "N" TO WS-FIM-ARQUIVO.
+           MOVE ZERO TO WS-TOTAL-LIDOS.
+           MOVE ZERO TO WS-TOTAL-INVALIDOS.
+           DISPLAY "-------------------------------------------".
+           DISPLAY "Relatorio em Lote de Validacao de Datas".
+           DISPLAY "-------------------------------------------".
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-INICIO.
+           OPEN INPUT DATA-ENTRADA-FILE.
+           IF WS-ENTRADA-STATUS NOT = "00"
+              DISPLAY "Arquivo DATAIN.DAT nao encontrado."
+              EXIT PROGRAM
+           END-IF
+           PERFORM 100-LE-CHECKPOINT.
+           IF WS-ULTIMO-CKP > ZERO
+              DISPLAY "Retomando apos o registro " WS-ULTIMO-CKP
+                 " do checkpoint anterior."
+              OPEN EXTEND DATA-REL-FILE
+           ELSE
+              OPEN OUTPUT DATA-REL-FILE
+           END-IF.
+           PERFORM UNTIL WS-FIM-OK
+              READ DATA-ENTRADA-FILE
+                 AT END
+                    MOVE "S" TO WS-FIM-ARQUIVO
+                 NOT AT END
+                    ADD 1 TO WS-TOTAL-LIDOS
+                    IF WS-TOTAL-LIDOS > WS-ULTIMO-CKP
+                       PERFORM 200-VALIDA-REGISTRO
+                       WRITE DO-REGISTRO
+                       IF FUNCTION MOD(WS-TOTAL-LIDOS,
+                          WS-CHECKPOINT-INTERVALO) = ZERO
+                          PERFORM 300-GRAVA-CHECKPOINT
+                       END-IF
+                    END-IF
+              END-READ
+           END-PERFORM.
+           CLOSE DATA-ENTRADA-FILE.
+           CLOSE DATA-REL-FILE.
+           MOVE WS-TOTAL-LIDOS TO WS-ULTIMO-CKP.
+           MOVE ZERO TO WS-TOTAL-LIDOS.
+           PERFORM 300-GRAVA-CHECKPOINT.
+           DISPLAY "Registros lidos ....: " WS-ULTIMO-CKP.
+           DISPLAY "Datas invalidas .....: " WS-TOTAL-INVALIDOS.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-FIM.
+           CALL "DURACALC" USING WS-DATA-INICIO, WS-DATA-FIM,
+              WS-DUR-HRA, WS-DUR-MIN, WS-DUR-SEG, WS-DUR-CEN.
+           CALL "STATSLOG" USING BY REFERENCE WS-PROGRAMA,
+              BY REFERENCE WS-ULTIMO-CKP,
+              BY REFERENCE WS-TOTAL-INVALIDOS,
+              BY REFERENCE WS-DUR-HRA, BY REFERENCE WS-DUR-MIN,
+              BY REFERENCE WS-DUR-SEG, BY REFERENCE WS-DUR-CEN.
+           EXIT PROGRAM.
+      ******************************************************************
+      * LEITURA DO CHECKPOINT DA EXECUCAO ANTERIOR, SE HOUVER           *
+      ******************************************************************
+       100-LE-CHECKPOINT                SECTION.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKP-STATUS = "00"
+              READ CHECKPOINT-FILE
+                 AT END
+                    MOVE ZERO TO WS-ULTIMO-CKP
+                 NOT AT END
+                    MOVE CK-REGISTRO TO WS-ULTIMO-CKP
+              END-READ
+              CLOSE CHECKPOINT-FILE
+           ELSE
+              MOVE ZERO TO WS-ULTIMO-CKP
+           END-IF.
+           EXIT.
+      ******************************************************************
+      * GRAVACAO DO CHECKPOINT COM O ULTIMO REGISTRO JA CONCLUIDO       *
+      * (WS-TOTAL-LIDOS = ZERO grava um checkpoint zerado, usado ao    *
+      * final do lote para indicar que nao ha mais nada a retomar)      *
+      ******************************************************************
+       300-GRAVA-CHECKPOINT             SECTION.
+           MOVE WS-TOTAL-LIDOS TO CK-REGISTRO.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CK-REGISTRO.
+           CLOSE CHECKPOINT-FILE.
+           EXIT.
+      ******************************************************************
+      * VALIDA UMA DATA DO LOTE VIA C0602DAT                            *
+      ******************************************************************
+       200-VALIDA-REGISTRO              SECTION.
+           MOVE SPACES TO DO-REGISTRO.
+           MOVE FUNCTION UPPER-CASE(DI-FORMATO) TO WS-FORMATO.
+           IF WS-FORMATO NOT = "B" AND WS-FORMATO NOT = "U" AND
+              WS-FORMATO NOT = "I"
+              MOVE "B" TO WS-FORMATO
+           END-IF.
+           CALL "C0602DAT" USING BY CONTENT   DI-DATA,
+                                 BY REFERENCE WS-SAIDA-DATA,
+                                 BY REFERENCE WS-MOTIVO,
+                                 BY CONTENT   WS-FORMATO.
+           MOVE DI-FORMATO  TO DO-FORMATO.
+           MOVE DI-DATA     TO DO-DATA.
+           MOVE WS-MOTIVO   TO DO-MOTIVO.
+           IF FUNCTION TRIM(WS-MOTIVO) = "DATA VALIDA"
+              MOVE "VALIDO"   TO DO-STATUS
+           ELSE
+              MOVE "INVALIDO" TO DO-STATUS
+              ADD 1 TO WS-TOTAL-INVALIDOS
+           END-IF.
+           MOVE DO-STATUS TO WS-RESULTADO.
+           CALL "AUDITLOG" USING WS-PROGRAMA, WS-RESULTADO.
+           EXIT.
