@@ -0,0 +1,57 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. C06EX04 AS "Capitulo 6 – Exemplo 4".
+      *
+      * Valida a data informada (C0602DAT) e, se valida, consulta o
+      * calendario de feriados/fins-de-semana (C0602FER) para indicar
+      * se ela e um dia util, util para agendar janelas de lote que
+      * so podem cair em dias uteis.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-ENTRA-DATA.
+           05 DIA        PIC XX.
+           05 FILLER     PIC X VALUE "/".
+           05 MES        PIC XX.
+           05 FILLER     PIC X VALUE "/".
+           05 ANO        PIC X(4).
+       66  WS-SAIDA-DATA RENAMES DIA THRU ANO.
+       77  WS-MOTIVO     PIC X(40).
+       77  WS-FERIADO    PIC X.
+       77  WS-FIM-SEMANA PIC X.
+       77  WS-DIA-UTIL   PIC X.
+       77  WS-OPERADOR   PIC X(12).
+       PROCEDURE DIVISION.
+       PROG-PRINCIPAL-PARA.
+           CALL "OPERADOR" USING BY CONTENT "I",
+              BY REFERENCE WS-OPERADOR.
+           DISPLAY "Entre data DD/MM/AAAA: " WITH NO ADVANCING.
+           ACCEPT WS-ENTRA-DATA.
+           CALL "C0602DAT" USING BY CONTENT   WS-ENTRA-DATA,
+                                 BY REFERENCE WS-SAIDA-DATA,
+                                 BY REFERENCE WS-MOTIVO,
+                                 BY CONTENT   "B".
+           IF WS-SAIDA-DATA = "**/**/****"
+              DISPLAY "Data invalida: " FUNCTION TRIM(WS-MOTIVO)
+           ELSE
+              CALL "C0602FER" USING BY CONTENT   WS-ENTRA-DATA,
+                                    BY REFERENCE WS-FERIADO,
+                                    BY REFERENCE WS-FIM-SEMANA,
+                                    BY REFERENCE WS-DIA-UTIL
+              DISPLAY "Data informada .....: " WS-SAIDA-DATA
+              IF WS-FIM-SEMANA = "S"
+                 DISPLAY "Fim de semana ......: Sim"
+              ELSE
+                 DISPLAY "Fim de semana ......: Nao"
+              END-IF
+              IF WS-FERIADO = "S"
+                 DISPLAY "Feriado ............: Sim"
+              ELSE
+                 DISPLAY "Feriado ............: Nao"
+              END-IF
+              IF WS-DIA-UTIL = "S"
+                 DISPLAY "Dia util ...........: Sim"
+              ELSE
+                 DISPLAY "Dia util ...........: Nao"
+              END-IF
+           END-IF.
+           EXIT PROGRAM.
