@@ -0,0 +1,85 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. C06EX06 AS "Capitulo 6 – Exemplo 6".
+      *
+      * Calendario perpetuo de um mes inteiro, estendendo o calculo de
+      * dia da semana que C06EX01 ja faz para uma unica data (via
+      * INTEGER-OF-DATE) para a grade do mes completo, de modo a poder
+      * ver de uma vez quais dias uteis uma janela de lote pode usar.
+      * O ultimo dia do mes e descoberto testando com C0602DAT (que ja
+      * concentra a regra de ano bissexto/ultimo dia do mes) em vez de
+      * duplicar aquela logica aqui.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-MES-ANO.
+           05 WS-MES        PIC XX.
+           05 FILLER        PIC X VALUE "/".
+           05 WS-ANO        PIC X(4).
+       01  WS-DATA-TESTE.
+           05 WS-DT-DIA     PIC XX.
+           05 FILLER        PIC X VALUE "/".
+           05 WS-DT-MES     PIC XX.
+           05 FILLER        PIC X VALUE "/".
+           05 WS-DT-ANO     PIC X(4).
+       77  WS-SAIDA-DATA    PIC X(10).
+       77  WS-MOTIVO        PIC X(40).
+       77  WS-ULTIMO-DIA    PIC 99.
+       77  WS-DATA-ANSI     PIC X(8).
+       77  WS-DT-ANSI-N     PIC 9(8).
+       77  WS-1O-DIA-SEMANA PIC 9.
+       77  WS-DIA-ATUAL     PIC 99.
+       77  WS-COLUNA        PIC 9.
+       77  WS-S-DIA         PIC Z9.
+       77  WS-OPERADOR      PIC X(12).
+       PROCEDURE DIVISION.
+       PROG-PRINCIPAL-PARA.
+           CALL "OPERADOR" USING BY CONTENT "I",
+              BY REFERENCE WS-OPERADOR.
+           DISPLAY "Entre mes/ano (MM/AAAA): " WITH NO ADVANCING.
+           ACCEPT WS-MES-ANO.
+      *    Descobre o ultimo dia do mes testando de tras pra frente,
+      *    reaproveitando a validacao que C0602DAT ja faz
+           MOVE WS-MES TO WS-DT-MES.
+           MOVE WS-ANO TO WS-DT-ANO.
+           MOVE 31 TO WS-ULTIMO-DIA.
+           PERFORM UNTIL WS-ULTIMO-DIA < 28
+              MOVE WS-ULTIMO-DIA TO WS-DT-DIA
+              CALL "C0602DAT" USING BY CONTENT WS-DATA-TESTE,
+                  BY REFERENCE WS-SAIDA-DATA, BY REFERENCE WS-MOTIVO,
+                  BY CONTENT "B"
+              IF WS-SAIDA-DATA NOT = "**/**/****"
+                 EXIT PERFORM
+              END-IF
+              SUBTRACT 1 FROM WS-ULTIMO-DIA
+           END-PERFORM.
+      *    Dia da semana do dia 1o do mes
+           STRING WS-ANO DELIMITED BY SIZE WS-MES DELIMITED BY SIZE
+                  "01"   DELIMITED BY SIZE INTO WS-DATA-ANSI.
+           MOVE WS-DATA-ANSI TO WS-DT-ANSI-N.
+           COMPUTE
+              WS-1O-DIA-SEMANA = MOD(INTEGER-OF-DATE(WS-DT-ANSI-N), 7).
+      *    Apresentacao da grade do mes
+           DISPLAY X"0D".
+           DISPLAY "Calendario de " WS-MES-ANO.
+           DISPLAY "Dom Seg Ter Qua Qui Sex Sab".
+           PERFORM VARYING WS-COLUNA FROM 0 BY 1
+                   UNTIL WS-COLUNA >= WS-1O-DIA-SEMANA
+              DISPLAY "    " WITH NO ADVANCING
+           END-PERFORM.
+           MOVE WS-1O-DIA-SEMANA TO WS-COLUNA.
+           PERFORM VARYING WS-DIA-ATUAL FROM 1 BY 1
+                   UNTIL WS-DIA-ATUAL > WS-ULTIMO-DIA
+              MOVE WS-DIA-ATUAL TO WS-S-DIA
+              DISPLAY WS-S-DIA "  " WITH NO ADVANCING
+              ADD 1 TO WS-COLUNA
+              IF WS-COLUNA > 6
+                 DISPLAY X"0D"
+                 MOVE 0 TO WS-COLUNA
+              END-IF
+           END-PERFORM.
+           DISPLAY X"0D".
+           EXIT PROGRAM.
