@@ -0,0 +1,49 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. C06EX05 AS "Capitulo 6 – Exemplo 5".
+      *
+      * Demonstra as rotinas de diferenca e aritmetica de datas
+      * (C0602DIF/C0602SOM) construidas sobre a validacao de C0602DAT,
+      * uteis para aging de SLA e calculo de vencimento de contrato.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-DATA-1     PIC X(10).
+       01  WS-DATA-2     PIC X(10).
+       01  WS-DATA-SAIDA PIC X(10).
+       77  WS-DIAS       PIC S9(8).
+       77  WS-S-DIAS     PIC -(7)9.
+       77  WS-STATUS     PIC X.
+       77  WS-OPERADOR   PIC X(12).
+       PROCEDURE DIVISION.
+       PROG-PRINCIPAL-PARA.
+           CALL "OPERADOR" USING BY CONTENT "I",
+              BY REFERENCE WS-OPERADOR.
+           DISPLAY "Entre a data inicial (DD/MM/AAAA): "
+              WITH NO ADVANCING.
+           ACCEPT WS-DATA-1.
+           DISPLAY "Entre a data final   (DD/MM/AAAA): "
+              WITH NO ADVANCING.
+           ACCEPT WS-DATA-2.
+           CALL "C0602DIF" USING WS-DATA-1, WS-DATA-2, WS-DIAS,
+               WS-STATUS.
+           IF WS-STATUS = "E"
+              DISPLAY "Uma das datas informadas e invalida."
+           ELSE
+              MOVE WS-DIAS TO WS-S-DIAS
+              DISPLAY "Diferenca em dias .: "
+                 FUNCTION TRIM(WS-S-DIAS)
+           END-IF.
+           DISPLAY X"0D".
+           DISPLAY "Entre a data base (DD/MM/AAAA): " WITH NO ADVANCING.
+           ACCEPT WS-DATA-1.
+           DISPLAY "Dias a somar (negativo subtrai): " WITH NO
+              ADVANCING.
+           ACCEPT WS-DIAS.
+           CALL "C0602SOM" USING WS-DATA-1, WS-DIAS, WS-DATA-SAIDA,
+               WS-STATUS.
+           IF WS-STATUS = "E"
+              DISPLAY "A data base informada e invalida."
+           ELSE
+              DISPLAY "Data resultante ...: " WS-DATA-SAIDA
+           END-IF.
+           EXIT PROGRAM.
