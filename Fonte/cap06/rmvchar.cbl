@@ -0,0 +1,35 @@
+       IDENTIFICATION DIVISION.
+       FUNCTION-ID. RMVCHAR.
+      *
+      * Remove todas as ocorrencias de um caractere (o ponto ou o
+      * traco de um codigo 999.999-9) de uma string, usada por
+      * CAP04AP01/02 e CAP06AP01/02/03/04 antes de calcular ou conferir
+      * o digito verificador sobre os digitos puros do codigo.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       DATA DIVISION.
+       LOCAL-STORAGE SECTION.
+       77  LS-I          PIC 9(3).
+       77  LS-POS-SAIDA  PIC 9(3).
+       LINKAGE SECTION.
+       77  LK-STRING     PIC X(20).
+       77  LK-TAM        PIC 9(3).
+       77  LK-CARACTERE  PIC X.
+       77  LK-RESULTADO  PIC X(20).
+       PROCEDURE DIVISION USING BY REFERENCE LK-STRING,
+               BY VALUE LK-TAM, BY REFERENCE LK-CARACTERE
+               RETURNING LK-RESULTADO.
+       PROG-PRINCIPAL-PARA.
+           MOVE SPACES TO LK-RESULTADO.
+           MOVE ZERO TO LS-POS-SAIDA.
+           PERFORM VARYING LS-I FROM 1 BY 1 UNTIL LS-I > LK-TAM
+              IF LK-STRING(LS-I:1) NOT = LK-CARACTERE
+                 ADD 1 TO LS-POS-SAIDA
+                 MOVE LK-STRING(LS-I:1) TO LK-RESULTADO(LS-POS-SAIDA:1)
+              END-IF
+           END-PERFORM.
+           GOBACK.
+       END FUNCTION RMVCHAR.
