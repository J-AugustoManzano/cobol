@@ -0,0 +1,12 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. C0502PSA.
+       DATA DIVISION.
+       LOCAL-STORAGE SECTION.
+       COPY "msgcat.cpy".
+       77  LS-PROGRAMA PIC X(8) VALUE "C0502PSA".
+       78  CR VALUE X"0D".
+       PROCEDURE DIVISION.
+       PROG-PRINCIPAL-PARA.
+           DISPLAY CR.
+           CALL "CONFIRMA" USING LS-PROGRAMA, MSG-ENTER-CONTINUAR.
+           EXIT PROGRAM.
