@@ -0,0 +1,55 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. C0502MNM.
+       DATA DIVISION.
+       LOCAL-STORAGE SECTION.
+       78  CR VALUE X"0D".
+       77  LS-OPCAO-MEM PIC X.
+       77  LS-VALOR     PIC S9(8)V9999 VALUE ZERO.
+       77  LS-RESULTADO PIC S9(8)V9999 VALUE ZERO.
+       77  LS-S-RESULT  PIC Z(8)9.9999.
+       PROCEDURE DIVISION.
+       PROG-PRINCIPAL-PARA.
+           PERFORM FOREVER
+              CALL "SYSTEM" USING "cls"
+              DISPLAY "------------------------"
+              DISPLAY "Memoria da Calculadora"
+              DISPLAY "------------------------"
+              DISPLAY CR
+              DISPLAY "[A] - M+  (soma ultimo resultado a memoria)"
+              DISPLAY "[S] - M-  (subtrai ultimo resultado da memoria)"
+              DISPLAY "[R] - MR  (recorda o valor da memoria)"
+              DISPLAY "[C] - MC  (zera a memoria)"
+              DISPLAY "[V] - Voltar ao menu principal"
+              DISPLAY CR
+              DISPLAY "Escolha uma opcao: " WITH NO ADVANCING
+              ACCEPT LS-OPCAO-MEM
+              MOVE FUNCTION UPPER-CASE(LS-OPCAO-MEM) TO LS-OPCAO-MEM
+              DISPLAY CR
+              EVALUATE LS-OPCAO-MEM
+                 WHEN "V"
+                    EXIT PERFORM
+                 WHEN "A"
+                    CALL "C0502MEM" USING BY CONTENT "A",
+                        BY CONTENT LS-VALOR, BY REFERENCE LS-RESULTADO
+                    CALL "C0502PSA"
+                 WHEN "S"
+                    CALL "C0502MEM" USING BY CONTENT "S",
+                        BY CONTENT LS-VALOR, BY REFERENCE LS-RESULTADO
+                    CALL "C0502PSA"
+                 WHEN "R"
+                    CALL "C0502MEM" USING BY CONTENT "R",
+                        BY CONTENT LS-VALOR, BY REFERENCE LS-RESULTADO
+                    MOVE LS-RESULTADO TO LS-S-RESULT
+                    DISPLAY "Memoria = " FUNCTION TRIM(LS-S-RESULT)
+                    CALL "C0502PSA"
+                 WHEN "C"
+                    CALL "C0502MEM" USING BY CONTENT "C",
+                        BY CONTENT LS-VALOR, BY REFERENCE LS-RESULTADO
+                    DISPLAY "Memoria zerada."
+                    CALL "C0502PSA"
+                 WHEN OTHER
+                    DISPLAY "Opcao invalida."
+                    CALL "C0502PSA"
+              END-EVALUATE
+           END-PERFORM.
+           EXIT PROGRAM.
