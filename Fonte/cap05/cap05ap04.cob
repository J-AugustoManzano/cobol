@@ -0,0 +1,60 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CAP05AP04.
+      *
+      * Relatorio em lote com os fatoriais de 0 a 30, para repor a
+      * tabela impressa afixada na parede sem precisar consultar o
+      * programa interativo 30 vezes.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FAT-REL-FILE ASSIGN TO "FATREL.LST"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-REL-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FAT-REL-FILE.
+       01  FR-REGISTRO.
+           05  FR-NUMERO    PIC ZZ9.
+           05  FR-SEPARADOR PIC X(3).
+           05  FR-FATORIAL  PIC Z(37)9.
+       WORKING-STORAGE SECTION.
+       77  WS-REL-STATUS PIC XX.
+       77  WS-I          PIC 9(2).
+       77  WS-FAT        PIC 9(38) VALUE 1.
+       77  WS-TOTAL-LIDOS PIC 9(6) VALUE ZERO.
+       77  WS-TOTAL-REJEITADOS PIC 9(6) VALUE ZERO.
+       77  WS-PROGRAMA    PIC X(8) VALUE "CAP05AP4".
+       01  WS-DATA-INICIO PIC X(20).
+       01  WS-DATA-FIM    PIC X(20).
+       77  WS-DUR-HRA     PIC 9(4).
+       77  WS-DUR-MIN     PIC 9(2).
+       77  WS-DUR-SEG     PIC 9(2).
+       77  WS-DUR-CEN     PIC 9(2).
+       PROCEDURE DIVISION.
+       PROG-PRINCIPAL-PARA.
+           MOVE 1 TO WS-FAT.
+           MOVE ZERO TO WS-TOTAL-LIDOS WS-TOTAL-REJEITADOS.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-INICIO.
+           OPEN OUTPUT FAT-REL-FILE.
+           MOVE " = " TO FR-SEPARADOR.
+           PERFORM VARYING WS-I FROM 0 BY 1 UNTIL WS-I > 30
+              IF WS-I > 0
+                 COMPUTE WS-FAT = WS-FAT * WS-I
+              END-IF
+              MOVE WS-I   TO FR-NUMERO
+              MOVE WS-FAT TO FR-FATORIAL
+              WRITE FR-REGISTRO
+              ADD 1 TO WS-TOTAL-LIDOS
+           END-PERFORM.
+           CLOSE FAT-REL-FILE.
+           DISPLAY "Relatorio de fatoriais (0-30) gravado em FATREL.LST".
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-FIM.
+           CALL "DURACALC" USING WS-DATA-INICIO, WS-DATA-FIM,
+              WS-DUR-HRA, WS-DUR-MIN, WS-DUR-SEG, WS-DUR-CEN.
+           CALL "STATSLOG" USING BY REFERENCE WS-PROGRAMA,
+              BY REFERENCE WS-TOTAL-LIDOS,
+              BY REFERENCE WS-TOTAL-REJEITADOS,
+              BY REFERENCE WS-DUR-HRA, BY REFERENCE WS-DUR-MIN,
+              BY REFERENCE WS-DUR-SEG, BY REFERENCE WS-DUR-CEN.
+           EXIT PROGRAM.
