@@ -0,0 +1,54 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONFIRMA.
+      *
+      * ROTINA/BASE demonstram uma pausa simples de "Tecle <ENTER> para
+      * continuar" sem deixar nenhum registro de quando ela aconteceu.
+      * CONFIRMA generaliza essa pausa em uma sub-rotina unica que
+      * qualquer programa interativo do pacote (calculadora, fatorial,
+      * validador de data) pode chamar, gravando cada confirmacao com
+      * data/hora em CONFIRMLOG.DAT para ficar o rastro de quando o
+      * operador realmente confirmou o passo.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONFIRM-LOG-FILE ASSIGN TO "CONFIRMLOG.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS LS-LOG-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONFIRM-LOG-FILE.
+       01  CF-REGISTRO.
+           05  CF-DATA         PIC 9(8).
+           05  CF-HORA         PIC 9(6).
+           05  CF-PROGRAMA     PIC X(8).
+           05  CF-MENSAGEM     PIC X(40).
+       LOCAL-STORAGE SECTION.
+       77  LS-ENTER            PIC X.
+       77  LS-DATA-HORA-SISTEMA PIC X(20).
+       77  LS-LOG-STATUS       PIC XX.
+       LINKAGE SECTION.
+       77  LK-PROGRAMA         PIC X(8).
+       77  LK-MENSAGEM         PIC X(40).
+       PROCEDURE DIVISION USING LK-PROGRAMA, LK-MENSAGEM.
+       PROG-PRINCIPAL-PARA.
+           DISPLAY FUNCTION TRIM(LK-MENSAGEM) WITH NO ADVANCING.
+           ACCEPT LS-ENTER.
+           PERFORM 200-GRAVA-LOG.
+           EXIT PROGRAM.
+      ******************************************************************
+      * GRAVACAO DA CONFIRMACAO DO OPERADOR NO HISTORICO DE PAUSAS     *
+      ******************************************************************
+       200-GRAVA-LOG                   SECTION.
+           MOVE FUNCTION CURRENT-DATE TO LS-DATA-HORA-SISTEMA.
+           MOVE LS-DATA-HORA-SISTEMA(1:8) TO CF-DATA.
+           MOVE LS-DATA-HORA-SISTEMA(9:6) TO CF-HORA.
+           MOVE LK-PROGRAMA               TO CF-PROGRAMA.
+           MOVE LK-MENSAGEM               TO CF-MENSAGEM.
+           OPEN EXTEND CONFIRM-LOG-FILE.
+           IF LS-LOG-STATUS = "35"
+              OPEN OUTPUT CONFIRM-LOG-FILE
+           END-IF
+           WRITE CF-REGISTRO.
+           CLOSE CONFIRM-LOG-FILE.
+           EXIT.
