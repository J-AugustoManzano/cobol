@@ -0,0 +1,30 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CAP05AP05.
+      *
+      * Consulta interativa de termos de Fibonacci via FIBCALC (cache
+      * persistida em FIBCACHE.DAT), seguindo o mesmo padrao de
+      * CAP05AP01/02/03 para o fatorial via FATCALC.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY "msgcat.cpy".
+       77  WS-E-NUMERO PIC 9(3).
+       77  WS-C-FIB    PIC 9(38).
+       77  WS-S-FIB    PIC Z(37)9.
+       77  WS-STATUS   PIC X.
+       77  WS-PROGRAMA PIC X(8) VALUE "CAP05AP5".
+       PROCEDURE DIVISION.
+       PROG-PRINCIPAL-PARA.
+           DISPLAY "Entre o indice do termo de Fibonacci: "
+              WITH NO ADVANCING.
+           ACCEPT WS-E-NUMERO.
+           CALL "FIBCALC" USING WS-E-NUMERO, WS-C-FIB, WS-STATUS.
+           IF WS-STATUS = "E"
+              DISPLAY "Valor muito grande para ser representado."
+           ELSE
+              MOVE WS-C-FIB TO WS-S-FIB
+              DISPLAY "Fibonacci = " FUNCTION TRIM(WS-S-FIB)
+           END-IF.
+           DISPLAY X"0D".
+           CALL "CONFIRMA" USING WS-PROGRAMA, MSG-ENTER-ENCERRAR.
+           EXIT PROGRAM.
