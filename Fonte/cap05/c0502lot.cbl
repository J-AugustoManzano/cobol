@@ -0,0 +1,182 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. C0502LOT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOTE-ENTRADA-FILE ASSIGN TO "LOTEIN.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS LS-ENTRADA-STATUS.
+           SELECT LOTE-SAIDA-FILE ASSIGN TO "LOTEOUT.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS LS-SAIDA-STATUS.
+           SELECT CALC-LOG-FILE ASSIGN TO "CALCLOG.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS LS-LOG-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOTE-ENTRADA-FILE.
+       01  LT-PENDENTE.
+           05  LT-OPERACAO     PIC X.
+           05  LT-VLR-1        PIC S9(4)V99.
+           05  LT-VLR-2        PIC S9(4)V99.
+       FD  LOTE-SAIDA-FILE.
+       01  LT-RESULTADO.
+           05  LT-R-OPERACAO   PIC X.
+           05  LT-R-VLR-1      PIC S9(4)V99.
+           05  LT-R-VLR-2      PIC S9(4)V99.
+           05  LT-R-RESULTADO  PIC S9(8)V9999.
+           05  LT-R-STATUS     PIC X(4).
+       FD  CALC-LOG-FILE.
+       COPY "calclog.cpy".
+       LOCAL-STORAGE SECTION.
+       77  LS-ENTRADA-STATUS   PIC XX.
+       77  LS-SAIDA-STATUS     PIC XX.
+       77  LS-LOG-STATUS       PIC XX.
+       77  LS-FIM-ARQUIVO      PIC X VALUE "N".
+           88 LS-FIM-OK        VALUE "S".
+       77  LS-TOTAL-LIDOS      PIC 9(6) VALUE ZERO.
+       77  LS-TOTAL-ERROS      PIC 9(6) VALUE ZERO.
+       77  LS-OPERACAO-NOME    PIC X(10).
+       77  LS-DATA-HORA-SISTEMA PIC X(20).
+       77  LS-PROGRAMA         PIC X(8) VALUE "C0502LOT".
+       77  LS-RESULTADO        PIC X(20).
+       77  LS-MODO-OPCAO       PIC X VALUE "M".
+       77  LS-MODO-ARRED       PIC 9 VALUE ZERO.
+       77  LS-MODO-DUMMY       PIC 9 VALUE ZERO.
+       PROCEDURE DIVISION.
+       PROG-PRINCIPAL-PARA.
+           DISPLAY "-------------------------------".
+           DISPLAY "Modo Lote da Calculadora (LOTE)".
+           DISPLAY "-------------------------------".
+           OPEN INPUT LOTE-ENTRADA-FILE.
+           IF LS-ENTRADA-STATUS NOT = "00"
+              DISPLAY "Arquivo LOTEIN.DAT nao encontrado."
+              GOBACK
+           END-IF
+           OPEN OUTPUT LOTE-SAIDA-FILE.
+           PERFORM UNTIL LS-FIM-OK
+              READ LOTE-ENTRADA-FILE
+                 AT END
+                    MOVE "S" TO LS-FIM-ARQUIVO
+                 NOT AT END
+                    ADD 1 TO LS-TOTAL-LIDOS
+                    PERFORM 200-PROCESSA-OPERACAO
+                    PERFORM 300-GRAVA-RESULTADO
+                    PERFORM 400-GRAVA-LOG
+              END-READ
+           END-PERFORM.
+           CLOSE LOTE-ENTRADA-FILE.
+           CLOSE LOTE-SAIDA-FILE.
+           DISPLAY "Registros lidos .: " LS-TOTAL-LIDOS.
+           DISPLAY "Registros c/ erro: " LS-TOTAL-ERROS.
+           GOBACK.
+      ******************************************************************
+      * CALCULO DA OPERACAO PENDENTE DE ACORDO COM O CODIGO INFORMADO *
+      ******************************************************************
+       200-PROCESSA-OPERACAO           SECTION.
+           MOVE LT-OPERACAO TO LT-R-OPERACAO.
+           MOVE LT-VLR-1    TO LT-R-VLR-1.
+           MOVE LT-VLR-2    TO LT-R-VLR-2.
+           MOVE "OK  "      TO LT-R-STATUS.
+           CALL "C0502CFG" USING BY CONTENT LS-MODO-OPCAO,
+               BY CONTENT LS-MODO-DUMMY, BY REFERENCE LS-MODO-ARRED.
+           EVALUATE LT-OPERACAO
+              WHEN "A"
+                 MOVE "ADICAO"     TO LS-OPERACAO-NOME
+                 EVALUATE LS-MODO-ARRED
+                    WHEN 1
+                       COMPUTE LT-R-RESULTADO
+                          ROUNDED MODE IS NEAREST-AWAY-FROM-ZERO
+                          = LT-VLR-1 + LT-VLR-2
+                    WHEN 3
+                       COMPUTE LT-R-RESULTADO
+                          ROUNDED MODE IS AWAY-FROM-ZERO
+                          = LT-VLR-1 + LT-VLR-2
+                    WHEN OTHER
+                       COMPUTE LT-R-RESULTADO = LT-VLR-1 + LT-VLR-2
+                 END-EVALUATE
+              WHEN "S"
+                 MOVE "SUBTRACAO"  TO LS-OPERACAO-NOME
+                 EVALUATE LS-MODO-ARRED
+                    WHEN 1
+                       COMPUTE LT-R-RESULTADO
+                          ROUNDED MODE IS NEAREST-AWAY-FROM-ZERO
+                          = LT-VLR-1 - LT-VLR-2
+                    WHEN 3
+                       COMPUTE LT-R-RESULTADO
+                          ROUNDED MODE IS AWAY-FROM-ZERO
+                          = LT-VLR-1 - LT-VLR-2
+                    WHEN OTHER
+                       COMPUTE LT-R-RESULTADO = LT-VLR-1 - LT-VLR-2
+                 END-EVALUATE
+              WHEN "M"
+                 MOVE "MULTIPLIC"  TO LS-OPERACAO-NOME
+                 EVALUATE LS-MODO-ARRED
+                    WHEN 1
+                       COMPUTE LT-R-RESULTADO
+                          ROUNDED MODE IS NEAREST-AWAY-FROM-ZERO
+                          = LT-VLR-1 * LT-VLR-2
+                    WHEN 3
+                       COMPUTE LT-R-RESULTADO
+                          ROUNDED MODE IS AWAY-FROM-ZERO
+                          = LT-VLR-1 * LT-VLR-2
+                    WHEN OTHER
+                       COMPUTE LT-R-RESULTADO = LT-VLR-1 * LT-VLR-2
+                 END-EVALUATE
+              WHEN "D"
+                 MOVE "DIVISAO"    TO LS-OPERACAO-NOME
+                 IF LT-VLR-2 = 0
+                    MOVE ZERO     TO LT-R-RESULTADO
+                    MOVE "ERRO"   TO LT-R-STATUS
+                    ADD 1 TO LS-TOTAL-ERROS
+                 ELSE
+                    EVALUATE LS-MODO-ARRED
+                       WHEN 1
+                          COMPUTE LT-R-RESULTADO
+                             ROUNDED MODE IS NEAREST-AWAY-FROM-ZERO
+                             = LT-VLR-1 / LT-VLR-2
+                       WHEN 3
+                          COMPUTE LT-R-RESULTADO
+                             ROUNDED MODE IS AWAY-FROM-ZERO
+                             = LT-VLR-1 / LT-VLR-2
+                       WHEN OTHER
+                          COMPUTE LT-R-RESULTADO = LT-VLR-1 / LT-VLR-2
+                    END-EVALUATE
+                 END-IF
+              WHEN OTHER
+                 MOVE "INVALIDA"  TO LS-OPERACAO-NOME
+                 MOVE ZERO        TO LT-R-RESULTADO
+                 MOVE "ERRO"      TO LT-R-STATUS
+                 ADD 1 TO LS-TOTAL-ERROS
+           END-EVALUATE.
+           EXIT.
+      ******************************************************************
+      * GRAVACAO DO RESULTADO DA OPERACAO NO ARQUIVO DE SAIDA DO LOTE *
+      ******************************************************************
+       300-GRAVA-RESULTADO             SECTION.
+           WRITE LT-RESULTADO.
+           EXIT.
+      ******************************************************************
+      * GRAVACAO DA TRANSACAO NO ARQUIVO DE AUDITORIA DA CALCULADORA  *
+      ******************************************************************
+       400-GRAVA-LOG                   SECTION.
+           MOVE FUNCTION CURRENT-DATE TO LS-DATA-HORA-SISTEMA.
+           MOVE LS-OPERACAO-NOME     TO CL-OPERACAO.
+           MOVE LT-VLR-1             TO CL-VLR-1.
+           MOVE LT-VLR-2             TO CL-VLR-2.
+           MOVE LT-R-RESULTADO       TO CL-RESULTADO.
+           MOVE LS-DATA-HORA-SISTEMA(1:8) TO CL-DATA.
+           MOVE LS-DATA-HORA-SISTEMA(9:6) TO CL-HORA.
+           OPEN EXTEND CALC-LOG-FILE.
+           IF LS-LOG-STATUS = "35"
+              OPEN OUTPUT CALC-LOG-FILE
+           END-IF
+           WRITE CL-REGISTRO.
+           CLOSE CALC-LOG-FILE.
+           IF LT-R-STATUS = "ERRO"
+              MOVE "ERRO" TO LS-RESULTADO
+           ELSE
+              MOVE "SUCESSO" TO LS-RESULTADO
+           END-IF.
+           CALL "AUDITLOG" USING LS-PROGRAMA, LS-RESULTADO.
+           EXIT.
