@@ -0,0 +1,57 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDITLOG.
+      *
+      * Trilha de auditoria comum a todos os subsistemas do pacote
+      * (calculadora, fatorial, Fibonacci, validador de data, digito
+      * verificador), cada um com seu proprio log no seu proprio
+      * formato (CALCLOG.DAT, FATLOG.DAT, FIBLOG.DAT etc.). AUDITLOG
+      * generaliza CONFIRMA's ideia de uma sub-rotina unica de registro
+      * para reunir so o essencial de cada chamada - programa, data/
+      * hora e resultado - em um unico arquivo, para fechamento do dia
+      * sem precisar cruzar cinco logs em cinco formatos diferentes.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS LS-LOG-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE.
+       01  AL-REGISTRO.
+           05  AL-DATA         PIC 9(8).
+           05  AL-HORA         PIC 9(6).
+           05  AL-PROGRAMA     PIC X(8).
+           05  AL-OPERADOR     PIC X(12).
+           05  AL-RESULTADO    PIC X(20).
+       LOCAL-STORAGE SECTION.
+       77  LS-DATA-HORA-SISTEMA PIC X(20).
+       77  LS-LOG-STATUS       PIC XX.
+       77  LS-OPERADOR         PIC X(12).
+       LINKAGE SECTION.
+       77  LK-PROGRAMA         PIC X(8).
+       77  LK-RESULTADO        PIC X(20).
+       PROCEDURE DIVISION USING LK-PROGRAMA, LK-RESULTADO.
+       PROG-PRINCIPAL-PARA.
+           PERFORM 200-GRAVA-LOG.
+           EXIT PROGRAM.
+      ******************************************************************
+      * GRAVACAO DA OCORRENCIA NA TRILHA DE AUDITORIA COMUM             *
+      ******************************************************************
+       200-GRAVA-LOG                   SECTION.
+           MOVE FUNCTION CURRENT-DATE TO LS-DATA-HORA-SISTEMA.
+           MOVE LS-DATA-HORA-SISTEMA(1:8) TO AL-DATA.
+           MOVE LS-DATA-HORA-SISTEMA(9:6) TO AL-HORA.
+           MOVE LK-PROGRAMA                TO AL-PROGRAMA.
+           CALL "OPERADOR" USING BY CONTENT "C",
+              BY REFERENCE LS-OPERADOR.
+           MOVE LS-OPERADOR                TO AL-OPERADOR.
+           MOVE LK-RESULTADO               TO AL-RESULTADO.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF LS-LOG-STATUS = "35"
+              OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           WRITE AL-REGISTRO.
+           CLOSE AUDIT-LOG-FILE.
+           EXIT.
