@@ -0,0 +1,73 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FATCACHE.
+      *
+      * Cache de fatoriais ja calculados, persistida em FATCACHE.DAT,
+      * para que CAP05AP01/02/03 nao precisem recalcular um N ja
+      * consultado anteriormente no turno.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FATCACHE-FILE ASSIGN TO "FATCACHE.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS LS-FC-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FATCACHE-FILE.
+       01  FC-REGISTRO.
+           05  FC-NUMERO     PIC 9(4).
+           05  FC-FATORIAL   PIC 9(8).
+       LOCAL-STORAGE SECTION.
+       77  LS-FC-STATUS  PIC XX.
+       77  LS-FIM-ARQUIVO PIC X VALUE "N".
+           88 LS-FIM-OK   VALUE "S".
+       LINKAGE SECTION.
+       77  LK-OPCAO-FC  PIC X.
+       77  LK-NUMERO    PIC 9(4).
+       77  LK-FATORIAL  PIC 9(8).
+       77  LK-ACHOU     PIC X.
+       PROCEDURE DIVISION USING LK-OPCAO-FC, LK-NUMERO, LK-FATORIAL,
+               LK-ACHOU.
+       PROG-PRINCIPAL-PARA.
+           EVALUATE LK-OPCAO-FC
+              WHEN "L"
+                 PERFORM 100-CONSULTA
+              WHEN "G"
+                 PERFORM 200-GRAVA
+           END-EVALUATE.
+           EXIT PROGRAM.
+      ******************************************************************
+      * PROCURA O FATORIAL DE LK-NUMERO JA CALCULADO NA CACHE          *
+      ******************************************************************
+       100-CONSULTA                     SECTION.
+           MOVE "N" TO LK-ACHOU.
+           MOVE "N" TO LS-FIM-ARQUIVO.
+           OPEN INPUT FATCACHE-FILE.
+           IF LS-FC-STATUS = "00"
+              PERFORM UNTIL LS-FIM-OK OR LK-ACHOU = "S"
+                 READ FATCACHE-FILE
+                    AT END
+                       MOVE "S" TO LS-FIM-ARQUIVO
+                    NOT AT END
+                       IF FC-NUMERO = LK-NUMERO
+                          MOVE FC-FATORIAL TO LK-FATORIAL
+                          MOVE "S" TO LK-ACHOU
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE FATCACHE-FILE
+           END-IF.
+           EXIT.
+      ******************************************************************
+      * ACRESCENTA UM FATORIAL RECEM-CALCULADO A CACHE                 *
+      ******************************************************************
+       200-GRAVA                        SECTION.
+           MOVE LK-NUMERO   TO FC-NUMERO.
+           MOVE LK-FATORIAL TO FC-FATORIAL.
+           OPEN EXTEND FATCACHE-FILE.
+           IF LS-FC-STATUS = "35"
+              OPEN OUTPUT FATCACHE-FILE
+           END-IF
+           WRITE FC-REGISTRO.
+           CLOSE FATCACHE-FILE.
+           EXIT.
