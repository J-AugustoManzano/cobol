@@ -0,0 +1,57 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. C0502ADC.
+       DATA DIVISION.
+       LOCAL-STORAGE SECTION.
+       78  CR VALUE X"0D".
+       COPY "c05ex02.cpy".
+       77  LS-OPERACAO    PIC X(10) VALUE "ADICAO".
+       77  LS-MODO-OPCAO  PIC X VALUE "M".
+       77  LS-MODO-ARRED  PIC 9 VALUE ZERO.
+       77  LS-MODO-DUMMY  PIC 9 VALUE ZERO.
+       LINKAGE SECTION.
+       77  LK-VLR-1 PIC S9(4)V99.
+       77  LK-VLR-2 PIC S9(4)V99.
+       77  LK-C-RST PIC S9(8)V9999.
+       PROCEDURE DIVISION USING LK-VLR-1, LK-VLR-2, LK-C-RST.
+       PROG-PRINCIPAL-PARA.
+           CALL "SYSTEM" USING "cls".
+           DISPLAY "----------------".
+           DISPLAY "Rotina de Adicao".
+           DISPLAY "----------------".
+           DISPLAY CR.
+           CALL "C0502ENT" USING BY REFERENCE LS-VLR-1, LS-VLR-2.
+           DISPLAY CR.
+           CALL "C0502CFG" USING BY CONTENT LS-MODO-OPCAO,
+               BY CONTENT LS-MODO-DUMMY, BY REFERENCE LS-MODO-ARRED.
+           EVALUATE LS-MODO-ARRED
+              WHEN 1
+                 COMPUTE LS-C-RST ROUNDED MODE IS NEAREST-AWAY-FROM-ZERO
+                    = LS-VLR-1 + LS-VLR-2
+                    ON SIZE ERROR
+                       DISPLAY "Resultado = ERRO"
+                       CALL "C0502PSA"
+                    NOT ON SIZE ERROR
+                       CALL "C0502SAI" USING BY CONTENT LS-OPERACAO,
+                           LS-VLR-1, LS-VLR-2, LS-C-RST
+                 END-COMPUTE
+              WHEN 3
+                 COMPUTE LS-C-RST ROUNDED MODE IS AWAY-FROM-ZERO
+                    = LS-VLR-1 + LS-VLR-2
+                    ON SIZE ERROR
+                       DISPLAY "Resultado = ERRO"
+                       CALL "C0502PSA"
+                    NOT ON SIZE ERROR
+                       CALL "C0502SAI" USING BY CONTENT LS-OPERACAO,
+                           LS-VLR-1, LS-VLR-2, LS-C-RST
+                 END-COMPUTE
+              WHEN OTHER
+                 COMPUTE LS-C-RST = LS-VLR-1 + LS-VLR-2
+                    ON SIZE ERROR
+                       DISPLAY "Resultado = ERRO"
+                       CALL "C0502PSA"
+                    NOT ON SIZE ERROR
+                       CALL "C0502SAI" USING BY CONTENT LS-OPERACAO,
+                           LS-VLR-1, LS-VLR-2, LS-C-RST
+                 END-COMPUTE
+           END-EVALUATE.
+           EXIT.
