@@ -0,0 +1,74 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FIBCACHE.
+      *
+      * Cache de termos de Fibonacci ja calculados, persistida em
+      * FIBCACHE.DAT, para que uma consulta a um N ja pedido antes no
+      * turno nao precise refazer a soma iterativa inteira. Mesmo
+      * layout e convencao de abertura do FATCACHE.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIBCACHE-FILE ASSIGN TO "FIBCACHE.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS LS-FC-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FIBCACHE-FILE.
+       01  FC-REGISTRO.
+           05  FC-NUMERO     PIC 9(3).
+           05  FC-FIBONACCI  PIC 9(38).
+       LOCAL-STORAGE SECTION.
+       77  LS-FC-STATUS  PIC XX.
+       77  LS-FIM-ARQUIVO PIC X VALUE "N".
+           88 LS-FIM-OK   VALUE "S".
+       LINKAGE SECTION.
+       77  LK-OPCAO-FC  PIC X.
+       77  LK-NUMERO    PIC 9(3).
+       77  LK-FIBONACCI PIC 9(38).
+       77  LK-ACHOU     PIC X.
+       PROCEDURE DIVISION USING LK-OPCAO-FC, LK-NUMERO, LK-FIBONACCI,
+               LK-ACHOU.
+       PROG-PRINCIPAL-PARA.
+           EVALUATE LK-OPCAO-FC
+              WHEN "L"
+                 PERFORM 100-CONSULTA
+              WHEN "G"
+                 PERFORM 200-GRAVA
+           END-EVALUATE.
+           EXIT PROGRAM.
+      ******************************************************************
+      * PROCURA O TERMO DE FIBONACCI DE LK-NUMERO JA CALCULADO NA CACHE *
+      ******************************************************************
+       100-CONSULTA                     SECTION.
+           MOVE "N" TO LK-ACHOU.
+           MOVE "N" TO LS-FIM-ARQUIVO.
+           OPEN INPUT FIBCACHE-FILE.
+           IF LS-FC-STATUS = "00"
+              PERFORM UNTIL LS-FIM-OK OR LK-ACHOU = "S"
+                 READ FIBCACHE-FILE
+                    AT END
+                       MOVE "S" TO LS-FIM-ARQUIVO
+                    NOT AT END
+                       IF FC-NUMERO = LK-NUMERO
+                          MOVE FC-FIBONACCI TO LK-FIBONACCI
+                          MOVE "S" TO LK-ACHOU
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE FIBCACHE-FILE
+           END-IF.
+           EXIT.
+      ******************************************************************
+      * ACRESCENTA UM TERMO RECEM-CALCULADO A CACHE                    *
+      ******************************************************************
+       200-GRAVA                        SECTION.
+           MOVE LK-NUMERO     TO FC-NUMERO.
+           MOVE LK-FIBONACCI  TO FC-FIBONACCI.
+           OPEN EXTEND FIBCACHE-FILE.
+           IF LS-FC-STATUS = "35"
+              OPEN OUTPUT FIBCACHE-FILE
+           END-IF
+           WRITE FC-REGISTRO.
+           CLOSE FIBCACHE-FILE.
+           EXIT.
