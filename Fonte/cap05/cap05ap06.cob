@@ -0,0 +1,86 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CAP05AP06.
+      *
+      * Relatorio em lote com os termos de Fibonacci de 0 a N, para
+      * nao precisar chamar o programa interativo uma vez por termo
+      * quando se precisa de uma tabela de referencia inteira.
+      *
+      * LK-N-MAX (OPTIONAL) permite que um driver em lote, como
+      * CAP02AP04, informe o N diretamente e pule o ACCEPT - quando
+      * rodado standalone a partir do menu, continua perguntando como
+      * sempre.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIB-REL-FILE ASSIGN TO "FIBREL.LST"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-REL-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FIB-REL-FILE.
+       01  FR-REGISTRO.
+           05  FR-NUMERO    PIC ZZ9.
+           05  FR-SEPARADOR PIC X(3).
+           05  FR-FIBONACCI PIC Z(37)9.
+       01  FR-REGISTRO-ERRO.
+           05  FR-E-NUMERO    PIC ZZ9.
+           05  FR-E-SEPARADOR PIC X(3).
+           05  FR-E-MENSAGEM  PIC X(35) VALUE
+               "ERRO - valor nao representavel".
+       WORKING-STORAGE SECTION.
+       77  WS-REL-STATUS PIC XX.
+       77  WS-N          PIC 9(3).
+       77  WS-I          PIC 9(3).
+       77  WS-C-FIB      PIC 9(38).
+       77  WS-STATUS     PIC X.
+       77  WS-TOTAL-LIDOS     PIC 9(6) VALUE ZERO.
+       77  WS-TOTAL-REJEITADOS PIC 9(6) VALUE ZERO.
+       77  WS-PROGRAMA        PIC X(8) VALUE "CAP05AP6".
+       01  WS-DATA-INICIO     PIC X(20).
+       01  WS-DATA-FIM        PIC X(20).
+       77  WS-DUR-HRA         PIC 9(4).
+       77  WS-DUR-MIN         PIC 9(2).
+       77  WS-DUR-SEG         PIC 9(2).
+       77  WS-DUR-CEN         PIC 9(2).
+       LINKAGE SECTION.
+       77  LK-N-MAX           PIC 9(3).
+       PROCEDURE DIVISION USING OPTIONAL LK-N-MAX.
+       PROG-PRINCIPAL-PARA.
+           MOVE ZERO TO WS-TOTAL-LIDOS WS-TOTAL-REJEITADOS.
+           IF ADDRESS OF LK-N-MAX = NULL
+              DISPLAY "Gerar termos de Fibonacci de 0 ate: "
+                 WITH NO ADVANCING
+              ACCEPT WS-N
+           ELSE
+              MOVE LK-N-MAX TO WS-N
+           END-IF.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-INICIO.
+           OPEN OUTPUT FIB-REL-FILE.
+           MOVE " = " TO FR-SEPARADOR.
+           MOVE " = " TO FR-E-SEPARADOR.
+           PERFORM VARYING WS-I FROM 0 BY 1 UNTIL WS-I > WS-N
+              CALL "FIBCALC" USING WS-I, WS-C-FIB, WS-STATUS
+              ADD 1 TO WS-TOTAL-LIDOS
+              IF WS-STATUS = "E"
+                 MOVE WS-I TO FR-E-NUMERO
+                 WRITE FR-REGISTRO-ERRO
+                 ADD 1 TO WS-TOTAL-REJEITADOS
+              ELSE
+                 MOVE WS-I      TO FR-NUMERO
+                 MOVE WS-C-FIB  TO FR-FIBONACCI
+                 WRITE FR-REGISTRO
+              END-IF
+           END-PERFORM.
+           CLOSE FIB-REL-FILE.
+           DISPLAY "Relatorio de Fibonacci (0-" FUNCTION TRIM(WS-N)
+              ") gravado em FIBREL.LST".
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-FIM.
+           CALL "DURACALC" USING WS-DATA-INICIO, WS-DATA-FIM,
+              WS-DUR-HRA, WS-DUR-MIN, WS-DUR-SEG, WS-DUR-CEN.
+           CALL "STATSLOG" USING BY REFERENCE WS-PROGRAMA,
+              BY REFERENCE WS-TOTAL-LIDOS,
+              BY REFERENCE WS-TOTAL-REJEITADOS,
+              BY REFERENCE WS-DUR-HRA, BY REFERENCE WS-DUR-MIN,
+              BY REFERENCE WS-DUR-SEG, BY REFERENCE WS-DUR-CEN.
+           EXIT PROGRAM.
