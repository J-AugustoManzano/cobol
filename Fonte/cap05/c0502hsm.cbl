@@ -0,0 +1,21 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. C0502HSM.
+       DATA DIVISION.
+       LOCAL-STORAGE SECTION.
+       78  CR VALUE X"0D".
+       77  LS-OPERACAO  PIC X(10) VALUE SPACES.
+       77  LS-VLR-1     PIC S9(4)V99 VALUE ZERO.
+       77  LS-VLR-2     PIC S9(4)V99 VALUE ZERO.
+       77  LS-RESULTADO PIC S9(8)V9999 VALUE ZERO.
+       PROCEDURE DIVISION.
+       PROG-PRINCIPAL-PARA.
+           CALL "SYSTEM" USING "cls".
+           DISPLAY "--------------------------------".
+           DISPLAY "Historico da Sessao (ultimas 10)".
+           DISPLAY "--------------------------------".
+           DISPLAY CR.
+           CALL "C0502HST" USING BY CONTENT "L", BY CONTENT LS-OPERACAO,
+               BY CONTENT LS-VLR-1, BY CONTENT LS-VLR-2,
+               BY REFERENCE LS-RESULTADO.
+           CALL "C0502PSA".
+           EXIT PROGRAM.
