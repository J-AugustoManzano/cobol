@@ -0,0 +1,8 @@
+      * Layout do registro de auditoria das transacoes da calculadora
+       01  CL-REGISTRO.
+           05  CL-OPERACAO     PIC X(10).
+           05  CL-VLR-1        PIC S9(4)V99.
+           05  CL-VLR-2        PIC S9(4)V99.
+           05  CL-RESULTADO    PIC S9(8)V9999.
+           05  CL-DATA         PIC 9(8).
+           05  CL-HORA         PIC 9(6).
