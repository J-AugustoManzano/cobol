@@ -1,21 +1,95 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. C0502SAI.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-LOG-FILE ASSIGN TO "CALCLOG.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS LS-LOG-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  CALC-LOG-FILE.
+       COPY "calclog.cpy".
        LOCAL-STORAGE SECTION.
        COPY "c05ex02.cpy".
+       77  LS-DATA-HORA-SISTEMA PIC X(20).
+       77  LS-LOG-STATUS PIC XX.
+       77  LS-PROGRAMA   PIC X(8) VALUE "C0502SAI".
+       77  LS-RESULTADO  PIC X(20) VALUE "SUCESSO".
+       77  LS-MEM-OPCAO  PIC X VALUE "U".
+       77  LS-MEM-DUMMY  PIC S9(8)V9999 VALUE ZERO.
+       77  LS-HST-OPCAO  PIC X VALUE "A".
+       77  LS-CFG-OPCAO  PIC X VALUE "G".
+       77  LS-CASAS-DEC  PIC 9 VALUE ZERO.
+       77  LS-CASAS-DUMMY PIC 9 VALUE ZERO.
+       77  LS-MAGNITUDE  PIC X(15).
+       77  LS-S-RST-0    PIC Z(8)9.
+       77  LS-S-RST-1    PIC Z(8)9.9.
+       77  LS-S-RST-2    PIC Z(8)9.99.
+       77  LS-S-RST-3    PIC Z(8)9.999.
+       77  LS-S-RST-4    PIC Z(8)9.9999.
        LINKAGE SECTION.
-       77  LK-C-RST PIC S9(8)V99.
-       PROCEDURE DIVISION USING LK-C-RST.
+       77  LK-OPERACAO PIC X(10).
+       77  LK-VLR-1    PIC S9(4)V99.
+       77  LK-VLR-2    PIC S9(4)V99.
+       77  LK-C-RST    PIC S9(8)V9999.
+       PROCEDURE DIVISION USING LK-OPERACAO, LK-VLR-1, LK-VLR-2,
+               LK-C-RST.
        PROG-PRINCIPAL-PARA.
-           MOVE LK-C-RST TO LS-S-RST.
+           CALL "C0502CFG" USING BY CONTENT LS-CFG-OPCAO,
+               BY CONTENT LS-CASAS-DUMMY, BY REFERENCE LS-CASAS-DEC.
+           EVALUATE LS-CASAS-DEC
+              WHEN 0
+                 MOVE LK-C-RST TO LS-S-RST-0
+                 MOVE FUNCTION TRIM(LS-S-RST-0) TO LS-MAGNITUDE
+              WHEN 1
+                 MOVE LK-C-RST TO LS-S-RST-1
+                 MOVE FUNCTION TRIM(LS-S-RST-1) TO LS-MAGNITUDE
+              WHEN 2
+                 MOVE LK-C-RST TO LS-S-RST-2
+                 MOVE FUNCTION TRIM(LS-S-RST-2) TO LS-MAGNITUDE
+              WHEN 3
+                 MOVE LK-C-RST TO LS-S-RST-3
+                 MOVE FUNCTION TRIM(LS-S-RST-3) TO LS-MAGNITUDE
+              WHEN 4
+                 MOVE LK-C-RST TO LS-S-RST-4
+                 MOVE FUNCTION TRIM(LS-S-RST-4) TO LS-MAGNITUDE
+              WHEN OTHER
+                 MOVE "ERRO CASAS DEC" TO LS-MAGNITUDE
+           END-EVALUATE.
            IF LK-C-RST = 0
-              DISPLAY "Resultado = " FUNCTION TRIM(LS-S-RST)
+              DISPLAY "Resultado = " FUNCTION TRIM(LS-MAGNITUDE)
            ELSE
               IF LK-C-RST < 0
-                 DISPLAY "Resultado = -" FUNCTION TRIM(LS-S-RST)
+                 DISPLAY "Resultado = -" FUNCTION TRIM(LS-MAGNITUDE)
               ELSE
-                 DISPLAY "Resultado = +" FUNCTION TRIM(LS-S-RST)
+                 DISPLAY "Resultado = +" FUNCTION TRIM(LS-MAGNITUDE)
               END-IF
            END-IF
+           PERFORM 200-GRAVA-LOG.
+           CALL "AUDITLOG" USING LS-PROGRAMA, LS-RESULTADO.
+           CALL "C0502MEM" USING BY CONTENT LS-MEM-OPCAO,
+               BY CONTENT LK-C-RST, BY REFERENCE LS-MEM-DUMMY.
+           CALL "C0502HST" USING BY CONTENT LS-HST-OPCAO,
+               BY CONTENT LK-OPERACAO, BY CONTENT LK-VLR-1,
+               BY CONTENT LK-VLR-2, BY REFERENCE LK-C-RST.
            CALL "C0502PSA".
+           EXIT PROGRAM.
+      ******************************************************************
+      * GRAVACAO DA TRANSACAO NO ARQUIVO DE AUDITORIA DA CALCULADORA   *
+      ******************************************************************
+       200-GRAVA-LOG                   SECTION.
+           MOVE FUNCTION CURRENT-DATE TO LS-DATA-HORA-SISTEMA.
+           MOVE LK-OPERACAO            TO CL-OPERACAO.
+           MOVE LK-VLR-1               TO CL-VLR-1.
+           MOVE LK-VLR-2               TO CL-VLR-2.
+           MOVE LK-C-RST               TO CL-RESULTADO.
+           MOVE LS-DATA-HORA-SISTEMA(1:8)  TO CL-DATA.
+           MOVE LS-DATA-HORA-SISTEMA(9:6)  TO CL-HORA.
+           OPEN EXTEND CALC-LOG-FILE.
+           IF LS-LOG-STATUS = "35"
+              OPEN OUTPUT CALC-LOG-FILE
+           END-IF
+           WRITE CL-REGISTRO.
+           CLOSE CALC-LOG-FILE.
            EXIT.
