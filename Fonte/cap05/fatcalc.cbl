@@ -0,0 +1,82 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FATCALC.
+      *
+      * Ponto de entrada unico para o calculo de fatorial, usado por
+      * CAP05AP01/02/03 com uma unica convencao de chamada. Consulta e
+      * alimenta a cache FATCACHE e grava uma entrada em FATLOG.DAT a
+      * cada chamada, para sabermos com que frequencia o fatorial e
+      * pedido.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FATLOG-FILE ASSIGN TO "FATLOG.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS LS-LOG-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FATLOG-FILE.
+       01  FL-REGISTRO.
+           05  FL-NUMERO PIC 9(4).
+           05  FL-STATUS PIC X.
+           05  FL-DATA   PIC 9(8).
+           05  FL-HORA   PIC 9(6).
+       WORKING-STORAGE SECTION.
+       77  WS-MAX-SEGURO PIC 9(4) VALUE 11.
+       77  WS-ACHOU      PIC X VALUE "N".
+       77  WS-AC-CI      PIC 9(4).
+       77  WS-DATA-HORA-SISTEMA PIC X(20).
+       77  LS-LOG-STATUS PIC XX.
+       77  WS-PROGRAMA   PIC X(8) VALUE "FATCALC".
+       77  WS-RESULTADO  PIC X(20).
+       LINKAGE SECTION.
+       77  LK-NUMERO    PIC 9(4).
+       77  LK-FATORIAL  PIC 9(8).
+       77  LK-STATUS    PIC X.
+           88  LK-STATUS-OK    VALUE "S".
+           88  LK-STATUS-ERRO  VALUE "E".
+       PROCEDURE DIVISION USING LK-NUMERO, LK-FATORIAL, LK-STATUS.
+       PROG-PRINCIPAL-PARA.
+           MOVE ZERO TO LK-FATORIAL.
+           IF LK-NUMERO > WS-MAX-SEGURO
+              MOVE "E" TO LK-STATUS
+           ELSE
+              CALL "FATCACHE" USING BY CONTENT "L",
+                  BY CONTENT LK-NUMERO, BY REFERENCE LK-FATORIAL,
+                  BY REFERENCE WS-ACHOU
+              IF WS-ACHOU NOT = "S"
+                 MOVE 1 TO LK-FATORIAL
+                 PERFORM VARYING WS-AC-CI FROM 1 BY 1
+                         UNTIL WS-AC-CI > LK-NUMERO
+                    COMPUTE LK-FATORIAL = LK-FATORIAL * WS-AC-CI
+                 END-PERFORM
+                 CALL "FATCACHE" USING BY CONTENT "G",
+                     BY CONTENT LK-NUMERO, BY CONTENT LK-FATORIAL,
+                     BY REFERENCE WS-ACHOU
+              END-IF
+              MOVE "S" TO LK-STATUS
+           END-IF.
+           PERFORM 200-GRAVA-LOG.
+           IF LK-STATUS-ERRO
+              MOVE "ERRO" TO WS-RESULTADO
+           ELSE
+              MOVE "SUCESSO" TO WS-RESULTADO
+           END-IF.
+           CALL "AUDITLOG" USING WS-PROGRAMA, WS-RESULTADO.
+           EXIT PROGRAM.
+      ******************************************************************
+      * GRAVACAO DA INVOCACAO NO LOG DE CHAMADAS DO CALCULO DE FATORIAL *
+      ******************************************************************
+       200-GRAVA-LOG                    SECTION.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-SISTEMA.
+           MOVE LK-NUMERO  TO FL-NUMERO.
+           MOVE LK-STATUS  TO FL-STATUS.
+           MOVE WS-DATA-HORA-SISTEMA(1:8) TO FL-DATA.
+           MOVE WS-DATA-HORA-SISTEMA(9:6) TO FL-HORA.
+           OPEN EXTEND FATLOG-FILE.
+           IF LS-LOG-STATUS = "35"
+              OPEN OUTPUT FATLOG-FILE
+           END-IF
+           WRITE FL-REGISTRO.
+           CLOSE FATLOG-FILE.
+           EXIT.
