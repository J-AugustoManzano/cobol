@@ -0,0 +1,5 @@
+      * Campos padrao de entrada/saida da calculadora (C0502*)
+       77  LS-VLR-1 PIC S9(4)V99.
+       77  LS-VLR-2 PIC S9(4)V99.
+       77  LS-C-RST PIC S9(8)V9999.
+       77  LS-S-RST PIC Z(8)9.9999.
