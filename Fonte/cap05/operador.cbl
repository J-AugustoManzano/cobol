@@ -0,0 +1,34 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OPERADOR.
+      *
+      * LS-ENTER/WS-ENTER (a base de CONFIRMA) so capturam uma tecla de
+      * pausa, sem identificar quem esta na frente do terminal. OPERADOR
+      * guarda esse dado uma unica vez por sessao - em WORKING-STORAGE,
+      * que persiste entre chamadas ao mesmo subprograma - para que
+      * AUDITLOG possa gravar quem executou cada ocorrencia, e nao so
+      * quando ela aconteceu.
+      *
+      * LK-OPCAO = "I" pede o operador ao console, mas so na primeira
+      * vez (se a sessao ja tiver operador definido, a chamada nao
+      * pergunta de novo); = "C" apenas devolve o operador atual, sem
+      * nunca perguntar nada - e o modo usado pelo AUDITLOG, para nao
+      * interromper jobs em lote com uma pergunta no meio da execucao.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WS-OPERADOR         PIC X(12) VALUE SPACES.
+       LINKAGE SECTION.
+       77  LK-OPCAO            PIC X.
+           88 LK-INICIALIZA    VALUE "I".
+       77  LK-OPERADOR         PIC X(12).
+       PROCEDURE DIVISION USING LK-OPCAO, LK-OPERADOR.
+       PROG-PRINCIPAL-PARA.
+           IF LK-INICIALIZA AND WS-OPERADOR = SPACES
+              DISPLAY "Operador: " WITH NO ADVANCING
+              ACCEPT WS-OPERADOR
+           END-IF.
+           IF WS-OPERADOR = SPACES
+              MOVE "NAOINFORMADO" TO WS-OPERADOR
+           END-IF.
+           MOVE WS-OPERADOR TO LK-OPERADOR.
+           EXIT PROGRAM.
