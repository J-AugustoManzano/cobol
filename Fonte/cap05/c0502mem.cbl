@@ -0,0 +1,30 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. C0502MEM.
+      *
+      * Registrador de memoria da calculadora. WORKING-STORAGE (e nao
+      * LOCAL-STORAGE) para que o total acumulado sobreviva entre
+      * chamadas sucessivas dentro da mesma sessao.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WS-MEMORIA  PIC S9(8)V9999 VALUE ZERO.
+       77  WS-ULTIMO   PIC S9(8)V9999 VALUE ZERO.
+       LINKAGE SECTION.
+       77  LK-OPCAO-MEM PIC X.
+       77  LK-VALOR     PIC S9(8)V9999.
+       77  LK-RESULTADO PIC S9(8)V9999.
+       PROCEDURE DIVISION USING LK-OPCAO-MEM, LK-VALOR, LK-RESULTADO.
+       PROG-PRINCIPAL-PARA.
+           EVALUATE LK-OPCAO-MEM
+              WHEN "U"
+                 MOVE LK-VALOR TO WS-ULTIMO
+              WHEN "A"
+                 ADD WS-ULTIMO TO WS-MEMORIA
+              WHEN "S"
+                 SUBTRACT WS-ULTIMO FROM WS-MEMORIA
+              WHEN "R"
+                 MOVE WS-MEMORIA TO LK-RESULTADO
+              WHEN "C"
+                 MOVE ZERO TO WS-MEMORIA
+           END-EVALUATE.
+           EXIT PROGRAM.
