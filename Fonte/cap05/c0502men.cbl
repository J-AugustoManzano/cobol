@@ -2,12 +2,15 @@
        PROGRAM-ID. C0502MEN.
        DATA DIVISION.
        LOCAL-STORAGE SECTION.
-       77  LS-OPCAO PIC 9.
+       77  LS-OPCAO PIC 99.
+       77  LS-OPERADOR PIC X(12).
        78  CR VALUE X"0D".
        LINKAGE SECTION.
-       77  LK-OPCAO PIC 9.
+       77  LK-OPCAO PIC 99.
        PROCEDURE DIVISION USING LK-OPCAO.
        PROG-PRINCIPAL-PARA.
+           CALL "OPERADOR" USING BY CONTENT "I",
+              BY REFERENCE LS-OPERADOR.
            PERFORM FOREVER
               CALL "SYSTEM" USING "cls"
               DISPLAY "--------------------"
@@ -19,11 +22,18 @@
               DISPLAY "[2] - Subtracao"
               DISPLAY "[3] - Multiplicacao"
               DISPLAY "[4] - Divisao"
-              DISPLAY "[5] - Fim de programa"
+              DISPLAY "[5] - Percentual"
+              DISPLAY "[6] - Raiz quadrada"
+              DISPLAY "[7] - Modo lote (arquivo)"
+              DISPLAY "[8] - Memoria (M+/M-/MR/MC)"
+              DISPLAY "[9] - Configurar casas decimais"
+              DISPLAY "[10] - Historico da sessao"
+              DISPLAY "[11] - Resumo do plantao (impresso)"
+              DISPLAY "[12] - Fim de programa"
               DISPLAY CR
               DISPLAY "Escolha uma opcao: " WITH NO ADVANCING
               ACCEPT LS-OPCAO
-              IF LS-OPCAO NOT = 5
+              IF LS-OPCAO NOT = 12
                  EVALUATE LS-OPCAO
                     WHEN 1
                        CALL "C0502ADC"
@@ -33,6 +43,22 @@
                        CALL "C0502MUL"
                     WHEN 4
                        CALL "C0502DIV"
+                    WHEN 5
+                       CALL "C0502PCT"
+                    WHEN 6
+                       CALL "C0502RAQ"
+                    WHEN 7
+                       CALL "C0502LOT"
+                       CALL "C0502PSA"
+                    WHEN 8
+                       CALL "C0502MNM"
+                    WHEN 9
+                       CALL "C0502CFM"
+                    WHEN 10
+                       CALL "C0502HSM"
+                    WHEN 11
+                       CALL "CAP05AP07"
+                       CALL "C0502PSA"
                     WHEN OTHER
                        DISPLAY "Opcao invalida." WITH NO ADVANCING
                        CALL "C0502PSA"
