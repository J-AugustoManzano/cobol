@@ -0,0 +1,69 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. C0502HST.
+      *
+      * Historico das ultimas 10 operacoes da calculadora.
+      * WORKING-STORAGE (e nao LOCAL-STORAGE) para que a lista
+      * sobreviva entre chamadas sucessivas dentro da mesma sessao.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-HISTORICO.
+           05  WS-HIST-ITEM OCCURS 10 TIMES INDEXED BY WS-HST-IDX.
+               10  WS-HIST-OPERACAO   PIC X(10).
+               10  WS-HIST-VLR-1      PIC S9(4)V99.
+               10  WS-HIST-VLR-2      PIC S9(4)V99.
+               10  WS-HIST-RESULTADO  PIC S9(8)V9999.
+       77  WS-HIST-QTDE  PIC 9(2) VALUE ZERO.
+       77  WS-S-HIST     PIC Z(8)9.9999.
+       LINKAGE SECTION.
+       77  LK-OPCAO-HST PIC X.
+       77  LK-OPERACAO  PIC X(10).
+       77  LK-VLR-1     PIC S9(4)V99.
+       77  LK-VLR-2     PIC S9(4)V99.
+       77  LK-RESULTADO PIC S9(8)V9999.
+       PROCEDURE DIVISION USING LK-OPCAO-HST, LK-OPERACAO, LK-VLR-1,
+               LK-VLR-2, LK-RESULTADO.
+       PROG-PRINCIPAL-PARA.
+           EVALUATE LK-OPCAO-HST
+              WHEN "A"
+                 PERFORM 100-ADICIONA
+              WHEN "L"
+                 PERFORM 200-LISTA
+           END-EVALUATE.
+           EXIT PROGRAM.
+      ******************************************************************
+      * ACRESCENTA UMA OPERACAO AO HISTORICO, DESCARTANDO A MAIS ANTIGA *
+      * QUANDO O LIMITE DE 10 ENTRADAS JA FOI ATINGIDO                  *
+      ******************************************************************
+       100-ADICIONA                     SECTION.
+           IF WS-HIST-QTDE < 10
+              ADD 1 TO WS-HIST-QTDE
+           ELSE
+              PERFORM VARYING WS-HST-IDX FROM 1 BY 1
+                      UNTIL WS-HST-IDX > 9
+                 MOVE WS-HIST-ITEM(WS-HST-IDX + 1)
+                    TO WS-HIST-ITEM(WS-HST-IDX)
+              END-PERFORM
+           END-IF.
+           MOVE LK-OPERACAO   TO WS-HIST-OPERACAO(WS-HIST-QTDE).
+           MOVE LK-VLR-1      TO WS-HIST-VLR-1(WS-HIST-QTDE).
+           MOVE LK-VLR-2      TO WS-HIST-VLR-2(WS-HIST-QTDE).
+           MOVE LK-RESULTADO  TO WS-HIST-RESULTADO(WS-HIST-QTDE).
+           EXIT.
+      ******************************************************************
+      * EXIBE AS OPERACOES JA REALIZADAS NA SESSAO ATUAL                *
+      ******************************************************************
+       200-LISTA                        SECTION.
+           IF WS-HIST-QTDE = 0
+              DISPLAY "Nenhuma operacao realizada nesta sessao."
+           ELSE
+              PERFORM VARYING WS-HST-IDX FROM 1 BY 1
+                      UNTIL WS-HST-IDX > WS-HIST-QTDE
+                 MOVE WS-HIST-RESULTADO(WS-HST-IDX) TO WS-S-HIST
+                 DISPLAY WS-HIST-OPERACAO(WS-HST-IDX) " "
+                    WS-HIST-VLR-1(WS-HST-IDX) " "
+                    WS-HIST-VLR-2(WS-HST-IDX) " = "
+                    FUNCTION TRIM(WS-S-HIST)
+              END-PERFORM
+           END-IF.
+           EXIT.
