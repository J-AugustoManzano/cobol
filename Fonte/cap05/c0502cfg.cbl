@@ -0,0 +1,33 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. C0502CFG.
+      *
+      * Configuracao de casas decimais e de modo de arredondamento da
+      * calculadora. WORKING-STORAGE (e nao LOCAL-STORAGE) para que o
+      * valor configurado sobreviva entre chamadas sucessivas dentro
+      * da mesma sessao.
+      *
+      * Modo de arredondamento (WS-MODO-ARRED): 1 = para o mais
+      * proximo, 2 = truncar (comportamento original, sem ROUNDED),
+      * 3 = sempre para cima (para fora do zero).
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WS-CASAS-DEC  PIC 9 VALUE 2.
+       77  WS-MODO-ARRED PIC 9 VALUE 2.
+       LINKAGE SECTION.
+       77  LK-OPCAO-CFG PIC X.
+       77  LK-VALOR     PIC 9.
+       77  LK-RESULTADO PIC 9.
+       PROCEDURE DIVISION USING LK-OPCAO-CFG, LK-VALOR, LK-RESULTADO.
+       PROG-PRINCIPAL-PARA.
+           EVALUATE LK-OPCAO-CFG
+              WHEN "S"
+                 MOVE LK-VALOR TO WS-CASAS-DEC
+              WHEN "G"
+                 MOVE WS-CASAS-DEC TO LK-RESULTADO
+              WHEN "R"
+                 MOVE LK-VALOR TO WS-MODO-ARRED
+              WHEN "M"
+                 MOVE WS-MODO-ARRED TO LK-RESULTADO
+           END-EVALUATE.
+           EXIT PROGRAM.
