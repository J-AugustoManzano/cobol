@@ -0,0 +1,167 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CAP05AP07.
+      *
+      * C0502HST/C0502HSM ja mostram as ultimas 10 operacoes, mas so da
+      * sessao atual e so na tela. Este relatorio le o CALCLOG.DAT que
+      * C0502SAI grava a cada operacao, filtra pelas operacoes de hoje
+      * (o plantao) e monta uma folha impressa (PLANTAO.LST) com todas
+      * elas, para o fechamento de caixa que precisa do registro
+      * completo do turno e nao so das ultimas dez.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-LOG-FILE ASSIGN TO "CALCLOG.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-LOG-STATUS.
+           SELECT PLANTAO-FILE ASSIGN TO "PLANTAO.LST"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-PLT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALC-LOG-FILE.
+       COPY "calclog.cpy".
+       FD  PLANTAO-FILE.
+       01  PL-LINHA            PIC X(70).
+       WORKING-STORAGE SECTION.
+       77  WS-LOG-STATUS       PIC XX.
+       77  WS-PLT-STATUS       PIC XX.
+       77  WS-FIM-ARQUIVO      PIC X VALUE "N".
+           88 WS-FIM-OK        VALUE "S".
+       77  WS-HOJE             PIC 9(8).
+       77  WS-DATA-HORA-SISTEMA PIC X(20).
+       01  WS-DATA-FMT.
+           05  WS-DF-DIA       PIC 99.
+           05  FILLER          PIC X VALUE "/".
+           05  WS-DF-MES       PIC 99.
+           05  FILLER          PIC X VALUE "/".
+           05  WS-DF-ANO       PIC 9(4).
+       01  WS-HORA-FMT.
+           05  WS-HF-HH        PIC 99.
+           05  FILLER          PIC X VALUE ":".
+           05  WS-HF-MM        PIC 99.
+           05  FILLER          PIC X VALUE ":".
+           05  WS-HF-SS        PIC 99.
+       77  WS-S-VLR-1          PIC -(5)9.99.
+       77  WS-S-VLR-2          PIC -(5)9.99.
+       77  WS-S-RESULTADO      PIC -(8)9.9999.
+       77  WS-TOTAL-LIDOS      PIC 9(6) VALUE ZERO.
+       77  WS-TOTAL-REJ        PIC 9(6) VALUE ZERO.
+       77  WS-PROGRAMA         PIC X(8) VALUE "CAP05AP7".
+       77  WS-RESULTADO        PIC X(20) VALUE "GERADO".
+       77  WS-DATA-INICIO      PIC X(20).
+       77  WS-DATA-FIM         PIC X(20).
+       77  WS-DUR-HRA          PIC 9(4).
+       77  WS-DUR-MIN          PIC 9(2).
+       77  WS-DUR-SEG          PIC 9(2).
+       77  WS-DUR-CEN          PIC 9(2).
+       PROCEDURE DIVISION.
+       PROG-PRINCIPAL-PARA.
+           MOVE "N" TO WS-FIM-ARQUIVO.
+           MOVE ZERO TO WS-TOTAL-LIDOS.
+           MOVE ZERO TO WS-TOTAL-REJ.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-SISTEMA.
+           MOVE WS-DATA-HORA-SISTEMA   TO WS-DATA-INICIO.
+           MOVE WS-DATA-HORA-SISTEMA(1:8) TO WS-HOJE.
+           MOVE WS-HOJE(7:2) TO WS-DF-DIA.
+           MOVE WS-HOJE(5:2) TO WS-DF-MES.
+           MOVE WS-HOJE(1:4) TO WS-DF-ANO.
+           DISPLAY "-------------------------------------------".
+           DISPLAY "Resumo do Plantao - Operacoes da Calculadora".
+           DISPLAY "-------------------------------------------".
+           OPEN INPUT CALC-LOG-FILE.
+           IF WS-LOG-STATUS NOT = "00"
+              DISPLAY "Nenhuma operacao registrada ainda."
+              EXIT PROGRAM
+           END-IF
+           OPEN OUTPUT PLANTAO-FILE.
+           PERFORM 100-IMPRIME-CABECALHO.
+           PERFORM UNTIL WS-FIM-OK
+              READ CALC-LOG-FILE
+                 AT END
+                    MOVE "S" TO WS-FIM-ARQUIVO
+                 NOT AT END
+                    IF CL-DATA = WS-HOJE
+                       PERFORM 200-IMPRIME-DETALHE
+                    END-IF
+              END-READ
+           END-PERFORM.
+           CLOSE CALC-LOG-FILE.
+           PERFORM 300-IMPRIME-RODAPE.
+           CLOSE PLANTAO-FILE.
+           IF WS-TOTAL-LIDOS = ZERO
+              DISPLAY "Nenhuma operacao do plantao de hoje encontrada."
+              MOVE "SEM DADOS" TO WS-RESULTADO
+           ELSE
+              DISPLAY "Relatorio gravado em PLANTAO.LST: "
+                 WS-TOTAL-LIDOS " operacao(oes)."
+           END-IF.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-SISTEMA.
+           MOVE WS-DATA-HORA-SISTEMA TO WS-DATA-FIM.
+           CALL "DURACALC" USING WS-DATA-INICIO, WS-DATA-FIM,
+              WS-DUR-HRA, WS-DUR-MIN, WS-DUR-SEG, WS-DUR-CEN.
+           CALL "STATSLOG" USING BY REFERENCE WS-PROGRAMA,
+              BY REFERENCE WS-TOTAL-LIDOS,
+              BY REFERENCE WS-TOTAL-REJ,
+              BY REFERENCE WS-DUR-HRA, BY REFERENCE WS-DUR-MIN,
+              BY REFERENCE WS-DUR-SEG, BY REFERENCE WS-DUR-CEN.
+           CALL "AUDITLOG" USING WS-PROGRAMA, WS-RESULTADO.
+           EXIT PROGRAM.
+      ******************************************************************
+      * CABECALHO DA FOLHA IMPRESSA                                    *
+      ******************************************************************
+       100-IMPRIME-CABECALHO            SECTION.
+           MOVE "RESUMO DO PLANTAO - OPERACOES DA CALCULADORA"
+              TO PL-LINHA.
+           WRITE PL-LINHA.
+           MOVE SPACES TO PL-LINHA.
+           STRING "Data do plantao: " DELIMITED BY SIZE
+                  WS-DATA-FMT       DELIMITED BY SIZE
+              INTO PL-LINHA.
+           WRITE PL-LINHA.
+           MOVE SPACES TO PL-LINHA.
+           WRITE PL-LINHA.
+           MOVE "HORA     OPERACAO   VALOR 1    VALOR 2     RESULTADO"
+              TO PL-LINHA.
+           WRITE PL-LINHA.
+           EXIT.
+      ******************************************************************
+      * UMA LINHA DA FOLHA IMPRESSA POR OPERACAO DO PLANTAO            *
+      ******************************************************************
+       200-IMPRIME-DETALHE              SECTION.
+           ADD 1 TO WS-TOTAL-LIDOS.
+           MOVE CL-HORA(1:2) TO WS-HF-HH.
+           MOVE CL-HORA(3:2) TO WS-HF-MM.
+           MOVE CL-HORA(5:2) TO WS-HF-SS.
+           MOVE CL-VLR-1     TO WS-S-VLR-1.
+           MOVE CL-VLR-2     TO WS-S-VLR-2.
+           MOVE CL-RESULTADO TO WS-S-RESULTADO.
+           MOVE SPACES TO PL-LINHA.
+           STRING WS-HORA-FMT                  DELIMITED BY SIZE
+                  " "                          DELIMITED BY SIZE
+                  CL-OPERACAO                  DELIMITED BY SIZE
+                  " "                          DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-S-VLR-1)     DELIMITED BY SIZE
+                  " "                          DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-S-VLR-2)     DELIMITED BY SIZE
+                  " "                          DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-S-RESULTADO) DELIMITED BY SIZE
+              INTO PL-LINHA.
+           WRITE PL-LINHA.
+           EXIT.
+      ******************************************************************
+      * RODAPE COM O TOTAL DE OPERACOES DO PLANTAO                     *
+      ******************************************************************
+       300-IMPRIME-RODAPE               SECTION.
+           MOVE SPACES TO PL-LINHA.
+           WRITE PL-LINHA.
+           MOVE SPACES TO PL-LINHA.
+           STRING "Total de operacoes no plantao: " DELIMITED BY SIZE
+                  WS-TOTAL-LIDOS                    DELIMITED BY SIZE
+              INTO PL-LINHA.
+           WRITE PL-LINHA.
+           EXIT.
+       END PROGRAM CAP05AP07.
