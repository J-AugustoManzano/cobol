@@ -0,0 +1,14 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. C0502BAT.
+      *
+      * Ponto de entrada nao interativo do modo lote da calculadora,
+      * destinado a ser disparado por um job agendado (cron/scheduler).
+      * Nao contem nenhum ACCEPT: apenas aciona o processamento do
+      * arquivo de pendencias e encerra, sem depender de um operador
+      * na tela.
+      *
+       DATA DIVISION.
+       PROCEDURE DIVISION.
+       PROG-PRINCIPAL-PARA.
+           CALL "C0502LOT".
+           STOP RUN.
