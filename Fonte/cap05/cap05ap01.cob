@@ -1,17 +1,24 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CAP05AP01.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77  WS-E-NUMERO PIC 9(4).
-       77  WS-S-FAT    PIC Z(7)9.
-       77  WS-ENTER    PIC X.
-       PROCEDURE DIVISION.
-       PROG-PRINCIPAL-PARA.
-           DISPLAY "Entre um numero: " WITH NO ADVANCING.
-           ACCEPT WS-E-NUMERO.
-           CALL "FAT1" USING WS-E-NUMERO, WS-S-FAT.
-           DISPLAY "Fatorial = " FUNCTION TRIM(WS-S-FAT).
-           DISPLAY X"0D".
-           DISPLAY "Tecle <ENTER> para encerrar... " WITH NO ADVANCING.
-           ACCEPT WS-ENTER.
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CAP05AP01.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY "msgcat.cpy".
+       77  WS-E-NUMERO PIC 9(4).
+       77  WS-C-FAT    PIC 9(8).
+       77  WS-S-FAT    PIC Z(7)9.
+       77  WS-STATUS   PIC X.
+       77  WS-PROGRAMA PIC X(8) VALUE "CAP05AP1".
+       PROCEDURE DIVISION.
+       PROG-PRINCIPAL-PARA.
+           DISPLAY MSG-ENTRA-NUMERO WITH NO ADVANCING.
+           ACCEPT WS-E-NUMERO.
+           CALL "FATCALC" USING WS-E-NUMERO, WS-C-FAT, WS-STATUS.
+           IF WS-STATUS = "E"
+              DISPLAY "Valor muito grande. O maximo permitido e 11."
+           ELSE
+              MOVE WS-C-FAT TO WS-S-FAT
+              DISPLAY "Fatorial = " FUNCTION TRIM(WS-S-FAT)
+           END-IF.
+           DISPLAY X"0D".
+           CALL "CONFIRMA" USING WS-PROGRAMA, MSG-ENTER-ENCERRAR.
+           EXIT PROGRAM.
