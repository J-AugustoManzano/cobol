@@ -0,0 +1,50 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. C0502RAQ.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       DATA DIVISION.
+       LOCAL-STORAGE SECTION.
+       78  CR VALUE X"0D".
+       COPY "c05ex02.cpy".
+       77  LS-OPERACAO    PIC X(10) VALUE "RAIZ".
+       77  LS-MODO-OPCAO  PIC X VALUE "M".
+       77  LS-MODO-ARRED  PIC 9 VALUE ZERO.
+       77  LS-MODO-DUMMY  PIC 9 VALUE ZERO.
+       LINKAGE SECTION.
+       77  LK-VLR-1 PIC S9(4)V99.
+       77  LK-VLR-2 PIC S9(4)V99.
+       77  LK-C-RST PIC S9(8)V9999.
+       PROCEDURE DIVISION USING LK-VLR-1, LK-VLR-2, LK-C-RST.
+       PROG-PRINCIPAL-PARA.
+           CALL "SYSTEM" USING "cls".
+           DISPLAY "-----------------------".
+           DISPLAY "Rotina de Raiz Quadrada".
+           DISPLAY "-----------------------".
+           DISPLAY CR.
+           DISPLAY "Entre valor: " WITH NO ADVANCING.
+           ACCEPT LS-VLR-1.
+           MOVE ZERO TO LS-VLR-2.
+           DISPLAY CR.
+           IF LS-VLR-1 < 0
+              DISPLAY "Resultado = ERRO"
+              CALL "C0502PSA"
+           ELSE
+              CALL "C0502CFG" USING BY CONTENT LS-MODO-OPCAO,
+                  BY CONTENT LS-MODO-DUMMY, BY REFERENCE LS-MODO-ARRED
+              EVALUATE LS-MODO-ARRED
+                 WHEN 1
+                    COMPUTE LS-C-RST
+                       ROUNDED MODE IS NEAREST-AWAY-FROM-ZERO
+                       = FUNCTION SQRT(LS-VLR-1)
+                 WHEN 3
+                    COMPUTE LS-C-RST ROUNDED MODE IS AWAY-FROM-ZERO
+                       = FUNCTION SQRT(LS-VLR-1)
+                 WHEN OTHER
+                    COMPUTE LS-C-RST = FUNCTION SQRT(LS-VLR-1)
+              END-EVALUATE
+              CALL "C0502SAI" USING BY CONTENT LS-OPERACAO, LS-VLR-1,
+                  LS-VLR-2, LS-C-RST
+           END-IF.
+           EXIT.
