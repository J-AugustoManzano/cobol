@@ -0,0 +1,48 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. C0502CFM.
+       DATA DIVISION.
+       LOCAL-STORAGE SECTION.
+       78  CR VALUE X"0D".
+       77  LS-CASAS     PIC 9.
+       77  LS-MODO      PIC 9.
+       77  LS-DUMMY     PIC 9 VALUE ZERO.
+       PROCEDURE DIVISION.
+       PROG-PRINCIPAL-PARA.
+           CALL "SYSTEM" USING "cls".
+           DISPLAY "--------------------------------".
+           DISPLAY "Configurar Casas Decimais".
+           DISPLAY "--------------------------------".
+           DISPLAY CR.
+           DISPLAY "Quantidade de casas decimais a exibir no".
+           DISPLAY "resultado das operacoes (0 a 4): " WITH NO ADVANCING.
+           ACCEPT LS-CASAS.
+           IF LS-CASAS > 4
+              DISPLAY CR
+              DISPLAY "Valor invalido. Mantida a configuracao atual."
+           ELSE
+              CALL "C0502CFG" USING BY CONTENT "S", BY CONTENT LS-CASAS,
+                  BY REFERENCE LS-DUMMY
+              DISPLAY CR
+              DISPLAY "Configuracao atualizada."
+           END-IF.
+           DISPLAY CR.
+           DISPLAY "--------------------------------".
+           DISPLAY "Configurar Modo de Arredondamento".
+           DISPLAY "--------------------------------".
+           DISPLAY CR.
+           DISPLAY "1 - Para o mais proximo".
+           DISPLAY "2 - Truncar (sem arredondar)".
+           DISPLAY "3 - Sempre para cima".
+           DISPLAY "Modo desejado (1 a 3): " WITH NO ADVANCING.
+           ACCEPT LS-MODO.
+           IF LS-MODO < 1 OR LS-MODO > 3
+              DISPLAY CR
+              DISPLAY "Valor invalido. Mantida a configuracao atual."
+           ELSE
+              CALL "C0502CFG" USING BY CONTENT "R", BY CONTENT LS-MODO,
+                  BY REFERENCE LS-DUMMY
+              DISPLAY CR
+              DISPLAY "Configuracao atualizada."
+           END-IF.
+           CALL "C0502PSA".
+           EXIT PROGRAM.
