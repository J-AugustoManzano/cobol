@@ -3,6 +3,7 @@
       *
        DATA DIVISION.
        LOCAL-STORAGE SECTION.
+       COPY "msgcat.cpy".
        77  LS-VLR-1 PIC S9(4)V99.
        77  LS-VLR-2 PIC S9(4)V99.
        77  LS-C-RST PIC S9(8)V99.
@@ -32,7 +33,7 @@
               DISPLAY "[4] - Divisao"
               DISPLAY "[5] - Fim de programa"
               DISPLAY CR
-              DISPLAY "Escolha uma opcao: " WITH NO ADVANCING
+              DISPLAY MSG-ESCOLHA-OPCAO WITH NO ADVANCING
               ACCEPT LS-OPCAO
               IF LS-OPCAO NOT = 5
                  EVALUATE LS-OPCAO
@@ -45,7 +46,7 @@
                     WHEN 4
                        PERFORM 140-CALCULO-DIV
                     WHEN OTHER
-                       DISPLAY "Opcao invalida." WITH NO ADVANCING
+                       DISPLAY MSG-OPCAO-INVALIDA WITH NO ADVANCING
                        PERFORM 400-PAUSA
                  END-EVALUATE
               ELSE
@@ -100,7 +101,7 @@
            PERFORM 200-ENTRADA
            IF LS-VLR-2 = 0
               DISPLAY CR
-              DISPLAY "Resultado = ERRO"
+              DISPLAY MSG-RESULTADO-ERRO
               PERFORM 400-PAUSA
            ELSE
               COMPUTE LS-C-RST = LS-VLR-1 / LS-VLR-2
@@ -112,9 +113,9 @@
       ******************************************************************
        200-ENTRADA                     SECTION.
            DISPLAY CR
-           DISPLAY "Entre valor 1: " WITH NO ADVANCING
+           DISPLAY MSG-ENTRA-VALOR-1 WITH NO ADVANCING
            ACCEPT LS-VLR-1
-           DISPLAY "Entre valor 2: " WITH NO ADVANCING
+           DISPLAY MSG-ENTRA-VALOR-2 WITH NO ADVANCING
            ACCEPT LS-VLR-2
            EXIT.
       ******************************************************************
@@ -139,7 +140,7 @@
       ******************************************************************
        400-PAUSA                   SECTION.
            DISPLAY CR
-           DISPLAY "Tecle <ENTER> para continuar... " WITH NO ADVANCING
+           DISPLAY MSG-ENTER-CONTINUAR WITH NO ADVANCING
            ACCEPT LS-ENTER.
            EXIT.
       ******************************************************************
