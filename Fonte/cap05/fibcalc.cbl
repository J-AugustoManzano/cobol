@@ -0,0 +1,110 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FIBCALC.
+      *
+      * Ponto de entrada unico para o calculo de Fibonacci. Em vez da
+      * dupla recursao de FIB1 (que refaz o mesmo sub-calculo um
+      * numero exponencial de vezes conforme N cresce), soma os termos
+      * de forma iterativa e guarda cada termo gerado no caminho na
+      * cache FIBCACHE, de modo que qualquer N ja visitado - o pedido
+      * atual ou um intermediario dele - vire uma leitura direta da
+      * proxima vez. Tambem grava uma entrada em FIBLOG.DAT a cada
+      * chamada, no mesmo formato usado pelo FATLOG.DAT do FATCALC.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIBLOG-FILE ASSIGN TO "FIBLOG.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS LS-LOG-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FIBLOG-FILE.
+       01  FL-REGISTRO.
+           05  FL-NUMERO PIC 9(3).
+           05  FL-STATUS PIC X.
+           05  FL-DATA   PIC 9(8).
+           05  FL-HORA   PIC 9(6).
+       WORKING-STORAGE SECTION.
+       77  WS-ACHOU      PIC X VALUE "N".
+       77  WS-ESTOUROU   PIC X VALUE "N".
+       77  WS-ANTERIOR   PIC 9(38).
+       77  WS-ATUAL      PIC 9(38).
+       77  WS-PROXIMO    PIC 9(38).
+       77  WS-AC-CI      PIC 9(3).
+       77  WS-DATA-HORA-SISTEMA PIC X(20).
+       77  LS-LOG-STATUS PIC XX.
+       77  WS-PROGRAMA   PIC X(8) VALUE "FIBCALC".
+       77  WS-RESULTADO  PIC X(20).
+       LINKAGE SECTION.
+       77  LK-NUMERO    PIC 9(3).
+       77  LK-FIB       PIC 9(38).
+       77  LK-STATUS    PIC X.
+           88  LK-STATUS-OK    VALUE "S".
+           88  LK-STATUS-ERRO  VALUE "E".
+       PROCEDURE DIVISION USING LK-NUMERO, LK-FIB, LK-STATUS.
+       PROG-PRINCIPAL-PARA.
+           MOVE "N" TO WS-ESTOUROU.
+           MOVE ZERO TO LK-FIB.
+           CALL "FIBCACHE" USING BY CONTENT "L",
+               BY CONTENT LK-NUMERO, BY REFERENCE LK-FIB,
+               BY REFERENCE WS-ACHOU.
+           IF WS-ACHOU NOT = "S"
+              MOVE ZERO TO WS-ANTERIOR
+              MOVE 1    TO WS-ATUAL
+              EVALUATE LK-NUMERO
+                 WHEN 0
+                    MOVE ZERO TO LK-FIB
+                 WHEN 1
+                    MOVE 1    TO LK-FIB
+                 WHEN OTHER
+                    PERFORM VARYING WS-AC-CI FROM 2 BY 1
+                            UNTIL WS-AC-CI > LK-NUMERO
+                                  OR WS-ESTOUROU = "S"
+                       COMPUTE WS-PROXIMO = WS-ANTERIOR + WS-ATUAL
+                          ON SIZE ERROR
+                             MOVE "S" TO WS-ESTOUROU
+                       END-COMPUTE
+                       IF WS-ESTOUROU NOT = "S"
+                          MOVE WS-ATUAL    TO WS-ANTERIOR
+                          MOVE WS-PROXIMO  TO WS-ATUAL
+                          CALL "FIBCACHE" USING BY CONTENT "G",
+                              BY CONTENT WS-AC-CI, BY CONTENT WS-ATUAL,
+                              BY REFERENCE WS-ACHOU
+                       END-IF
+                    END-PERFORM
+                    IF WS-ESTOUROU = "S"
+                       MOVE ZERO TO LK-FIB
+                    ELSE
+                       MOVE WS-ATUAL TO LK-FIB
+                    END-IF
+              END-EVALUATE
+           END-IF.
+           IF WS-ESTOUROU = "S"
+              MOVE "E" TO LK-STATUS
+           ELSE
+              MOVE "S" TO LK-STATUS
+           END-IF.
+           PERFORM 200-GRAVA-LOG.
+           IF LK-STATUS-ERRO
+              MOVE "ERRO" TO WS-RESULTADO
+           ELSE
+              MOVE "SUCESSO" TO WS-RESULTADO
+           END-IF.
+           CALL "AUDITLOG" USING WS-PROGRAMA, WS-RESULTADO.
+           EXIT PROGRAM.
+      ******************************************************************
+      * GRAVACAO DA INVOCACAO NO LOG DE CHAMADAS DO CALCULO DE FIBONACCI*
+      ******************************************************************
+       200-GRAVA-LOG                    SECTION.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-SISTEMA.
+           MOVE LK-NUMERO  TO FL-NUMERO.
+           MOVE LK-STATUS  TO FL-STATUS.
+           MOVE WS-DATA-HORA-SISTEMA(1:8) TO FL-DATA.
+           MOVE WS-DATA-HORA-SISTEMA(9:6) TO FL-HORA.
+           OPEN EXTEND FIBLOG-FILE.
+           IF LS-LOG-STATUS = "35"
+              OPEN OUTPUT FIBLOG-FILE
+           END-IF
+           WRITE FL-REGISTRO.
+           CLOSE FIBLOG-FILE.
+           EXIT.
