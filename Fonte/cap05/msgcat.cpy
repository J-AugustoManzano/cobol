@@ -0,0 +1,21 @@
+      * Catalogo centralizado de mensagens/prompts em portugues usados
+      * por varios programas do pacote, para corrigir ou traduzir um
+      * texto em um unico lugar em vez de procurar a mesma frase
+      * repetida em uma dezena de programas.
+       01  MSG-CATALOGO.
+           05  MSG-ENTRA-VALOR-1   PIC X(20) VALUE "Entre valor 1: ".
+           05  MSG-ENTRA-VALOR-2   PIC X(20) VALUE "Entre valor 2: ".
+           05  MSG-ENTRA-NUMERO    PIC X(20)
+               VALUE "Entre um numero: ".
+           05  MSG-ESCOLHA-OPCAO   PIC X(20)
+               VALUE "Escolha uma opcao: ".
+           05  MSG-OPCAO-INVALIDA  PIC X(20)
+               VALUE "Opcao invalida.".
+           05  MSG-RESULTADO-ERRO  PIC X(20)
+               VALUE "Resultado = ERRO".
+           05  MSG-ENTER-CONTINUAR PIC X(40)
+               VALUE "Tecle <ENTER> para continuar... ".
+           05  MSG-ENTER-ENCERRAR  PIC X(40)
+               VALUE "Tecle <ENTER> para encerrar... ".
+           05  MSG-ENTER-VOLTAR    PIC X(40)
+               VALUE "Tecle <ENTER> para voltar ao menu... ".
