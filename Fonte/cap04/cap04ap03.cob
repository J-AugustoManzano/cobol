@@ -0,0 +1,199 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CAP04AP03.
+      *
+      * Relatorio de estatisticas da turma a partir de TURMA.DAT, em
+      * vez de somar na mao o que a tela de C04EX06/CAP04AP01 ja
+      * mostra aluno por aluno: media da turma, maior e menor media, e
+      * quantos foram aprovados/reprovados.
+      *
+      * Alem do relatorio formatado de sempre (TURMAEST.LST), oferece
+      * tambem uma saida delimitada por ";" com uma linha por estudante
+      * (TURMAEST.CSV), para abrir direto numa planilha em vez de
+      * redigitar os numeros do relatorio impresso.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TURMA-FILE ASSIGN TO "TURMA.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-TURMA-STATUS.
+           SELECT TURMA-REL-FILE ASSIGN TO "TURMAEST.LST"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-REL-STATUS.
+           SELECT TURMA-CSV-FILE ASSIGN TO "TURMAEST.CSV"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-CSV-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TURMA-FILE.
+       01  TR-REGISTRO.
+           05  TR-ID               PIC X(9).
+           05  TR-NOME             PIC X(25).
+           05  TR-NOTA             PIC 99V99 OCCURS 4 TIMES.
+       FD  TURMA-REL-FILE.
+       01  TE-LINHA                PIC X(60).
+       FD  TURMA-CSV-FILE.
+       01  TC-LINHA                PIC X(80).
+       WORKING-STORAGE SECTION.
+       77  WS-TURMA-STATUS     PIC XX.
+       77  WS-REL-STATUS       PIC XX.
+       77  WS-CSV-STATUS       PIC XX.
+       77  WS-FIM-ARQUIVO      PIC X VALUE "N".
+           88 WS-FIM-OK        VALUE "S".
+       77  WS-FORMATO          PIC 9 VALUE 1.
+           88 WS-FORMATO-TEXTO VALUE 1.
+           88 WS-FORMATO-CSV   VALUE 2.
+       77  AC-CJ               PIC 9.
+       77  WS-TOTAL-ALUNOS     PIC 9(5) VALUE ZERO.
+       77  WS-TOTAL-APROVADOS  PIC 9(5) VALUE ZERO.
+       77  WS-TOTAL-REPROVADOS PIC 9(5) VALUE ZERO.
+       77  WS-C-MEDIA          PIC 99V99.
+       77  WS-SOMA-MEDIAS      PIC 9(7)V99 VALUE ZERO.
+       77  WS-MEDIA-TURMA      PIC 99V99.
+       77  WS-MAIOR-MEDIA      PIC 99V99 VALUE ZERO.
+       77  WS-MENOR-MEDIA      PIC 99V99 VALUE 99.99.
+       77  WS-S-MEDIA          PIC Z9.99.
+       77  WS-S-NOTA           PIC Z9.99.
+       77  WS-C-SITUACAO       PIC X(9).
+       PROCEDURE DIVISION.
+       PROG-PRINCIPAL-PARA.
+           DISPLAY "------------------------------------------".
+           DISPLAY "Relatorio de Estatisticas da Turma".
+           DISPLAY "------------------------------------------".
+           DISPLAY "[1] - Texto formatado (TURMAEST.LST)".
+           DISPLAY "[2] - CSV delimitado por ; (TURMAEST.CSV)".
+           DISPLAY "Escolha uma opcao: " WITH NO ADVANCING.
+           ACCEPT WS-FORMATO.
+           OPEN INPUT TURMA-FILE.
+           IF WS-TURMA-STATUS NOT = "00"
+              DISPLAY "Arquivo TURMA.DAT nao encontrado."
+              STOP RUN
+           END-IF
+           IF WS-FORMATO-CSV
+              OPEN OUTPUT TURMA-CSV-FILE
+              MOVE "ID;NOME;NOTA1;NOTA2;NOTA3;NOTA4;MEDIA;SITUACAO"
+                 TO TC-LINHA
+              WRITE TC-LINHA
+           ELSE
+              OPEN OUTPUT TURMA-REL-FILE
+           END-IF.
+           PERFORM UNTIL WS-FIM-OK
+              READ TURMA-FILE
+                 AT END
+                    MOVE "S" TO WS-FIM-ARQUIVO
+                 NOT AT END
+                    PERFORM 200-ACUMULA-ESTUDANTE
+              END-READ
+           END-PERFORM.
+           CLOSE TURMA-FILE.
+           IF WS-FORMATO-CSV
+              PERFORM 400-GRAVA-RESUMO-CSV
+              CLOSE TURMA-CSV-FILE
+              DISPLAY "Relatorio gravado em TURMAEST.CSV."
+           ELSE
+              PERFORM 300-GRAVA-RESUMO-TEXTO
+              CLOSE TURMA-REL-FILE
+              DISPLAY "Relatorio gravado em TURMAEST.LST."
+           END-IF.
+           STOP RUN.
+      ******************************************************************
+      * ACUMULA A MEDIA E A SITUACAO DE UM ESTUDANTE DO ARQUIVO, E      *
+      * GRAVA A LINHA DETALHADA DO ESTUDANTE QUANDO O FORMATO E CSV     *
+      ******************************************************************
+       200-ACUMULA-ESTUDANTE            SECTION.
+           ADD 1 TO WS-TOTAL-ALUNOS.
+           COMPUTE WS-C-MEDIA = (TR-NOTA(1) + TR-NOTA(2) + TR-NOTA(3)
+                   + TR-NOTA(4)) / 4.
+           ADD WS-C-MEDIA TO WS-SOMA-MEDIAS.
+           IF WS-C-MEDIA > WS-MAIOR-MEDIA
+              MOVE WS-C-MEDIA TO WS-MAIOR-MEDIA
+           END-IF.
+           IF WS-C-MEDIA < WS-MENOR-MEDIA
+              MOVE WS-C-MEDIA TO WS-MENOR-MEDIA
+           END-IF.
+           IF WS-C-MEDIA >= 5
+              ADD 1 TO WS-TOTAL-APROVADOS
+              MOVE "APROVADO"  TO WS-C-SITUACAO
+           ELSE
+              ADD 1 TO WS-TOTAL-REPROVADOS
+              MOVE "REPROVADO" TO WS-C-SITUACAO
+           END-IF.
+           IF WS-FORMATO-CSV
+              MOVE WS-C-MEDIA TO WS-S-MEDIA
+              STRING FUNCTION TRIM(TR-ID) ";" FUNCTION TRIM(TR-NOME) ";"
+                     TR-NOTA(1) ";" TR-NOTA(2) ";" TR-NOTA(3) ";"
+                     TR-NOTA(4) ";" FUNCTION TRIM(WS-S-MEDIA) ";"
+                     FUNCTION TRIM(WS-C-SITUACAO)
+                 DELIMITED BY SIZE INTO TC-LINHA
+              WRITE TC-LINHA
+           END-IF.
+           EXIT.
+      ******************************************************************
+      * GRAVACAO DO RESUMO FORMATADO DA TURMA (TURMAEST.LST)            *
+      ******************************************************************
+       300-GRAVA-RESUMO-TEXTO           SECTION.
+           IF WS-TOTAL-ALUNOS > 0
+              COMPUTE WS-MEDIA-TURMA = WS-SOMA-MEDIAS / WS-TOTAL-ALUNOS
+              MOVE WS-MEDIA-TURMA TO WS-S-MEDIA
+              STRING "Media da turma ......: " WS-S-MEDIA
+                     DELIMITED BY SIZE INTO TE-LINHA
+              WRITE TE-LINHA
+              MOVE WS-MAIOR-MEDIA TO WS-S-MEDIA
+              STRING "Maior media .........: " WS-S-MEDIA
+                     DELIMITED BY SIZE INTO TE-LINHA
+              WRITE TE-LINHA
+              MOVE WS-MENOR-MEDIA TO WS-S-MEDIA
+              STRING "Menor media .........: " WS-S-MEDIA
+                     DELIMITED BY SIZE INTO TE-LINHA
+              WRITE TE-LINHA
+              STRING "Total de estudantes .: " WS-TOTAL-ALUNOS
+                     DELIMITED BY SIZE INTO TE-LINHA
+              WRITE TE-LINHA
+              STRING "Aprovados ...........: " WS-TOTAL-APROVADOS
+                     DELIMITED BY SIZE INTO TE-LINHA
+              WRITE TE-LINHA
+              STRING "Reprovados ..........: " WS-TOTAL-REPROVADOS
+                     DELIMITED BY SIZE INTO TE-LINHA
+              WRITE TE-LINHA
+           ELSE
+              MOVE "Nenhum estudante encontrado em TURMA.DAT."
+                 TO TE-LINHA
+              WRITE TE-LINHA
+           END-IF.
+           EXIT.
+      ******************************************************************
+      * GRAVACAO DO RESUMO DA TURMA EM LINHAS CSV (TURMAEST.CSV)        *
+      ******************************************************************
+       400-GRAVA-RESUMO-CSV             SECTION.
+           IF WS-TOTAL-ALUNOS > 0
+              COMPUTE WS-MEDIA-TURMA = WS-SOMA-MEDIAS / WS-TOTAL-ALUNOS
+              MOVE WS-MEDIA-TURMA TO WS-S-MEDIA
+              STRING "MEDIA DA TURMA;" FUNCTION TRIM(WS-S-MEDIA)
+                 DELIMITED BY SIZE INTO TC-LINHA
+              WRITE TC-LINHA
+              MOVE WS-MAIOR-MEDIA TO WS-S-MEDIA
+              STRING "MAIOR MEDIA;" FUNCTION TRIM(WS-S-MEDIA)
+                 DELIMITED BY SIZE INTO TC-LINHA
+              WRITE TC-LINHA
+              MOVE WS-MENOR-MEDIA TO WS-S-MEDIA
+              STRING "MENOR MEDIA;" FUNCTION TRIM(WS-S-MEDIA)
+                 DELIMITED BY SIZE INTO TC-LINHA
+              WRITE TC-LINHA
+              STRING "TOTAL DE ESTUDANTES;" WS-TOTAL-ALUNOS
+                 DELIMITED BY SIZE INTO TC-LINHA
+              WRITE TC-LINHA
+              STRING "APROVADOS;" WS-TOTAL-APROVADOS
+                 DELIMITED BY SIZE INTO TC-LINHA
+              WRITE TC-LINHA
+              STRING "REPROVADOS;" WS-TOTAL-REPROVADOS
+                 DELIMITED BY SIZE INTO TC-LINHA
+              WRITE TC-LINHA
+           ELSE
+              MOVE "Nenhum estudante encontrado em TURMA.DAT."
+                 TO TC-LINHA
+              WRITE TC-LINHA
+           END-IF.
+           EXIT.
