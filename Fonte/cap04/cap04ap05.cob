@@ -0,0 +1,80 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CAP04AP05.
+      *
+      * Carga/atualizacao do arquivo indexado por codigo do estudante
+      * (TURMAIDX.DAT), a partir do cadastro ja persistido em
+      * TURMA.DAT (CAP04AP01/02). Enquanto TURMA.DAT so pode ser lido
+      * sequencialmente, TURMAIDX.DAT permite que CAP04AP06 localize
+      * ou atualize um unico estudante direto pela chave, sem
+      * carregar a turma inteira em TB-ESTUDANTES como CAP04AP04 faz.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TURMA-FILE ASSIGN TO "TURMA.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-TURMA-STATUS.
+           SELECT TURMA-IDX-FILE ASSIGN TO "TURMAIDX.DAT"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS TI-ID
+              FILE STATUS IS WS-IDX-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TURMA-FILE.
+       01  TR-REGISTRO.
+           05  TR-ID               PIC X(9).
+           05  TR-NOME             PIC X(25).
+           05  TR-NOTA             PIC 99V99 OCCURS 4 TIMES.
+       FD  TURMA-IDX-FILE.
+       01  TI-REGISTRO.
+           05  TI-ID               PIC X(9).
+           05  TI-NOME             PIC X(25).
+           05  TI-NOTA             PIC 99V99 OCCURS 4 TIMES.
+       WORKING-STORAGE SECTION.
+       77  WS-TURMA-STATUS  PIC XX.
+       77  WS-IDX-STATUS    PIC XX.
+       77  WS-FIM-ARQUIVO   PIC X VALUE "N".
+           88 WS-FIM-OK     VALUE "S".
+       77  WS-TOTAL-LIDOS   PIC 9(5) VALUE ZERO.
+       77  WS-TOTAL-GRAVADOS PIC 9(5) VALUE ZERO.
+       PROCEDURE DIVISION.
+       PROG-PRINCIPAL-PARA.
+           OPEN INPUT TURMA-FILE.
+           IF WS-TURMA-STATUS NOT = "00"
+              DISPLAY "Arquivo TURMA.DAT nao encontrado."
+              STOP RUN
+           END-IF
+           OPEN OUTPUT TURMA-IDX-FILE.
+           PERFORM UNTIL WS-FIM-OK
+              READ TURMA-FILE
+                 AT END
+                    MOVE "S" TO WS-FIM-ARQUIVO
+                 NOT AT END
+                    ADD 1 TO WS-TOTAL-LIDOS
+                    PERFORM 200-GRAVA-INDEXADO
+              END-READ
+           END-PERFORM.
+           CLOSE TURMA-FILE.
+           CLOSE TURMA-IDX-FILE.
+           DISPLAY "Registros lidos ..: " WS-TOTAL-LIDOS.
+           DISPLAY "Registros gravados: " WS-TOTAL-GRAVADOS.
+           DISPLAY "Arquivo indexado TURMAIDX.DAT atualizado.".
+           STOP RUN.
+      ******************************************************************
+      * GRAVACAO DE UM REGISTRO NO ARQUIVO INDEXADO PELO CODIGO        *
+      ******************************************************************
+       200-GRAVA-INDEXADO               SECTION.
+           MOVE TR-ID   TO TI-ID.
+           MOVE TR-NOME TO TI-NOME.
+           MOVE TR-NOTA(1) TO TI-NOTA(1).
+           MOVE TR-NOTA(2) TO TI-NOTA(2).
+           MOVE TR-NOTA(3) TO TI-NOTA(3).
+           MOVE TR-NOTA(4) TO TI-NOTA(4).
+           WRITE TI-REGISTRO
+              INVALID KEY
+                 DISPLAY "Codigo duplicado ignorado: " TR-ID
+              NOT INVALID KEY
+                 ADD 1 TO WS-TOTAL-GRAVADOS
+           END-WRITE.
+           EXIT.
