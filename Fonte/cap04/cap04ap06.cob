@@ -0,0 +1,191 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CAP04AP06.
+      *
+      * Consulta/atualizacao direta de um estudante em TURMAIDX.DAT
+      * (gerado por CAP04AP05) pelo codigo, via RECORD KEY, em vez do
+      * scan em TB-ESTUDANTES que CAP04AP04 faz sobre a turma inteira
+      * carregada em memoria.
+      *
+      * TURMA.DAT continua sendo a fonte de dados que CAP04AP03/04 leem
+      * e que CAP04AP05 usa para reconstruir TURMAIDX.DAT do zero, entao
+      * a nota atualizada aqui tambem e regravada la (mesmo
+      * carrega-tudo/acha/regrava-o-arquivo-inteiro que CAP04AP04 ja
+      * faz), para as duas vias de atualizacao nao divergirem.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TURMA-IDX-FILE ASSIGN TO "TURMAIDX.DAT"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS TI-ID
+              FILE STATUS IS WS-IDX-STATUS.
+           SELECT TURMA-FILE ASSIGN TO "TURMA.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-TURMA-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TURMA-IDX-FILE.
+       01  TI-REGISTRO.
+           05  TI-ID               PIC X(9).
+           05  TI-NOME             PIC X(25).
+           05  TI-NOTA             PIC 99V99 OCCURS 4 TIMES.
+       FD  TURMA-FILE.
+       01  TR-REGISTRO.
+           05  TR-ID               PIC X(9).
+           05  TR-NOME             PIC X(25).
+           05  TR-NOTA             PIC 99V99 OCCURS 4 TIMES.
+       WORKING-STORAGE SECTION.
+       01  TB-ESTUDANTES.
+           05  TB-ESTUDANTE OCCURS 1 TO 50 TIMES DEPENDING ON WS-N-EST.
+               10  WS-ID    PIC X(9).
+               10  WS-NOME  PIC X(25).
+               10  TB-NOTAS OCCURS 4 TIMES.
+                   15 WS-NT PIC 99V99.
+       77  WS-IDX-STATUS    PIC XX.
+       77  WS-TURMA-STATUS  PIC XX.
+       77  WS-N-EST         PIC 9(3) VALUE ZERO.
+       77  AC-CI            PIC 999.
+       77  WS-POS-ACHADA    PIC 999 VALUE ZERO.
+       77  WS-COD-PROCURA   PIC X(9).
+       77  WS-EXAME         PIC 9.
+       77  WS-NOVA-NOTA     PIC 99V99.
+       77  WS-ATUALIZA      PIC X.
+           88 WS-ATUALIZA-SIM VALUE "S" "s".
+       77  WS-C-MEDIA       PIC 99V99.
+       77  WS-S-NOTA        PIC Z9.99.
+       77  WS-S-MEDIA       PIC Z9.99.
+       PROCEDURE DIVISION.
+       PROG-PRINCIPAL-PARA.
+           OPEN I-O TURMA-IDX-FILE.
+           IF WS-IDX-STATUS NOT = "00"
+              DISPLAY "Arquivo TURMAIDX.DAT nao encontrado. Rode "
+                      "CAP04AP05 primeiro."
+              STOP RUN
+           END-IF
+           DISPLAY "Codigo do estudante ...: " WITH NO ADVANCING.
+           ACCEPT WS-COD-PROCURA.
+           MOVE WS-COD-PROCURA TO TI-ID.
+           READ TURMA-IDX-FILE
+              INVALID KEY
+                 DISPLAY "Estudante nao encontrado em TURMAIDX.DAT."
+                 CLOSE TURMA-IDX-FILE
+                 STOP RUN
+           END-READ.
+           PERFORM 200-EXIBE-ESTUDANTE.
+           DISPLAY "Atualizar uma nota (S/N)? " WITH NO ADVANCING.
+           ACCEPT WS-ATUALIZA.
+           IF WS-ATUALIZA-SIM
+              PERFORM 300-ATUALIZA-NOTA
+           END-IF.
+           CLOSE TURMA-IDX-FILE.
+           STOP RUN.
+      ******************************************************************
+      * EXIBICAO DOS DADOS E DA MEDIA DO ESTUDANTE LOCALIZADO          *
+      ******************************************************************
+       200-EXIBE-ESTUDANTE              SECTION.
+           DISPLAY "Nome ...: " TI-NOME.
+           DISPLAY "Nota 1 .: " TI-NOTA(1)
+                   " Nota 2 .: " TI-NOTA(2)
+                   " Nota 3 .: " TI-NOTA(3)
+                   " Nota 4 .: " TI-NOTA(4).
+           COMPUTE WS-C-MEDIA = (TI-NOTA(1) + TI-NOTA(2) + TI-NOTA(3)
+                   + TI-NOTA(4)) / 4.
+           MOVE WS-C-MEDIA TO WS-S-MEDIA.
+           DISPLAY "Media ..: " WS-S-MEDIA.
+           IF WS-C-MEDIA >= 5
+              DISPLAY "Situacao: Aprovado."
+           ELSE
+              DISPLAY "Situacao: Reprovado."
+           END-IF.
+           EXIT.
+      ******************************************************************
+      * ATUALIZACAO DE UMA UNICA NOTA DO ESTUDANTE LOCALIZADO          *
+      ******************************************************************
+       300-ATUALIZA-NOTA                SECTION.
+           PERFORM FOREVER
+              DISPLAY "Numero da prova (1 a 4) : " WITH NO ADVANCING
+              ACCEPT WS-EXAME
+              IF WS-EXAME >= 1 AND WS-EXAME <= 4
+                 EXIT PERFORM
+              END-IF
+              DISPLAY "Por favor, um numero de prova entre 1 e 4."
+           END-PERFORM.
+           PERFORM FOREVER
+              DISPLAY "Nova nota .............: " WITH NO ADVANCING
+              ACCEPT WS-NOVA-NOTA
+              IF WS-NOVA-NOTA >= 0 AND WS-NOVA-NOTA <= 10
+                 EXIT PERFORM
+              END-IF
+              DISPLAY "Por favor, valores entre 0.00 e 10.00."
+           END-PERFORM.
+           MOVE WS-NOVA-NOTA TO TI-NOTA(WS-EXAME).
+           REWRITE TI-REGISTRO
+              INVALID KEY
+                 DISPLAY "Erro ao regravar o estudante em TURMAIDX.DAT."
+           END-REWRITE.
+           PERFORM 400-ATUALIZA-TURMA.
+           COMPUTE WS-C-MEDIA = (TI-NOTA(1) + TI-NOTA(2) + TI-NOTA(3)
+                   + TI-NOTA(4)) / 4.
+           MOVE WS-C-MEDIA TO WS-S-MEDIA.
+           DISPLAY "Nota atualizada. Nova media = " WS-S-MEDIA.
+           IF WS-C-MEDIA >= 5
+              DISPLAY "Situacao: Aprovado."
+           ELSE
+              DISPLAY "Situacao: Reprovado."
+           END-IF.
+           EXIT.
+      ******************************************************************
+      * REGRAVA A MESMA NOTA EM TURMA.DAT, PARA TURMAIDX.DAT NAO SER A *
+      * UNICA FONTE DA ATUALIZACAO (CAP04AP03/04 LEEM SO TURMA.DAT E   *
+      * CAP04AP05 RECONSTROI TURMAIDX.DAT A PARTIR DELE)               *
+      ******************************************************************
+       400-ATUALIZA-TURMA               SECTION.
+           OPEN INPUT TURMA-FILE.
+           IF WS-TURMA-STATUS NOT = "00"
+              DISPLAY "Arquivo TURMA.DAT nao encontrado."
+              EXIT SECTION
+           END-IF
+           MOVE ZERO TO WS-N-EST.
+           PERFORM UNTIL WS-TURMA-STATUS NOT = "00"
+              READ TURMA-FILE
+                 AT END
+                    MOVE "10" TO WS-TURMA-STATUS
+                 NOT AT END
+                    ADD 1 TO WS-N-EST
+                    MOVE TR-ID   TO WS-ID(WS-N-EST)
+                    MOVE TR-NOME TO WS-NOME(WS-N-EST)
+                    MOVE TR-NOTA(1) TO WS-NT(WS-N-EST, 1)
+                    MOVE TR-NOTA(2) TO WS-NT(WS-N-EST, 2)
+                    MOVE TR-NOTA(3) TO WS-NT(WS-N-EST, 3)
+                    MOVE TR-NOTA(4) TO WS-NT(WS-N-EST, 4)
+              END-READ
+           END-PERFORM.
+           CLOSE TURMA-FILE.
+           MOVE ZERO TO WS-POS-ACHADA.
+           PERFORM VARYING AC-CI FROM 1 BY 1 UNTIL AC-CI > WS-N-EST
+              IF WS-ID(AC-CI) = WS-COD-PROCURA
+                 MOVE AC-CI TO WS-POS-ACHADA
+              END-IF
+           END-PERFORM.
+           IF WS-POS-ACHADA = ZERO
+              DISPLAY "Estudante nao encontrado em TURMA.DAT - "
+                      "TURMAIDX.DAT e TURMA.DAT ja estavam divergentes."
+              EXIT SECTION
+           END-IF.
+           MOVE WS-NOVA-NOTA TO WS-NT(WS-POS-ACHADA, WS-EXAME).
+           OPEN OUTPUT TURMA-FILE.
+           PERFORM VARYING AC-CI FROM 1 BY 1 UNTIL AC-CI > WS-N-EST
+              MOVE WS-ID(AC-CI)    TO TR-ID
+              MOVE WS-NOME(AC-CI)  TO TR-NOME
+              MOVE WS-NT(AC-CI, 1) TO TR-NOTA(1)
+              MOVE WS-NT(AC-CI, 2) TO TR-NOTA(2)
+              MOVE WS-NT(AC-CI, 3) TO TR-NOTA(3)
+              MOVE WS-NT(AC-CI, 4) TO TR-NOTA(4)
+              WRITE TR-REGISTRO
+           END-PERFORM.
+           CLOSE TURMA-FILE.
+           EXIT.
