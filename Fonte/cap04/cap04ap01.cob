@@ -0,0 +1,153 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CAP04AP01.
+      *
+      * Cadastro de turma com persistencia em arquivo: o mesmo roteiro
+      * de entrada de C04EX06 (nome + 4 notas por estudante), mas
+      * gravando tudo em TURMA.DAT ao final em vez de deixar a turma
+      * inteira se perder quando o programa termina, para que a turma
+      * nao precise ser digitada de novo a cada execucao.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION RMVCHAR
+           FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TURMA-FILE ASSIGN TO "TURMA.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-TURMA-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TURMA-FILE.
+       01  TR-REGISTRO.
+           05  TR-ID               PIC X(9).
+           05  TR-NOME             PIC X(25).
+           05  TR-NOTA             PIC 99V99 OCCURS 4 TIMES.
+       WORKING-STORAGE SECTION.
+       01  TB-ESTUDANTES.
+           05  TB-ESTUDANTE OCCURS 1 TO 50 TIMES DEPENDING ON WS-N-EST.
+               10  WS-ID    PIC X(9).
+               10  WS-NOME  PIC X(25).
+               10  TB-NOTAS OCCURS 4 TIMES.
+                   15 WS-NT PIC 99V99.
+      *
+       77  WS-TURMA-STATUS  PIC XX.
+       77  WS-N-EST         PIC 9(3).
+       77  AC-CI            PIC 999.
+       77  AC-CJ            PIC 9.
+       77  WS-C-MEDIA       PIC 99V99.
+       77  WS-S-CI          PIC ZZ9.
+       77  WS-S-NOTA        PIC Z9.99.
+       77  WS-S-MEDIA       PIC Z9.99.
+       77  WS-ENTER         PIC X.
+       77  WS-TAM           PIC 9(3).
+       77  WS-DVC           PIC 9.
+       77  WS-DVE           PIC 9.
+       77  WS-COD-SPTO      PIC X(8).
+       77  WS-COD-STRC      PIC X(7).
+       77  WS-COD-PDV       PIC X(20) VALUE SPACES.
+      *
+       PROCEDURE DIVISION.
+       PROG-PRINCIPAL-PARA.
+           PERFORM FOREVER
+              DISPLAY "Informe quantidade de estudantes: "
+              WITH NO ADVANCING
+              ACCEPT WS-N-EST
+              DISPLAY X"0D"
+              IF WS-N-EST >= 1 AND WS-N-EST <= 50
+                 EXIT PERFORM
+              END-IF
+              DISPLAY "Por favor, valores entre 1 e 50."
+              DISPLAY X"0D"
+           END-PERFORM.
+           PERFORM VARYING AC-CI FROM 1 BY 1 UNTIL AC-CI > WS-N-EST
+              MOVE AC-CI TO WS-S-CI
+              DISPLAY "Informe os dados do " WS-S-CI "o. estudante:"
+              DISPLAY X"0D"
+              PERFORM FOREVER
+                 DISPLAY "Codigo (999.999-9) .: " WITH NO ADVANCING
+                 ACCEPT WS-ID(AC-CI)
+                 PERFORM 300-VALIDA-CODIGO
+                 IF WS-DVC = WS-DVE
+                    EXIT PERFORM
+                 END-IF
+                 DISPLAY "Codigo invalido (digito verificador nao "
+                         "confere)."
+              END-PERFORM
+              DISPLAY "Nome ...: " WITH NO ADVANCING
+              ACCEPT WS-NOME(AC-CI)
+              PERFORM VARYING AC-CJ FROM 1 BY 1 UNTIL AC-CJ > 4
+                 PERFORM FOREVER
+                    DISPLAY "Nota ...: " AC-CJ " = " WITH NO ADVANCING
+                    ACCEPT WS-NT(AC-CI, AC-CJ)
+                    IF WS-NT(AC-CI, AC-CJ) >= 0 AND
+                       WS-NT(AC-CI, AC-CJ) <= 10
+                       EXIT PERFORM
+                    END-IF
+                    DISPLAY "Por favor, valores entre 0.00 e 10.00."
+                 END-PERFORM
+              END-PERFORM
+              DISPLAY X"0D"
+           END-PERFORM.
+      *
+           SORT TB-ESTUDANTE ON ASCENDING KEY WS-NOME.
+      *
+           OPEN OUTPUT TURMA-FILE.
+           PERFORM VARYING AC-CI FROM 1 BY 1 UNTIL AC-CI > WS-N-EST
+              MOVE WS-ID(AC-CI)   TO TR-ID
+              MOVE WS-NOME(AC-CI) TO TR-NOME
+              PERFORM VARYING AC-CJ FROM 1 BY 1 UNTIL AC-CJ > 4
+                 MOVE WS-NT(AC-CI, AC-CJ) TO TR-NOTA(AC-CJ)
+              END-PERFORM
+              WRITE TR-REGISTRO
+           END-PERFORM.
+           CLOSE TURMA-FILE.
+      *
+           DISPLAY X"0D".
+           DISPLAY "----------------------------------------------------
+      -    "-------------------------".
+           DISPLAY "| Estudante / Notas         |   1   |   2   |   3
+      -    "|   4   | Media |  SIT  |".
+           DISPLAY "----------------------------------------------------
+      -    "-------------------------".
+           PERFORM VARYING AC-CI FROM 1 BY 1 UNTIL AC-CI > WS-N-EST
+              MOVE AC-CI TO WS-S-CI
+              DISPLAY "| "  WS-NOME(AC-CI) " | " WITH NO ADVANCING
+              COMPUTE WS-C-MEDIA = (WS-NT(AC-CI, 1) + WS-NT(AC-CI, 2)
+                      + WS-NT(AC-CI, 3) + WS-NT(AC-CI, 4)) / 4
+              PERFORM VARYING AC-CJ FROM 1 BY 1 UNTIL AC-CJ > 4
+                 MOVE WS-NT(AC-CI, AC-CJ) TO WS-S-NOTA
+                 DISPLAY WS-S-NOTA " | " WITH NO ADVANCING
+              END-PERFORM
+              MOVE WS-C-MEDIA TO WS-S-MEDIA
+              DISPLAY WS-S-MEDIA " | " WITH NO ADVANCING
+              IF WS-C-MEDIA >= 5
+                 DISPLAY "  A   |" WITH NO ADVANCING
+              ELSE
+                 DISPLAY "  R   |" WITH NO ADVANCING
+              END-IF
+              DISPLAY X"0D"
+           END-PERFORM.
+           DISPLAY "----------------------------------------------------
+      -    "-------------------------".
+           DISPLAY "Turma gravada em TURMA.DAT.".
+      *
+           DISPLAY X"0D".
+           DISPLAY "Tecle <ENTER> para encerrar... "
+             WITH NO ADVANCING.
+           ACCEPT WS-ENTER.
+           STOP RUN.
+      ******************************************************************
+      * CONFERE O DIGITO VERIFICADOR DO CODIGO DIGITADO PARA O ALUNO    *
+      ******************************************************************
+       300-VALIDA-CODIGO                SECTION.
+           COMPUTE WS-TAM = LENGTH(WS-ID(AC-CI)). *> EXTRAI O PONTO
+           MOVE RMVCHAR(WS-ID(AC-CI), WS-TAM, ".") TO WS-COD-SPTO.
+           COMPUTE WS-TAM = LENGTH(WS-COD-SPTO). *> EXTRAI O TRACO
+           MOVE RMVCHAR(WS-COD-SPTO, WS-TAM, "-") TO WS-COD-STRC.
+           MOVE WS-COD-STRC(1:6) TO WS-COD-PDV.
+           CALL "DVCALC" USING BY CONTENT WS-COD-PDV,
+               BY CONTENT 6, BY REFERENCE WS-DVC.
+           MOVE WS-COD-STRC(7:1) TO WS-DVE.
+           EXIT.
