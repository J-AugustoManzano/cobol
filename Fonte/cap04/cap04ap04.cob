@@ -0,0 +1,114 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CAP04AP04.
+      *
+      * Segunda chamada: troca uma unica nota de um estudante ja
+      * gravado em TURMA.DAT sem reabrir o cadastro inteiro e
+      * redigitar as quatro notas de todo mundo. Le a turma inteira
+      * para a memoria, localiza o estudante pelo codigo, substitui a
+      * nota indicada e regrava o arquivo por completo.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TURMA-FILE ASSIGN TO "TURMA.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-TURMA-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TURMA-FILE.
+       01  TR-REGISTRO.
+           05  TR-ID               PIC X(9).
+           05  TR-NOME             PIC X(25).
+           05  TR-NOTA             PIC 99V99 OCCURS 4 TIMES.
+       WORKING-STORAGE SECTION.
+       01  TB-ESTUDANTES.
+           05  TB-ESTUDANTE OCCURS 1 TO 50 TIMES DEPENDING ON WS-N-EST.
+               10  WS-ID    PIC X(9).
+               10  WS-NOME  PIC X(25).
+               10  TB-NOTAS OCCURS 4 TIMES.
+                   15 WS-NT PIC 99V99.
+      *
+       77  WS-TURMA-STATUS  PIC XX.
+       77  WS-N-EST         PIC 9(3) VALUE ZERO.
+       77  AC-CI            PIC 999.
+       77  WS-COD-PROCURA   PIC X(9).
+       77  WS-POS-ACHADA    PIC 999 VALUE ZERO.
+       77  WS-EXAME         PIC 9.
+       77  WS-NOVA-NOTA     PIC 99V99.
+       77  WS-C-MEDIA       PIC 99V99.
+       77  WS-S-MEDIA       PIC Z9.99.
+       PROCEDURE DIVISION.
+       PROG-PRINCIPAL-PARA.
+           OPEN INPUT TURMA-FILE.
+           IF WS-TURMA-STATUS NOT = "00"
+              DISPLAY "Arquivo TURMA.DAT nao encontrado."
+              STOP RUN
+           END-IF
+           PERFORM UNTIL WS-TURMA-STATUS NOT = "00"
+              READ TURMA-FILE
+                 AT END
+                    MOVE "10" TO WS-TURMA-STATUS
+                 NOT AT END
+                    ADD 1 TO WS-N-EST
+                    MOVE TR-ID   TO WS-ID(WS-N-EST)
+                    MOVE TR-NOME TO WS-NOME(WS-N-EST)
+                    MOVE TR-NOTA(1) TO WS-NT(WS-N-EST, 1)
+                    MOVE TR-NOTA(2) TO WS-NT(WS-N-EST, 2)
+                    MOVE TR-NOTA(3) TO WS-NT(WS-N-EST, 3)
+                    MOVE TR-NOTA(4) TO WS-NT(WS-N-EST, 4)
+              END-READ
+           END-PERFORM.
+           CLOSE TURMA-FILE.
+           DISPLAY "Codigo do estudante ...: " WITH NO ADVANCING.
+           ACCEPT WS-COD-PROCURA.
+           PERFORM VARYING AC-CI FROM 1 BY 1 UNTIL AC-CI > WS-N-EST
+              IF WS-ID(AC-CI) = WS-COD-PROCURA
+                 MOVE AC-CI TO WS-POS-ACHADA
+              END-IF
+           END-PERFORM.
+           IF WS-POS-ACHADA = ZERO
+              DISPLAY "Estudante nao encontrado em TURMA.DAT."
+              STOP RUN
+           END-IF.
+           PERFORM FOREVER
+              DISPLAY "Numero da prova (1 a 4) : " WITH NO ADVANCING
+              ACCEPT WS-EXAME
+              IF WS-EXAME >= 1 AND WS-EXAME <= 4
+                 EXIT PERFORM
+              END-IF
+              DISPLAY "Por favor, um numero de prova entre 1 e 4."
+           END-PERFORM.
+           PERFORM FOREVER
+              DISPLAY "Nova nota .............: " WITH NO ADVANCING
+              ACCEPT WS-NOVA-NOTA
+              IF WS-NOVA-NOTA >= 0 AND WS-NOVA-NOTA <= 10
+                 EXIT PERFORM
+              END-IF
+              DISPLAY "Por favor, valores entre 0.00 e 10.00."
+           END-PERFORM.
+           MOVE WS-NOVA-NOTA TO WS-NT(WS-POS-ACHADA, WS-EXAME).
+           COMPUTE WS-C-MEDIA = (WS-NT(WS-POS-ACHADA, 1)
+                   + WS-NT(WS-POS-ACHADA, 2) + WS-NT(WS-POS-ACHADA, 3)
+                   + WS-NT(WS-POS-ACHADA, 4)) / 4.
+           OPEN OUTPUT TURMA-FILE.
+           PERFORM VARYING AC-CI FROM 1 BY 1 UNTIL AC-CI > WS-N-EST
+              MOVE WS-ID(AC-CI)   TO TR-ID
+              MOVE WS-NOME(AC-CI) TO TR-NOME
+              MOVE WS-NT(AC-CI, 1) TO TR-NOTA(1)
+              MOVE WS-NT(AC-CI, 2) TO TR-NOTA(2)
+              MOVE WS-NT(AC-CI, 3) TO TR-NOTA(3)
+              MOVE WS-NT(AC-CI, 4) TO TR-NOTA(4)
+              WRITE TR-REGISTRO
+           END-PERFORM.
+           CLOSE TURMA-FILE.
+           MOVE WS-C-MEDIA TO WS-S-MEDIA.
+           DISPLAY "Nota atualizada. Nova media = " WS-S-MEDIA.
+           IF WS-C-MEDIA >= 5
+              DISPLAY "Situacao: Aprovado."
+           ELSE
+              DISPLAY "Situacao: Reprovado."
+           END-IF.
+           STOP RUN.
