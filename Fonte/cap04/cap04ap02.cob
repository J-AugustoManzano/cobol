@@ -0,0 +1,81 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CAP04AP02.
+      *
+      * Inclusao de um unico estudante na turma ja persistida por
+      * CAP04AP01, sem reabrir o cadastro inteiro e redigitar quem ja
+      * estava la. Acrescenta um registro a TURMA.DAT, criando o
+      * arquivo se ainda nao existir, do mesmo jeito que FATCACHE/
+      * CALCLOG ja fazem (OPEN EXTEND, com fallback para OPEN OUTPUT
+      * quando o arquivo ainda nao existe).
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION RMVCHAR
+           FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TURMA-FILE ASSIGN TO "TURMA.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-TURMA-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TURMA-FILE.
+       01  TR-REGISTRO.
+           05  TR-ID               PIC X(9).
+           05  TR-NOME             PIC X(25).
+           05  TR-NOTA             PIC 99V99 OCCURS 4 TIMES.
+       WORKING-STORAGE SECTION.
+       77  WS-TURMA-STATUS  PIC XX.
+       77  AC-CJ            PIC 9.
+       77  WS-TAM           PIC 9(3).
+       77  WS-DVC           PIC 9.
+       77  WS-DVE           PIC 9.
+       77  WS-COD-SPTO      PIC X(8).
+       77  WS-COD-STRC      PIC X(7).
+       77  WS-COD-PDV       PIC X(20) VALUE SPACES.
+       PROCEDURE DIVISION.
+       PROG-PRINCIPAL-PARA.
+           PERFORM FOREVER
+              DISPLAY "Codigo (999.999-9) .: " WITH NO ADVANCING
+              ACCEPT TR-ID
+              PERFORM 300-VALIDA-CODIGO
+              IF WS-DVC = WS-DVE
+                 EXIT PERFORM
+              END-IF
+              DISPLAY "Codigo invalido (digito verificador nao "
+                      "confere)."
+           END-PERFORM.
+           DISPLAY "Nome ...: " WITH NO ADVANCING.
+           ACCEPT TR-NOME.
+           PERFORM VARYING AC-CJ FROM 1 BY 1 UNTIL AC-CJ > 4
+              PERFORM FOREVER
+                 DISPLAY "Nota ...: " AC-CJ " = " WITH NO ADVANCING
+                 ACCEPT TR-NOTA(AC-CJ)
+                 IF TR-NOTA(AC-CJ) >= 0 AND TR-NOTA(AC-CJ) <= 10
+                    EXIT PERFORM
+                 END-IF
+                 DISPLAY "Por favor, valores entre 0.00 e 10.00."
+              END-PERFORM
+           END-PERFORM.
+           OPEN EXTEND TURMA-FILE.
+           IF WS-TURMA-STATUS = "35"
+              OPEN OUTPUT TURMA-FILE
+           END-IF.
+           WRITE TR-REGISTRO.
+           CLOSE TURMA-FILE.
+           DISPLAY "Estudante incluido em TURMA.DAT.".
+           STOP RUN.
+      ******************************************************************
+      * CONFERE O DIGITO VERIFICADOR DO CODIGO DIGITADO PARA O ALUNO    *
+      ******************************************************************
+       300-VALIDA-CODIGO                SECTION.
+           COMPUTE WS-TAM = LENGTH(TR-ID). *> EXTRAI O PONTO
+           MOVE RMVCHAR(TR-ID, WS-TAM, ".") TO WS-COD-SPTO.
+           COMPUTE WS-TAM = LENGTH(WS-COD-SPTO). *> EXTRAI O TRACO
+           MOVE RMVCHAR(WS-COD-SPTO, WS-TAM, "-") TO WS-COD-STRC.
+           MOVE WS-COD-STRC(1:6) TO WS-COD-PDV.
+           CALL "DVCALC" USING BY CONTENT WS-COD-PDV,
+               BY CONTENT 6, BY REFERENCE WS-DVC.
+           MOVE WS-COD-STRC(7:1) TO WS-DVE.
+           EXIT.
