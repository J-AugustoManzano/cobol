@@ -0,0 +1,52 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CAP03AP02.
+      *
+      * Gera de uma vez as dez tabuadas (1 a 10) que os treinandos
+      * recebem, em vez de entrar um valor de cada vez em C03EX11/
+      * CAP03AP01 e decidir se continua a cada tabela.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TABUADA-FILE ASSIGN TO "TABUADA10.LST"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-TAB-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TABUADA-FILE.
+       01  TF-LINHA    PIC X(20).
+       WORKING-STORAGE SECTION.
+       77  WS-TAB-STATUS PIC XX.
+       77  AC-CN       PIC 99.
+       77  AC-CI       PIC 99.
+       77  WS-CR       PIC 9(3).
+       77  WS-SN       PIC Z9.
+       77  AC-SI       PIC Z9.
+       77  WS-SR       PIC ZZ9.
+       78  CR          VALUE X"0D".
+       PROCEDURE DIVISION.
+       PROG-PRINCIPAL-PARA.
+           DISPLAY "Gerando as tabuadas de 1 a 10...".
+           OPEN OUTPUT TABUADA-FILE.
+           PERFORM VARYING AC-CN FROM 1 BY 1 UNTIL AC-CN > 10
+              MOVE AC-CN TO WS-SN
+              STRING "Tabuada do " WS-SN DELIMITED BY SIZE
+                 INTO TF-LINHA
+              WRITE TF-LINHA
+              PERFORM VARYING AC-CI FROM 1 BY 1 UNTIL AC-CI > 10
+                 COMPUTE WS-CR = AC-CN * AC-CI
+                 MOVE AC-CI TO AC-SI
+                 MOVE WS-CR TO WS-SR
+                 STRING WS-SN " X " AC-SI " = " WS-SR
+                    DELIMITED BY SIZE INTO TF-LINHA
+                 WRITE TF-LINHA
+              END-PERFORM
+              MOVE SPACES TO TF-LINHA
+              WRITE TF-LINHA
+           END-PERFORM.
+           CLOSE TABUADA-FILE.
+           DISPLAY "Tabuadas gravadas em TABUADA10.LST.".
+           EXIT PROGRAM.
