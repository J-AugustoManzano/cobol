@@ -8,6 +8,7 @@
       *
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+       COPY "msgcat.cpy".
       * Variaveis de entrada e processamento de dados.
        77  WS-EN-TEXTO PIC XX.
        77  WS-EN-NUMER PIC 9(2).
@@ -68,6 +69,6 @@
                  DISPLAY CR
               END-PERFORM
            END-PERFORM.
-           DISPLAY "Tecle <ENTER> para encerrar... " WITH NO ADVANCING.
+           DISPLAY MSG-ENTER-ENCERRAR WITH NO ADVANCING.
            ACCEPT WS-ENTER.
-           STOP RUN.
+           EXIT PROGRAM.
