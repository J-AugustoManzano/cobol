@@ -0,0 +1,107 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CAP03AP01.
+      *
+      * Mesmo roteiro de C03EX11 (tabuada de 1 a 10 do valor
+      * informado), mas com a opcao de tambem gravar a tabela gerada
+      * em arquivo, para poder imprimir ou distribuir aos treinandos
+      * em vez de a tabela so aparecer na tela pelo tempo de uma
+      * execucao.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TABUADA-FILE ASSIGN TO "TABUADA.LST"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-TAB-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TABUADA-FILE.
+       01  TF-LINHA    PIC X(20).
+       WORKING-STORAGE SECTION.
+       COPY "msgcat.cpy".
+       77  WS-PROGRAMA PIC X(8) VALUE "CAP03AP1".
+      * Variaveis de entrada e processamento de dados.
+       77  WS-EN-TEXTO PIC XX.
+       77  WS-EN-NUMER PIC 9(2).
+       77  AC-CI       PIC 99.
+       77  WS-CR       PIC 9(3).
+       77  WS-TAB-STATUS PIC XX.
+      * Variaveis de saida de dados.
+       77  WS-SN       PIC Z9.
+       77  AC-SI       PIC Z9.
+       77  WS-SR       PIC ZZ9.
+      * Variaveis de interacao.
+       77  WS-RESP     PIC A.
+       77  WS-GRAVA    PIC A.
+      * Definicao de constante para salto de linha.
+       78  CR          VALUE X"0D".
+      *
+       PROCEDURE DIVISION.
+       PROG-PRINCIPAL-PARA.
+           DISPLAY "=============================="
+           DISPLAY "|     PROGRAMA TABUADA       |"
+           DISPLAY "| Entre valores entre 1 e 10 |"
+           DISPLAY "=============================="
+           DISPLAY CR.
+           MOVE "S" TO WS-RESP.
+           PERFORM UNTIL UPPER-CASE(WS-RESP) NOT = "S"
+              PERFORM UNTIL EXIT
+                 DISPLAY "Entre valor: " WITH NO ADVANCING
+                 ACCEPT WS-EN-TEXTO
+                 IF WS-EN-TEXTO IS ALPHABETIC
+                    DISPLAY "Por favor, entre valor numerico."
+                 ELSE
+                    MOVE WS-EN-TEXTO TO WS-EN-NUMER
+                    IF WS-EN-NUMER >= 1 AND WS-EN-NUMER <= 10
+                       EXIT PERFORM
+                    END-IF
+                    IF WS-EN-NUMER < 1 OR WS-EN-NUMER > 10
+                       DISPLAY "Por favor, valores entre 1 e 10."
+                    END-IF
+                 END-IF
+                 DISPLAY CR
+              END-PERFORM
+              DISPLAY CR
+              DISPLAY "Gravar esta tabela em arquivo (S/N): "
+                 WITH NO ADVANCING
+              ACCEPT WS-GRAVA
+              IF UPPER-CASE(WS-GRAVA) = "S"
+                 OPEN EXTEND TABUADA-FILE
+                 IF WS-TAB-STATUS = "35"
+                    OPEN OUTPUT TABUADA-FILE
+                 END-IF
+              END-IF
+              PERFORM VARYING AC-CI FROM 1 BY 1 UNTIL AC-CI > 10
+                 COMPUTE WS-CR = WS-EN-NUMER * AC-CI
+                 MOVE WS-EN-NUMER TO WS-SN
+                 MOVE AC-CI TO AC-SI
+                 MOVE WS-CR TO WS-SR
+                 DISPLAY WS-SN " X " AC-SI " = " WS-SR
+                 IF UPPER-CASE(WS-GRAVA) = "S"
+                    STRING WS-SN " X " AC-SI " = " WS-SR
+                       DELIMITED BY SIZE INTO TF-LINHA
+                    WRITE TF-LINHA
+                 END-IF
+              END-PERFORM
+              IF UPPER-CASE(WS-GRAVA) = "S"
+                 CLOSE TABUADA-FILE
+                 DISPLAY "Tabela gravada em TABUADA.LST."
+              END-IF
+              DISPLAY CR
+              PERFORM WITH TEST AFTER UNTIL UPPER-CASE(WS-RESP) = "S" OR
+                 UPPER-CASE(WS-RESP) = "N"
+                 DISPLAY "Continua (S/N): " WITH NO ADVANCING
+                 ACCEPT WS-RESP
+                 IF UPPER-CASE(WS-RESP) NOT = "S" AND
+                    UPPER-CASE(WS-RESP) NOT = "N"
+                    DISPLAY 'Entrada invalida! Entre apenas "S" ou "N".'
+                 END-IF
+                 DISPLAY CR
+              END-PERFORM
+           END-PERFORM.
+           CALL "CONFIRMA" USING WS-PROGRAMA, MSG-ENTER-ENCERRAR.
+           EXIT PROGRAM.
